@@ -0,0 +1,1034 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. P26AP09.                                             00020000
+000300 DATA DIVISION.                                                   00030000
+000400 WORKING-STORAGE SECTION.                                         00040000
+000500 01  WS-RESP-CODE      PIC S9(08) COMP VALUE ZERO.                00050000
+000600 01  WS-TABLE                          VALUE SPACES.              00060000
+000700     03  WS-TAB        PIC X(16) OCCURS 12 TIMES.                 00070000
+000800 01  PARA-SUB          PIC 9(02) VALUE ZERO.                      00080000
+000900 01  WS-CA.                                                       00090000
+001000     03  WS-PROCESS-FLAG      PIC X(01) VALUE SPACES.             00100000
+001100         88  PROCESS-FSTMAP             VALUE '1'.                00110000
+001200         88  PROCESS-DEL                VALUE '2'.                00120000
+001300         88  PROCESS-ADD-MOD            VALUE '3'.                00130000
+001350         88  PROCESS-DEL-CONFIRM        VALUE '4'.                00135000
+001360        88  PROCESS-LIST           VALUE '5'.                     00136000
+001400         88  PROCESS-SECMAP             VALUE '2', '3', '4'.      00140000
+001450         88  SIGNON-COMPLETE            VALUE '9'.                00145000
+001500     03  WS-EMP-ID            PIC X(05) VALUE SPACES.             00150000
+001510    03  WS-LIST-PAGE-NO     PIC 9(04) VALUE ZERO.                 00151000
+001520    03  WS-LIST-ID-TAB.                                           00152000
+001530        05  WS-LIST-ID       PIC X(05) OCCURS 10 TIMES.           00153000
+001550 01  WS-SIGNON-CA.                                                00155000
+001560     03  WS-SIGNON-TARGET     PIC X(08) VALUE SPACES.             00156000
+001570     03  WS-SIGNON-FLAG       PIC X(01) VALUE SPACES.             00157000
+001600 01  WS-DEPT     PIC X(08) VALUE SPACES.                          00160000
+001700    88  HR VALUE 'HR      '.                                      00170000
+001800    88  ADMIN VALUE 'ADMIN   '.                                   00180000
+001900    88  SALES VALUE 'SALES   '.                                   00190000
+002000     88  TRAINING VALUE 'TRAINING'.                               00200000
+002100 01  WS-MESSAGE  PIC X(30) VALUE                                  00210000
+002200     'END OF THE PROGRAM'.                                        00220000
+002250 01  WS-SUPV-CODE       PIC X(08) VALUE 'PASS0001'.               00225000
+002260 01  WS-SUPV-VALID      PIC X(01) VALUE 'N'.                      00226000
+002270     88  SUPV-VALID             VALUE 'Y'.                        00227000
+002280 01  WS-AUDIT-ACTION         PIC X(01) VALUE SPACES.              00228000
+002290 01  WS-AUDIT-BEFORE         PIC X(135) VALUE SPACES.             00229000
+002295 01  WS-AUDIT-AFTER          PIC X(135) VALUE SPACES.             00229500
+002298 01  WS-AUDIT-RESP-CODE      PIC S9(08) COMP.                     00229800
+002298 01  WS-AUDIT-SEQ            PIC 9(02) VALUE ZERO.                 00229800
+002299 01  WS-AUDIT-TIME          PIC X(08) VALUE SPACES.               00229900
+002299 01  WS-REF-RESP-CODE      PIC S9(08) COMP.                       00229900
+002299 01  WS-ERRLOG-RESP-CODE     PIC S9(08) COMP.                     00229900
+002299 01  WS-ERRLOG-SEQ           PIC 9(02) VALUE ZERO.                 00229901
+002299 01  WS-READ-RESP-CODE     PIC S9(08) COMP.                       00229902
+002300     COPY P26AS09.                                                00230000
+002400     COPY DFHAID.                                                 00240000
+002500     COPY DFHBMSCA.                                               00250000
+002600     COPY EMP.                                                    00260000
+002650     COPY P26AUDR.                                                00265000
+002660     COPY P26REF.                                                 00266000
+002670     COPY P26ERRL.                                                00267000
+002700 01  WS-DATE-TIME             PIC S9(15) COMP-3 VALUE ZERO.       00270000
+002800 01  WS-DOB.                                                      00280000
+002900     03  WS-DOB-YY            PIC 9(04) VALUE ZERO.               00290000
+003000     03  WS-DOB-MM            PIC 9(02) VALUE ZERO.               00300000
+003100     03  WS-DOB-DD            PIC 9(02) VALUE ZERO.               00310000
+003200 01  WS-DOJ.                                                      00320000
+003300     03  WS-DOJ-YY            PIC 9(04) VALUE ZERO.               00330000
+003400     03  WS-DOJ-MM            PIC 9(02) VALUE ZERO.               00340000
+003500     03  WS-DOJ-DD            PIC 9(02) VALUE ZERO.               00350000
+003510 01  WS-CAL-YY             PIC 9(04) VALUE ZERO.                  00351000
+003520 01  WS-CAL-MM             PIC 9(02) VALUE ZERO.                  00352000
+003530 01  WS-CAL-DD             PIC 9(02) VALUE ZERO.                  00353000
+003540 01  WS-CAL-DAYS-IN-MONTH  PIC 9(02) VALUE ZERO.                  00354000
+003550 01  WS-CAL-VALID-FLAG     PIC X(01) VALUE 'N'.                   00355000
+003560    88  CAL-DATE-VALID            VALUE 'Y'.                      00356000
+003570 01  WS-CAL-REM4           PIC 9(02) VALUE ZERO.                  00357000
+003580 01  WS-CAL-REM100         PIC 9(02) VALUE ZERO.                  00358000
+003590 01  WS-CAL-REM400         PIC 9(02) VALUE ZERO.                  00359000
+003592 01  WS-CAL-TEMP           PIC 9(04) VALUE ZERO.                  00359200
+003594 01  WS-CAL-DOB-NUM        PIC 9(08) VALUE ZERO.                  00359400
+003596 01  WS-CAL-DOJ-NUM        PIC 9(08) VALUE ZERO.                  00359600
+003600 01  WS-VALID-FLAG            PIC X(01) VALUE 'N'.                00360000
+003700     88  VALID-DATA                     VALUE 'Y'.                00370000
+003710 01  WS-SRCH-FLAG          PIC X(01) VALUE 'N'.                   00371000
+003720     88  SRCH-FOUND                  VALUE 'Y'.                   00372000
+003730 01  WS-LIST-COUNT        PIC 9(02) VALUE ZERO.                   00373000
+003740 01  WS-LIST-SKIP         PIC 9(04) VALUE ZERO.                   00374000
+003750 01  WS-LIST-SKIPPED      PIC 9(04) VALUE ZERO.                   00375000
+003760 01  WS-LIST-IX           PIC 9(02) VALUE ZERO.                   00376000
+003770 01  WS-LIST-SEL-ROW      PIC 9(02) VALUE ZERO.                   00377000
+003780 01  WS-LIST-EOF-FLAG     PIC X(01) VALUE 'N'.                    00378000
+003782    88  LIST-AT-EOF              VALUE 'Y'.                       00378200
+003784 01  WS-LIST-MORE-FLAG    PIC X(01) VALUE 'N'.                    00378400
+003786    88  LIST-MORE-PAGES          VALUE 'Y'.                       00378600
+003788 01  WS-LIST-NAME-TAB.                                            00378800
+003790    03  WS-LIST-NAME      PIC X(20) OCCURS 10 TIMES.              00379000
+003792 01  WS-LIST-DEPT-TAB.                                            00379200
+003794    03  WS-LIST-DEPT      PIC X(08) OCCURS 10 TIMES.              00379400
+003800 LINKAGE SECTION.                                                 00380000
+003900 01  DFHCOMMAREA  PIC X(60).                                      00390000
+004000 PROCEDURE DIVISION.                                              00400000
+004100 MAIN-PARA.                                                       00410000
+004200     ADD 1 TO PARA-SUB                                            00420000
+004300     IF PARA-SUB < 13                                             00430000
+004400        MOVE 'MAIN-PARA       ' TO WS-TAB(PARA-SUB)               00440000
+004500     END-IF                                                       00450000
+004600     IF EIBCALEN = ZERO                                           00460000
+004650        MOVE 'P26AP09' TO WS-SIGNON-TARGET                        00465000
+004660        MOVE SPACES    TO WS-SIGNON-FLAG                          00466000
+004670        EXEC CICS XCTL                                            00467000
+004680           PROGRAM('P26AP06')                                     00468000
+004690           COMMAREA(WS-SIGNON-CA)                                 00469000
+004695        END-EXEC                                                  00469500
+004800     ELSE                                                         00480000
+004900        MOVE DFHCOMMAREA TO WS-CA                                 00490000
+004950        IF SIGNON-COMPLETE                                        00495000
+004960           PERFORM FIRST-PARA                                     00496000
+004970        ELSE                                                      00497000
+005000           PERFORM NEXT-PARA THRU EXIT-PARA                       00500000
+004980        END-IF                                                    00498000
+005100     END-IF.                                                      00510000
+005200*                                                                 00520000
+005300 END-PARA.                                                        00530000
+005400     ADD 1 TO PARA-SUB                                            00540000
+005500     IF PARA-SUB < 13                                             00550000
+005600        MOVE 'END-PARA        ' TO WS-TAB(PARA-SUB)               00560000
+005700     END-IF                                                       00570000
+005800     EXEC CICS RETURN                                             00580000
+005900          TRANSID('P26I')                                         00590000
+006000          COMMAREA(WS-CA)                                         00600000
+006100     END-EXEC.                                                    00610000
+006200*                                                                 00620000
+006300 FIRST-PARA.                                                      00630000
+006400     ADD 1 TO PARA-SUB                                            00640000
+006500     IF PARA-SUB < 13                                             00650000
+006600        MOVE 'FIRST-PARA      ' TO WS-TAB(PARA-SUB)               00660000
+006700     END-IF                                                       00670000
+006800     MOVE LOW-VALUES TO FSTMAPO                                   00680000
+006900     PERFORM SEND-FIRST-MAP.                                      00690000
+007000*                                                                 00700000
+007100 SEND-FIRST-MAP.                                                  00710000
+007200     ADD 1 TO PARA-SUB                                            00720000
+007300     IF PARA-SUB < 13                                             00730000
+007400        MOVE 'SEND-FIRST-MAP  ' TO WS-TAB(PARA-SUB)               00740000
+007500     END-IF                                                       00750000
+007600     PERFORM DATE-TIME-PARA.                                      00760000
+007700     PERFORM SEND-FST-MAP.                                        00770000
+007800     SET PROCESS-FSTMAP TO TRUE.                                  00780000
+007900*                                                                 00790000
+008000 SEND-FST-MAP.                                                    00800000
+008100     ADD 1 TO PARA-SUB                                            00810000
+008200     IF PARA-SUB < 13                                             00820000
+008300        MOVE 'SEND-FST-MAP    ' TO WS-TAB(PARA-SUB)               00830000
+008400     END-IF                                                       00840000
+008500     MOVE -1 TO ID1L                                              00850000
+008600     EXEC CICS SEND                                               00860000
+008700         MAP('FSTMAP') MAPSET('P26AS09')                          00870000
+008800         FROM(FSTMAPO) CURSOR ERASE                               00880000
+008900     END-EXEC.                                                    00890000
+009000*                                                                 00900000
+009100 NEXT-PARA.                                                       00910000
+009200     ADD 1 TO PARA-SUB                                            00920000
+009300     IF PARA-SUB < 13                                             00930000
+009400        MOVE 'NEXT-PARA       ' TO WS-TAB(PARA-SUB)               00940000
+009500     END-IF                                                       00950000
+009600     EVALUATE TRUE                                                00960000
+009700        WHEN PROCESS-FSTMAP                                       00970000
+009800           PERFORM PROCESS-FSTMAP-PARA                            00980000
+009900        WHEN PROCESS-SECMAP                                       00990000
+010000           PERFORM PROCESS-SECMAP-PARA                            01000000
+009950       WHEN PROCESS-LIST                                          00099500
+009960          PERFORM LIST-MAP-PARA                                   00099600
+010100     END-EVALUATE.                                                01010000
+010200*                                                                 01020000
+010300 SEND-PARA.                                                       01030000
+010400     ADD 1 TO PARA-SUB                                            01040000
+010500     IF PARA-SUB < 13                                             01050000
+010600        MOVE 'SEND-PARA       ' TO WS-TAB(PARA-SUB)               01060000
+010700     END-IF                                                       01070000
+010800     EVALUATE TRUE                                                01080000
+010900        WHEN PROCESS-FSTMAP                                       01090000
+011000           PERFORM SEND-FST-MAP                                   01100000
+011100        WHEN PROCESS-SECMAP                                       01110000
+011200           PERFORM SEND-SEC-MAP                                   01120000
+011250       WHEN PROCESS-LIST                                          01125000
+011260          PERFORM SEND-LISTMAP                                    01126000
+011300     END-EVALUATE.                                                01130000
+011400 EXIT-PARA.                                                       01140000
+011500     EXIT.                                                        01150000
+011600*                                                                 01160000
+011700 PROCESS-FSTMAP-PARA.                                             01170000
+011800     ADD 1 TO PARA-SUB                                            01180000
+011900     IF PARA-SUB < 13                                             01190000
+012000        MOVE 'PROC FSTMAP PARA' TO WS-TAB(PARA-SUB)               01200000
+012100     END-IF                                                       01210000
+012200     EVALUATE EIBAID                                              01220000
+012300        WHEN DFHENTER                                             01230000
+012400           PERFORM RECEIVE-PROCESS-FSTMAP                         01240000
+012500        WHEN DFHPF3                                               01250000
+012600           PERFORM EXIT-PARA                                      01260000
+012650       WHEN DFHPF7                                                00126500
+012660          PERFORM LIST-INIT-PARA                                  00126600
+012700        WHEN OTHER                                                01270000
+012800           MOVE 'INVALID KEY PRESSED' TO MSG1O                    01280000
+012900     END-EVALUATE.                                                01290000
+013000*                                                                 01300000
+013100 RECEIVE-PROCESS-FSTMAP.                                          01310000
+013200     ADD 1 TO PARA-SUB                                            01320000
+013300     IF PARA-SUB < 13                                             01330000
+013400        MOVE 'RCV PROC FSTMAP ' TO WS-TAB(PARA-SUB)               01340000
+013500     END-IF                                                       01350000
+013600     PERFORM RECEIVE-FST-MAP                                      01360000
+013700     IF ID1L = ZERO OR ID1I = SPACES                              01370000
+013710        IF SRCHNAML = ZERO OR SRCHNAMI = SPACES                   01371000
+013720           MOVE 'ENTER EMPLOYEE NUMBER OR A NAME' TO MSG1O        01372000
+013730        ELSE                                                      01373000
+013740           PERFORM SEARCH-BY-NAME-PARA                            01374000
+013750        END-IF                                                    01375000
+013900     ELSE                                                         01390000
+014000        PERFORM READ-EMPLOYEE                                     01400000
+014100     END-IF.                                                      01410000
+014200*                                                                 01420000
+014300 RECEIVE-FST-MAP.                                                 01430000
+014400     ADD 1 TO PARA-SUB                                            01440000
+014500     IF PARA-SUB < 13                                             01450000
+014600        MOVE 'RECEIVE KEY MAP ' TO WS-TAB(PARA-SUB)               01460000
+014700     END-IF                                                       01470000
+014800     EXEC CICS RECEIVE                                            01480000
+014900         MAP('FSTMAP') MAPSET('P26AS09')                          01490000
+015000         INTO(FSTMAPI)                                            01500000
+015100     END-EXEC.                                                    01510000
+015200*                                                                 01520000
+015300 READ-EMPLOYEE.                                                   01530000
+015400     ADD 1 TO PARA-SUB                                            01540000
+015500     IF PARA-SUB < 13                                             01550000
+015600        MOVE 'READ EMPLOYEE   ' TO WS-TAB(PARA-SUB)               01560000
+015700     END-IF                                                       01570000
+015800     MOVE LOW-VALUES TO SECMAPO                                   01580000
+015900     MOVE ID1I TO WS-EMP-ID, ID2O                                 01590000
+016000     EXEC CICS READ                                               01600000
+016100         FILE('P26EFILE') RIDFLD(WS-EMP-ID)                       01610000
+016200         INTO(EMPLOYEE-RECORD) RESP(WS-RESP-CODE)                 01620000
+016300     END-EXEC.                                                    01630000
+016400     EVALUATE WS-RESP-CODE                                        01640000
+016500        WHEN DFHRESP(NORMAL)                                      01650000
+016510           PERFORM MOVE-DETAIL-PARA                               01651000
+017800         WHEN DFHRESP(NOTFND)                                     01780000
+017900            MOVE -1                TO NAMEL                       01790000
+018000            MOVE SPACES TO NAMEO, ADDRO, DEPTO                   01800000
+018050            MOVE ZERO TO DOBYYO, DOBMMO, DOBDDO,                  01805000
+018060                 DOJYYO, DOJMMO, DOJDDO                           01806000
+018300            SET PROCESS-ADD-MOD TO TRUE                           01830000
+018400            MOVE 'ADD' TO PF2O                                    01840000
+018500            MOVE DFHBMDAR TO PF4A                                 01850000
+018600         WHEN OTHER                                               01860000
+018700            MOVE 'ERROR PROCESSING FILE' TO MSG1O                 01870000
+018705           MOVE WS-RESP-CODE TO ERL-RESP-CODE                     01870500
+018707           MOVE 'READ-EMPLOYEE       ' TO ERL-PARAGRAPH           01870700
+018709           PERFORM LOG-FILE-ERROR-PARA                            01870900
+018800     END-EVALUATE.                                                01880000
+018900*                                                                 01890000
+018810 MOVE-DETAIL-PARA.                                                01881004
+018820     ADD 1 TO PARA-SUB                                            01882004
+018830     IF PARA-SUB < 13                                             01883004
+018840        MOVE 'MOVE-DETAIL-PARA' TO WS-TAB(PARA-SUB)               01884004
+018850     END-IF.                                                      01885004
+018860     MOVE EMP-ID    TO WS-EMP-ID, ID2O                            01886004
+018870     MOVE EMP-NAME  TO NAMEO                                      01887004
+018880     MOVE EMP-ADDR  TO ADDRO                                      01888004
+018890     MOVE EMP-DEPT  TO DEPTO                                      01889004
+018900     MOVE EMP-DOB-YY  TO DOBYYO                                   01890004
+018910     MOVE EMP-DOB-MM  TO DOBMMO                                   01891004
+018920     MOVE EMP-DOB-DD  TO DOBDDO                                   01892004
+018930     MOVE EMP-DOJ-YY  TO DOJYYO                                   01893004
+018940     MOVE EMP-DOJ-MM  TO DOJMMO                                   01894004
+018950     MOVE EMP-DOJ-DD  TO DOJDDO                                   01895004
+018960     MOVE -1          TO NAMEL                                    01896004
+018970     SET PROCESS-ADD-MOD TO TRUE                                  01897004
+018980     MOVE 'MODIFY' TO PF2O.                                       01898004
+018990                                                                  01899004
+018991 SEARCH-BY-NAME-PARA.                                             01899104
+018992     ADD 1 TO PARA-SUB                                            01899204
+018993     IF PARA-SUB < 13                                             01899304
+018994        MOVE 'SEARCH-NAME      ' TO WS-TAB(PARA-SUB)              01899404
+018995     END-IF.                                                      01899504
+018996     MOVE 'N' TO WS-SRCH-FLAG                                     01899604
+018997     MOVE LOW-VALUES TO WS-EMP-ID                                 01899704
+018998     EXEC CICS STARTBR                                            01899804
+018999         FILE('P26EFILE')                                         01899904
+019001         RIDFLD(WS-EMP-ID)                                        01900104
+019002         RESP(WS-RESP-CODE)                                       01900204
+019003     END-EXEC.                                                    01900304
+019004     IF WS-RESP-CODE = DFHRESP(NORMAL)                            01900404
+019005        PERFORM SEARCH-NAME-NEXT-PARA UNTIL                       01900504
+019006           WS-RESP-CODE NOT = DFHRESP(NORMAL)                     01900604
+019007           OR SRCH-FOUND                                          01900704
+019008        EXEC CICS ENDBR                                           01900804
+019009            FILE('P26EFILE')                                      01900904
+019010        END-EXEC                                                  01901004
+019011     END-IF.                                                      01901104
+019012     IF SRCH-FOUND                                                01901204
+019013        MOVE LOW-VALUES TO SECMAPO                                01901304
+019014        PERFORM MOVE-DETAIL-PARA                                  01901404
+019015        MOVE 'EMPLOYEE FOUND BY NAME SEARCH' TO MSG2O             01901504
+019016     ELSE                                                         01901604
+019017        MOVE 'NO MATCHING EMPLOYEE FOUND' TO MSG1O                01901704
+019018     END-IF.                                                      01901804
+019019                                                                  01901904
+019021 SEARCH-NAME-NEXT-PARA.                                           01902104
+019022     ADD 1 TO PARA-SUB                                            01902204
+019023     IF PARA-SUB < 13                                             01902304
+019024        MOVE 'SEARCH-NEXT      ' TO WS-TAB(PARA-SUB)              01902404
+019025     END-IF.                                                      01902504
+019026     EXEC CICS READNEXT                                           01902604
+019027         FILE('P26EFILE')                                         01902704
+019028         INTO(EMPLOYEE-RECORD)                                    01902804
+019029         RIDFLD(WS-EMP-ID)                                        01902904
+019030         RESP(WS-RESP-CODE)                                       01903004
+019031     END-EXEC.                                                    01903104
+019032     IF WS-RESP-CODE = DFHRESP(NORMAL)                            01903204
+019033        IF EMP-NAME = SRCHNAMI                                    01903304
+019034           MOVE 'Y' TO WS-SRCH-FLAG                               01903404
+019035        END-IF                                                    01903504
+019036     END-IF.                                                      01903604
+019037                                                                  01903704
+019000 SEND-SEC-MAP.                                                    01900000
+019100     ADD 1 TO PARA-SUB                                            01910000
+019200     IF PARA-SUB < 13                                             01920000
+019300        MOVE 'SEND-SEC-MAP ' TO WS-TAB(PARA-SUB)                  01930000
+019400     END-IF                                                       01940000
+019500     PERFORM DATE-TIME-PARA.                                      01950000
+019600     EXEC CICS SEND                                               01960000
+019700         MAP('SECMAP')                                            01970000
+019800         MAPSET('P26AS09')                                        01980000
+019900         FROM(SECMAPO)                                            01990000
+020000         CURSOR                                                   02000000
+020100         ERASE                                                    02010000
+020200     END-EXEC.                                                    02020000
+020300*                                                                 02030000
+020400 PROCESS-SECMAP-PARA.                                             02040000
+020500     ADD 1 TO PARA-SUB                                            02050000
+020600     IF PARA-SUB < 13                                             02060000
+020700        MOVE 'PROC SECMAP PARA' TO WS-TAB(PARA-SUB)               02070000
+020800     END-IF.                                                      02080000
+020850     IF PROCESS-DEL-CONFIRM AND EIBAID NOT = DFHPF4               02085000
+020860         SET PROCESS-DEL TO TRUE                                  02086000
+020870     END-IF.                                                      02087000
+020900     EVALUATE EIBAID                                              02090000
+021000         WHEN DFHPF2                                              02100000
+021100            IF PF2O = 'ADD'                                       02110000
+021200               PERFORM ADD-PARA                                   02120000
+021300            END-IF                                                02130000
+021400            IF PF2O = 'MODIFY'                                    02140000
+021500               PERFORM UPDATE-PARA                                02150000
+021600            ELSE                                                  02160000
+021700               MOVE 'PF2 NOT ENABLED' TO MSG2O                    02170000
+021800            END-IF                                                02180000
+021900         WHEN DFHPF3                                              02190000
+022000            SET PROCESS-FSTMAP TO TRUE                            02200000
+022100         EXEC CICS SEND TEXT                                      02210000
+022200             FROM(WS-MESSAGE)                                     02220000
+022300             ERASE                                                02230000
+022400         END-EXEC                                                 02240000
+022500         EXEC CICS RETURN                                         02250000
+022600         END-EXEC                                                 02260000
+022700         WHEN DFHPF4                                              02270000
+022710            IF PROCESS-DEL-CONFIRM                                02271000
+022715               PERFORM RECEIVE-SEC-MAP                            02271500
+022720               PERFORM CHECK-SUPV-PARA                            02272000
+022725               IF SUPV-VALID                                      02272500
+022730                  PERFORM DELETE-PARA                             02273000
+022735               ELSE                                               02273500
+022740                  MOVE 'INVALID SUPV CODE-DELETE CANCELLED'       02274000
+022742                      TO MSG2O                                    02274200
+022745                  SET PROCESS-DEL TO TRUE                         02274500
+022748               END-IF                                             02274800
+022750            ELSE                                                  02275000
+022760               IF PROCESS-ADD-MOD                                 02276000
+022770                  PERFORM CONFIRM-DELETE-PARA                     02277000
+022780               ELSE                                               02278000
+022790                  MOVE 'PF4 NOT ENABLED' TO MSG2O                 02279000
+022795               END-IF                                             02279500
+022798            END-IF                                                02279800
+023300         WHEN DFHPF5                                              02330000
+023400               MOVE LOW-VALUES TO FSTMAPO                         02340000
+023500               MOVE LOW-VALUES TO SECMAPO                         02350000
+023600         WHEN OTHER                                               02360000
+023700            MOVE 'INVALID KEY PRESSED' TO MSG2O                   02370000
+023800     END-EVALUATE.                                                02380000
+023850*                                                                 02385000
+023860 CONFIRM-DELETE-PARA.                                             02386000
+023870     ADD 1 TO PARA-SUB                                            02387000
+023880     IF PARA-SUB < 13                                             02388000
+023890        MOVE 'CONF-DEL-PARA   ' TO WS-TAB(PARA-SUB)                02388900
+023895     END-IF                                                       02389500
+023900     SET PROCESS-DEL-CONFIRM TO TRUE                              02390000
+023910     MOVE 'ENTER SUPV CODE, PF4=DELETE' TO MSG2O.                 02391000
+023920*                                                                 02392000
+023930 CHECK-SUPV-PARA.                                                 02393000
+023940     ADD 1 TO PARA-SUB                                            02394000
+023950     IF PARA-SUB < 13                                             02395000
+023960        MOVE 'CHECK-SUPV-PARA ' TO WS-TAB(PARA-SUB)               02396000
+023970     END-IF                                                       02397000
+023980     MOVE 'N' TO WS-SUPV-VALID                                    02398000
+023990     IF PF4I = WS-SUPV-CODE                                       02399000
+023995         MOVE 'Y' TO WS-SUPV-VALID                                02399500
+023998     END-IF.                                                      02399800
+023999*                                                                 02399900
+024000 RECEIVE-SEC-MAP.                                                 02400000
+024100     ADD 1 TO PARA-SUB                                            02410000
+024200     IF PARA-SUB < 13                                             02420000
+024300        MOVE 'RCV DETAIL MAP  ' TO WS-TAB(PARA-SUB)               02430000
+024400     END-IF                                                       02440000
+024500     EXEC CICS RECEIVE                                            02450000
+024600         MAP('SECMAP') MAPSET('P26AS09')                          02460000
+024700         INTO(SECMAPI)                                            02470000
+024800     END-EXEC.                                                    02480000
+024900*                                                                 02490000
+025000 DELETE-PARA.                                                     02500000
+025100     ADD 1 TO PARA-SUB                                            02510000
+025200     IF PARA-SUB < 13                                             02520000
+025300        MOVE 'DELETE-PARA     ' TO WS-TAB(PARA-SUB)               02530000
+025400     END-IF                                                       02540000
+025410    EXEC CICS READ                                                02541000
+025420        FILE('P26EFILE') RIDFLD(WS-EMP-ID)                        02542000
+025430        INTO(EMPLOYEE-RECORD) RESP(WS-READ-RESP-CODE)             02543001
+025440    END-EXEC                                                      02544000
+025500     EXEC CICS DELETE                                             02550000
+025600         FILE('P26EFILE') RIDFLD(WS-EMP-ID)                       02560000
+025700         RESP(WS-RESP-CODE)                                       02570000
+025800     END-EXEC                                                     02580000
+025900     EVALUATE WS-RESP-CODE                                        02590000
+026000         WHEN DFHRESP(NORMAL)                                     02600000
+026100            MOVE 'DELETE SUCCESSFUL' TO MSG1O                     02610000
+026110           MOVE 'D' TO WS-AUDIT-ACTION                            02611000
+026111           IF WS-READ-RESP-CODE = DFHRESP(NORMAL)                 02611101
+026112               MOVE EMPLOYEE-RECORD TO WS-AUDIT-BEFORE            02611201
+026113           ELSE                                                   02611301
+026114               MOVE SPACES TO WS-AUDIT-BEFORE                     02611401
+026115               MOVE WS-READ-RESP-CODE TO ERL-RESP-CODE            02611501
+026116               MOVE 'DELETE-PARA (READ)' TO ERL-PARAGRAPH         02611601
+026117               PERFORM LOG-FILE-ERROR-PARA                        02611701
+026118           END-IF                                                 02611801
+026130           MOVE SPACES TO WS-AUDIT-AFTER                          02613000
+026140           PERFORM WRITE-AUDIT-PARA                               02614000
+026200         WHEN OTHER                                               02620000
+026300            MOVE 'DELETE NOT SUCCESSFUL' TO MSG1O                 02630000
+026305           MOVE WS-RESP-CODE TO ERL-RESP-CODE                     02630500
+026307           MOVE 'DELETE-PARA         ' TO ERL-PARAGRAPH           02630700
+026309           PERFORM LOG-FILE-ERROR-PARA                            02630900
+026400     END-EVALUATE                                                 02640000
+026500     SET PROCESS-FSTMAP TO TRUE                                   02650000
+026600     MOVE WS-EMP-ID TO ID1O.                                      02660000
+026700*                                                                 02670000
+026800 ADD-PARA.                                                        02680000
+026900     ADD 1 TO PARA-SUB                                            02690000
+027000     IF PARA-SUB < 13                                             02700000
+027100        MOVE 'DEL-PARA        ' TO WS-TAB(PARA-SUB)               02710000
+027200     END-IF                                                       02720000
+027300     PERFORM RECEIVE-SEC-MAP                                      02730000
+027400     PERFORM VALIDATE-PARA                                        02740000
+027500     IF VALID-DATA                                                02750000
+027600        PERFORM MOVE-PARA                                         02760000
+027700        PERFORM WRITE-PARA                                        02770000
+027750     ELSE                                                         02775000
+027760        MOVE 'CORRECT HIGHLIGHTED FIELDS' TO MSG2O                02776000
+027800     END-IF.                                                      02780000
+027900*                                                                 02790000
+028000 WRITE-PARA.                                                      02800000
+028100     ADD 1 TO PARA-SUB                                            02810000
+028200     IF PARA-SUB < 13                                             02820000
+028300        MOVE 'WRITE-PARA      ' TO WS-TAB(PARA-SUB)               02830000
+028400     END-IF                                                       02840000
+028500     EXEC CICS WRITE                                              02850000
+028600         FILE('P26EFILE')                                         02860000
+028700         RIDFLD(WS-EMP-ID)                                        02870000
+028800         FROM (EMPLOYEE-RECORD)                                   02880000
+028900         RESP(WS-RESP-CODE)                                       02890000
+029000     END-EXEC                                                     02900000
+029100     EVALUATE WS-RESP-CODE                                        02910000
+029200         WHEN DFHRESP(NORMAL)                                     02920000
+029300            MOVE 'ADD SUCCESSFUL' TO MSG1O                        02930000
+029310           MOVE 'A' TO WS-AUDIT-ACTION                            02931000
+029320           MOVE SPACES TO WS-AUDIT-BEFORE                         02932000
+029330           MOVE EMPLOYEE-RECORD TO WS-AUDIT-AFTER                 02933000
+029340           PERFORM WRITE-AUDIT-PARA                               02934000
+029400         WHEN OTHER                                               02940000
+029500            MOVE 'ADD NOT SUCCESSFUL' TO MSG1O                    02950000
+029505           MOVE WS-RESP-CODE TO ERL-RESP-CODE                     02950500
+029507           MOVE 'WRITE-PARA          ' TO ERL-PARAGRAPH           02950700
+029509           PERFORM LOG-FILE-ERROR-PARA                            02950900
+029600     END-EVALUATE                                                 02960000
+029700     SET PROCESS-FSTMAP TO TRUE                                   02970000
+029800     MOVE WS-EMP-ID TO ID1O.                                      02980000
+029900*                                                                 02990000
+030000 UPDATE-PARA.                                                     03000000
+030100     ADD 1 TO PARA-SUB                                            03010000
+030200     IF PARA-SUB < 13                                             03020000
+030300        MOVE 'UPDATE-PARA     ' TO WS-TAB(PARA-SUB)               03030000
+030400     END-IF                                                       03040000
+030500     PERFORM RECEIVE-SEC-MAP                                      03050000
+030600     PERFORM VALIDATE-PARA                                        03060000
+030700     IF VALID-DATA                                                03070000
+030800        PERFORM REWRITE-PARA                                      03080000
+030850     ELSE                                                         03085000
+030860        MOVE 'CORRECT HIGHLIGHTED FIELDS' TO MSG2O                03086000
+030900     END-IF.                                                      03090000
+031000*                                                                 03100000
+031100 REWRITE-PARA.                                                    03110000
+031200     ADD 1 TO PARA-SUB                                            03120000
+031300     IF PARA-SUB < 13                                             03130000
+031400        MOVE 'REWRITE-PARA    ' TO WS-TAB(PARA-SUB)               03140000
+031500     END-IF                                                       03150000
+031600     EXEC CICS READ                                               03160000
+031700         FILE('P26EFILE')                                         03170000
+031800         RIDFLD(WS-EMP-ID)                                        03180000
+031900         INTO(EMPLOYEE-RECORD)                                    03190000
+032000         RESP(WS-RESP-CODE)                                       03200000
+032100         UPDATE                                                   03210000
+032200     END-EXEC                                                     03220000
+032300     EVALUATE WS-RESP-CODE                                        03230000
+032400         WHEN DFHRESP(NORMAL)                                     03240000
+032410           MOVE EMPLOYEE-RECORD TO WS-AUDIT-BEFORE                03241000
+032500            PERFORM MOVE-PARA                                     03250000
+032600            EXEC CICS REWRITE                                     03260000
+032700                FILE('P26EFILE')                                  03270000
+032800                FROM(EMPLOYEE-RECORD)                             03280000
+032900                RESP(WS-RESP-CODE)                                03290000
+033000            END-EXEC                                              03300000
+033100            EVALUATE WS-RESP-CODE                                 03310000
+033200              WHEN DFHRESP(NORMAL)                                03320000
+033300                 MOVE 'UPDATE SUCCESSFUL' TO MSG1O                03330000
+033310              MOVE 'U' TO WS-AUDIT-ACTION                         03331000
+033320              MOVE EMPLOYEE-RECORD TO WS-AUDIT-AFTER              03332000
+033330              PERFORM WRITE-AUDIT-PARA                            03333000
+033400              WHEN OTHER                                          03340000
+033500                 MOVE 'UPDATE NOT SUCCESSFUL' TO MSG1O            03350000
+033505           MOVE WS-RESP-CODE TO ERL-RESP-CODE                     03350500
+033507           MOVE 'REWRITE-PARA        ' TO ERL-PARAGRAPH           03350700
+033509           PERFORM LOG-FILE-ERROR-PARA                            03350900
+033600            END-EVALUATE                                          03360000
+033700         WHEN OTHER                                               03370000
+033800            MOVE 'ERROR PROCESSING FILE' TO MSG1O                 03380000
+033805           MOVE WS-RESP-CODE TO ERL-RESP-CODE                     03380500
+033807           MOVE 'REWRITE-PARA        ' TO ERL-PARAGRAPH           03380700
+033809           PERFORM LOG-FILE-ERROR-PARA                            03380900
+033900     END-EVALUATE                                                 03390000
+034000     SET PROCESS-FSTMAP TO TRUE                                   03400000
+034100     MOVE WS-EMP-ID TO ID1O.                                      03410000
+034200*                                                                 03420000
+034300 VALIDATE-PARA.                                                   03430000
+034400     ADD 1 TO PARA-SUB                                            03440000
+034500     IF PARA-SUB < 13                                             03450000
+034600        MOVE 'VALIDATE-PARA   ' TO WS-TAB(PARA-SUB)               03460000
+034700    END-IF                                                        03470000
+034750    MOVE 'Y' TO WS-VALID-FLAG.                                    03475000
+034800        IF NAMEI = SPACES OR LOW-VALUES                           03480000
+035000            MOVE -1 TO NAMEL                                      03500000
+035100            MOVE 'N' TO WS-VALID-FLAG                             03510000
+035150        END-IF.                                                   03515000
+035200        IF ADDRI = SPACES OR LOW-VALUES                           03520000
+035300            MOVE -1 TO ADDRL                                      03530000
+035400            MOVE 'N' TO WS-VALID-FLAG                             03540000
+035450        END-IF.                                                   03545000
+035500        IF DEPTI = SPACES OR LOW-VALUES                           03550000
+035600            MOVE -1 TO DEPTL                                      03560000
+035700            MOVE 'N' TO WS-VALID-FLAG                             03570000
+035800        ELSE                                                      03580000
+035850            MOVE DEPTI TO WS-DEPT                                 03585000
+035900            MOVE 'D' TO REF-TYPE                                  03590000
+035910            MOVE WS-DEPT TO REF-CODE                              03591000
+035920            EXEC CICS READ                                        03592000
+035930                FILE('P26RFILE') RIDFLD(REF-KEY)                  03593000
+035940                INTO(REFERENCE-RECORD)                            03594000
+035950                RESP(WS-REF-RESP-CODE)                            03595000
+035960            END-EXEC                                              03596000
+035970            IF WS-REF-RESP-CODE NOT = DFHRESP(NORMAL)             03597000
+035980                MOVE -1 TO DEPTL                                  03598000
+035990                MOVE 'N' TO WS-VALID-FLAG                         03599000
+036080            END-IF                                                03608000
+036100        END-IF.                                                   03610000
+036200        IF DOJYYI = SPACES OR LOW-VALUES OR ZERO                  03620000
+036225           OR DOJMMI = SPACES OR LOW-VALUES OR ZERO               03622500
+036250           OR DOJDDI = SPACES OR LOW-VALUES OR ZERO               03625000
+036300            MOVE -1 TO DOJDDL                                     03630000
+036400            MOVE 'N' TO WS-VALID-FLAG                             03640000
+036500        ELSE                                                      03650000
+036600            MOVE DOJYYI TO WS-CAL-YY                              03660000
+036650            MOVE DOJMMI TO WS-CAL-MM                              03665000
+036700            MOVE DOJDDI TO WS-CAL-DD                              03670000
+036750            PERFORM VALIDATE-DATE-PARA                            03675000
+036800            IF NOT CAL-DATE-VALID                                 03680000
+036850                MOVE -1 TO DOJDDL                                 03685000
+036900                MOVE 'N' TO WS-VALID-FLAG                         03690000
+036950            END-IF                                                03695000
+037000        END-IF.                                                   03700000
+037100        IF DOBYYI = SPACES OR LOW-VALUES OR ZERO                  03710000
+037125           OR DOBMMI = SPACES OR LOW-VALUES OR ZERO               03712500
+037150           OR DOBDDI = SPACES OR LOW-VALUES OR ZERO               03715000
+037200            MOVE -1 TO DOBDDL                                     03720000
+037300            MOVE 'N' TO WS-VALID-FLAG                             03730000
+037400        ELSE                                                      03740000
+037500            MOVE DOBYYI TO WS-CAL-YY                              03750000
+037550            MOVE DOBMMI TO WS-CAL-MM                              03755000
+037600            MOVE DOBDDI TO WS-CAL-DD                              03760000
+037650            PERFORM VALIDATE-DATE-PARA                            03765000
+037700            IF NOT CAL-DATE-VALID                                 03770000
+037750                MOVE -1 TO DOBDDL                                 03775000
+037800                MOVE 'N' TO WS-VALID-FLAG                         03780000
+037850            END-IF                                                03785000
+037900        END-IF.                                                   03790000
+038000        IF DOBYYI NOT = ZERO AND DOJYYI NOT = ZERO                03800000
+038050            COMPUTE WS-CAL-DOB-NUM =                              03805000
+038100                DOBYYI * 10000 + DOBMMI * 100                     03810000
+038150                + DOBDDI                                          03815000
+038200            COMPUTE WS-CAL-DOJ-NUM =                              03820000
+038250                DOJYYI * 10000 + DOJMMI * 100                     03825000
+038300                + DOJDDI                                          03830000
+038350            IF WS-CAL-DOB-NUM NOT < WS-CAL-DOJ-NUM                03835000
+038400                MOVE -1 TO DOBDDL                                 03840000
+038450                MOVE 'N' TO WS-VALID-FLAG                         03845000
+038500            END-IF                                                03850000
+038550        END-IF.                                                   03855000
+038600*                                                                 03860000
+038700 VALIDATE-DATE-PARA.                                              03870000
+038750     ADD 1 TO PARA-SUB                                            03875000
+038800     IF PARA-SUB < 13                                             03880000
+038850        MOVE 'VALIDATE-DATE   ' TO WS-TAB(PARA-SUB)               03885000
+038900     END-IF                                                       03890000
+038950     MOVE 'Y' TO WS-CAL-VALID-FLAG                                03895000
+039000     IF WS-CAL-MM < 1 OR WS-CAL-MM > 12                           03900000
+039050         MOVE 'N' TO WS-CAL-VALID-FLAG                            03905000
+039100     ELSE                                                         03910000
+039150         PERFORM CALC-DAYS-IN-MONTH-PARA                          03915000
+039200         IF WS-CAL-DD < 1 OR                                      03920000
+039250            WS-CAL-DD > WS-CAL-DAYS-IN-MONTH                      03925000
+039300             MOVE 'N' TO WS-CAL-VALID-FLAG                        03930000
+039350         END-IF                                                   03935000
+039400     END-IF.                                                      03940000
+039450*                                                                 03945000
+039500 CALC-DAYS-IN-MONTH-PARA.                                         03950000
+039550     ADD 1 TO PARA-SUB                                            03955000
+039600     IF PARA-SUB < 13                                             03960000
+039650        MOVE 'CALC-DAYS-MONTH ' TO WS-TAB(PARA-SUB)               03965000
+039700     END-IF                                                       03970000
+039750     EVALUATE WS-CAL-MM                                           03975000
+039800         WHEN 1                                                   03980000
+039810         WHEN 3                                                   03981000
+039820         WHEN 5                                                   03982000
+039830         WHEN 7                                                   03983000
+039840         WHEN 8                                                   03984000
+039850         WHEN 10                                                  03985000
+039860         WHEN 12                                                  03986000
+039870             MOVE 31 TO WS-CAL-DAYS-IN-MONTH                      03987000
+039880         WHEN 4                                                   03988000
+039890         WHEN 6                                                   03989000
+039900         WHEN 9                                                   03990000
+039910         WHEN 11                                                  03991000
+039920             MOVE 30 TO WS-CAL-DAYS-IN-MONTH                      03992000
+039930         WHEN 2                                                   03993000
+039940             DIVIDE WS-CAL-YY BY 4 GIVING WS-CAL-TEMP             03994000
+039950                 REMAINDER WS-CAL-REM4                            03995000
+039960             DIVIDE WS-CAL-YY BY 100 GIVING WS-CAL-TEMP           03996000
+039970                 REMAINDER WS-CAL-REM100                          03997000
+039980             DIVIDE WS-CAL-YY BY 400 GIVING WS-CAL-TEMP           03998000
+039990                 REMAINDER WS-CAL-REM400                          03999000
+040000             IF WS-CAL-REM4 = 0 AND                               04000000
+040010                (WS-CAL-REM100 NOT = 0 OR                         04001000
+040020                 WS-CAL-REM400 = 0)                               04002000
+040030                 MOVE 29 TO WS-CAL-DAYS-IN-MONTH                  04003000
+040040             ELSE                                                 04004000
+040050                 MOVE 28 TO WS-CAL-DAYS-IN-MONTH                  04005000
+040060             END-IF                                               04006000
+040070     END-EVALUATE.                                                04007000
+040300*                                                                 04030000
+040400 MOVE-PARA.                                                       04040000
+040500     ADD 1 TO PARA-SUB                                            04050000
+040600     IF PARA-SUB < 13                                             04060000
+040700        MOVE 'MOVE-PARA       ' TO WS-TAB(PARA-SUB)               04070000
+040800     END-IF                                                       04080000
+040900     MOVE WS-EMP-ID             TO EMP-ID                         04090000
+041000     MOVE NAMEI                 TO EMP-NAME                       04100000
+041100     MOVE ADDRI                  TO EMP-ADDR                      04110000
+041200     MOVE DEPTI                 TO EMP-DEPT                       04120000
+041300     MOVE DOBDDI                TO EMP-DOB-DD                     04130000
+041400     MOVE DOBMMI                TO EMP-DOB-MM                     04140000
+041500     MOVE DOBYYI                TO EMP-DOB-YY                     04150000
+041600     MOVE DOJDDI                TO EMP-DOJ-DD                     04160000
+041700     MOVE DOJMMI                TO EMP-DOJ-MM                     04170000
+041800     MOVE DOJYYI                TO EMP-DOJ-YY.                    04180000
+041900*                                                                 04190000
+042000 DATE-TIME-PARA.                                                  04200000
+042100     ADD 1 TO PARA-SUB                                            04210000
+042200     IF PARA-SUB < 13                                             04220000
+042300        MOVE 'DATE-TIME-PARA  ' TO WS-TAB(PARA-SUB)               04230000
+042400     END-IF                                                       04240000
+042500     EXEC CICS ASKTIME                                            04250000
+042600         ABSTIME(WS-DATE-TIME)                                    04260000
+042700     END-EXEC                                                     04270000
+042800     EXEC CICS FORMATTIME                                         04280000
+042900         ABSTIME(WS-DATE-TIME)                                    04290000
+043000         DDMMYYYY(DATE1O)                                         04300000
+043100         DATESEP                                                  04310000
+043200     END-EXEC                                                     04320000
+043210     EXEC CICS FORMATTIME                                         04321000
+043220         ABSTIME(WS-DATE-TIME)                                    04322000
+043230         TIME(WS-AUDIT-TIME)                                      04323000
+043240         TIMESEP                                                  04324000
+043250     END-EXEC                                                     04325000
+043300     MOVE DATE1O TO DATE2O.                                       04330000
+043310*                                                                 04331000
+043320 WRITE-AUDIT-PARA.                                                04332000
+043330    ADD 1 TO PARA-SUB                                             04333000
+043340    IF PARA-SUB < 13                                              04334000
+043350       MOVE 'WRITE-AUDIT-PARA' TO WS-TAB(PARA-SUB)                04335000
+043360    END-IF                                                        04336000
+043370    MOVE WS-EMP-ID          TO AUD-EMP-ID                         04337000
+043380    MOVE DATE1O             TO AUD-DATE-KEY                       04338000
+043390    MOVE WS-AUDIT-TIME      TO AUD-TIME-KEY                       04339000
+043395    ADD 1 TO WS-AUDIT-SEQ                                         04339500
+043400    MOVE WS-AUDIT-SEQ       TO AUD-SEQ                            04340000
+043410    MOVE WS-AUDIT-ACTION    TO AUD-ACTION                         04341000
+043420    MOVE 'P26EFILE'         TO AUD-SOURCE-FILE                    04342000
+043430    MOVE EIBTRMID           TO AUD-TERM-ID                        04343000
+043440    MOVE WS-AUDIT-BEFORE    TO AUD-BEFORE-IMAGE                   04344000
+043450    MOVE WS-AUDIT-AFTER     TO AUD-AFTER-IMAGE                    04345000
+043455    PERFORM WRITE-AUDIT-RECORD-PARA                               04345500
+043457    PERFORM WRITE-AUDIT-RETRY-PARA                                04345700
+043458        UNTIL WS-AUDIT-RESP-CODE NOT = DFHRESP(DUPKEY)            04345800
+043459    IF WS-AUDIT-RESP-CODE NOT = DFHRESP(NORMAL)                   04345900
+043461        MOVE WS-AUDIT-RESP-CODE TO ERL-RESP-CODE                  04346100
+043463        MOVE 'WRITE-AUDIT-PARA    ' TO ERL-PARAGRAPH              04346300
+043465        PERFORM LOG-FILE-ERROR-PARA                               04346500
+043467    END-IF.                                                       04346700
+043468*                                                                 04346800
+043470 WRITE-AUDIT-RECORD-PARA.                                         04347000
+043475     EXEC CICS WRITE                                              04347500
+043480        FILE('P26AUDIT') RIDFLD(AUD-KEY)                          04348000
+043485        FROM(AUDIT-RECORD)                                        04348500
+043490        RESP(WS-AUDIT-RESP-CODE)                                  04349000
+043495     END-EXEC.                                                    04349500
+043497*                                                                 04349700
+043498 WRITE-AUDIT-RETRY-PARA.                                          04349800
+043499     ADD 1 TO WS-AUDIT-SEQ                                        04349900
+043500     MOVE WS-AUDIT-SEQ       TO AUD-SEQ                           04350000
+043505     PERFORM WRITE-AUDIT-RECORD-PARA.                             04350500
+043510*                                                                 04351000
+044000 LIST-INIT-PARA.                                                  04400000
+044100     ADD 1 TO PARA-SUB                                            04410000
+044200     IF PARA-SUB < 13                                             04420000
+044300        MOVE 'LIST-INIT-PARA  ' TO WS-TAB(PARA-SUB)               04430000
+044400     END-IF                                                       04440000
+044500     MOVE 1 TO WS-LIST-PAGE-NO                                    04450000
+044600     PERFORM LIST-LOAD-PARA                                       04460000
+044700     SET PROCESS-LIST TO TRUE.                                    04470000
+044800                                                                  04480000
+044900 LIST-MAP-PARA.                                                   04490000
+045000     ADD 1 TO PARA-SUB                                            04500000
+045100     IF PARA-SUB < 13                                             04510000
+045200        MOVE 'LIST-MAP-PARA   ' TO WS-TAB(PARA-SUB)               04520000
+045300     END-IF                                                       04530000
+045400     PERFORM RECEIVE-LISTMAP                                      04540000
+045500     EVALUATE EIBAID                                              04550000
+045600         WHEN DFHPF8                                              04560000
+045700            PERFORM LIST-NEXT-PARA                                04570000
+045800         WHEN DFHPF7                                              04580000
+045900            PERFORM LIST-PREV-PARA                                04590000
+046000         WHEN DFHENTER                                            04600000
+046100            PERFORM LIST-SELECT-PARA                              04610000
+046200         WHEN DFHPF3                                              04620000
+046300            SET PROCESS-FSTMAP TO TRUE                            04630000
+046400         WHEN OTHER                                               04640000
+046500            MOVE 'INVALID KEY PRESSED' TO MSG3O                   04650000
+046600     END-EVALUATE.                                                04660000
+046700                                                                  04670000
+046800 RECEIVE-LISTMAP.                                                 04680000
+046900     ADD 1 TO PARA-SUB                                            04690000
+047000     IF PARA-SUB < 13                                             04700000
+047100        MOVE 'RECEIVE-LISTMAP ' TO WS-TAB(PARA-SUB)               04710000
+047200     END-IF                                                       04720000
+047300     EXEC CICS RECEIVE                                            04730000
+047400         MAP('LISTMAP') MAPSET('P26AS09')                         04740000
+047500         INTO(LISTMAPI)                                           04750000
+047600     END-EXEC.                                                    04760000
+047700                                                                  04770000
+047800 LIST-LOAD-PARA.                                                  04780000
+047900     ADD 1 TO PARA-SUB                                            04790000
+048000     IF PARA-SUB < 13                                             04800000
+048100        MOVE 'LIST-LOAD-PARA  ' TO WS-TAB(PARA-SUB)               04810000
+048200     END-IF                                                       04820000
+048300     MOVE ZERO TO WS-LIST-COUNT                                   04830000
+048400     MOVE 'N' TO WS-LIST-EOF-FLAG                                 04840000
+048500     MOVE 'N' TO WS-LIST-MORE-FLAG                                04850000
+048600     MOVE SPACES TO WS-LIST-ID-TAB                                04860000
+048700     MOVE SPACES TO WS-LIST-NAME-TAB                              04870000
+048800     MOVE SPACES TO WS-LIST-DEPT-TAB                              04880000
+048900     MOVE LOW-VALUES TO WS-EMP-ID                                 04890000
+049000     EXEC CICS STARTBR                                            04900000
+049100         FILE('P26EFILE')                                         04910000
+049200         RIDFLD(WS-EMP-ID)                                        04920000
+049300         RESP(WS-RESP-CODE)                                       04930000
+049400     END-EXEC.                                                    04940000
+049500     IF WS-RESP-CODE = DFHRESP(NORMAL)                            04950000
+049600        IF WS-LIST-PAGE-NO > 1                                    04960000
+049700           COMPUTE WS-LIST-SKIP = (WS-LIST-PAGE-NO - 1) * 10      04970000
+049800           MOVE ZERO TO WS-LIST-SKIPPED                           04980000
+049900           PERFORM LIST-SKIP-ROW-PARA UNTIL                       04990000
+050000              WS-LIST-SKIPPED = WS-LIST-SKIP                      05000000
+050100              OR LIST-AT-EOF                                      05010000
+050200        END-IF                                                    05020000
+050300        IF NOT LIST-AT-EOF                                        05030000
+050400           PERFORM LIST-READ-ROW-PARA UNTIL                       05040000
+050500              WS-LIST-COUNT = 10                                  05050000
+050600              OR LIST-AT-EOF                                      05060000
+050700        END-IF                                                    05070000
+050800        IF NOT LIST-AT-EOF                                        05080000
+050900           PERFORM LIST-PEEK-PARA                                 05090000
+051000        END-IF                                                    05100000
+051100        EXEC CICS ENDBR                                           05110000
+051200            FILE('P26EFILE')                                      05120000
+051300        END-EXEC                                                  05130000
+051400     END-IF.                                                      05140000
+051500     PERFORM LIST-UNROLL-PARA.                                    05150000
+051600                                                                  05160000
+051700 LIST-SKIP-ROW-PARA.                                              05170000
+051800     ADD 1 TO PARA-SUB                                            05180000
+051900     IF PARA-SUB < 13                                             05190000
+052000        MOVE 'LIST-SKIP-ROW   ' TO WS-TAB(PARA-SUB)               05200000
+052100     END-IF                                                       05210000
+052200     EXEC CICS READNEXT                                           05220000
+052300         FILE('P26EFILE')                                         05230000
+052400         INTO(EMPLOYEE-RECORD)                                    05240000
+052500         RIDFLD(WS-EMP-ID)                                        05250000
+052600         RESP(WS-RESP-CODE)                                       05260000
+052700     END-EXEC.                                                    05270000
+052800     IF WS-RESP-CODE = DFHRESP(NORMAL)                            05280000
+052900        ADD 1 TO WS-LIST-SKIPPED                                  05290000
+053000     ELSE                                                         05300000
+053100        SET LIST-AT-EOF TO TRUE                                   05310000
+053200     END-IF.                                                      05320000
+053300                                                                  05330000
+053400 LIST-READ-ROW-PARA.                                              05340000
+053500     ADD 1 TO PARA-SUB                                            05350000
+053600     IF PARA-SUB < 13                                             05360000
+053700        MOVE 'LIST-READ-ROW   ' TO WS-TAB(PARA-SUB)               05370000
+053800     END-IF                                                       05380000
+053900     EXEC CICS READNEXT                                           05390000
+054000         FILE('P26EFILE')                                         05400000
+054100         INTO(EMPLOYEE-RECORD)                                    05410000
+054200         RIDFLD(WS-EMP-ID)                                        05420000
+054300         RESP(WS-RESP-CODE)                                       05430000
+054400     END-EXEC.                                                    05440000
+054500     IF WS-RESP-CODE = DFHRESP(NORMAL)                            05450000
+054600        ADD 1 TO WS-LIST-COUNT                                    05460000
+054700        MOVE WS-LIST-COUNT TO WS-LIST-IX                          05470000
+054800        MOVE EMP-ID   TO WS-LIST-ID(WS-LIST-IX)                   05480000
+054900        MOVE EMP-NAME TO WS-LIST-NAME(WS-LIST-IX)                 05490000
+055000        MOVE EMP-DEPT TO WS-LIST-DEPT(WS-LIST-IX)                 05500000
+055100     ELSE                                                         05510000
+055200        SET LIST-AT-EOF TO TRUE                                   05520000
+055300     END-IF.                                                      05530000
+055400                                                                  05540000
+055500 LIST-PEEK-PARA.                                                  05550000
+055600     ADD 1 TO PARA-SUB                                            05560000
+055700     IF PARA-SUB < 13                                             05570000
+055800        MOVE 'LIST-PEEK-PARA  ' TO WS-TAB(PARA-SUB)               05580000
+055900     END-IF                                                       05590000
+056000     EXEC CICS READNEXT                                           05600000
+056100         FILE('P26EFILE')                                         05610000
+056200         INTO(EMPLOYEE-RECORD)                                    05620000
+056300         RIDFLD(WS-EMP-ID)                                        05630000
+056400         RESP(WS-RESP-CODE)                                       05640000
+056500     END-EXEC.                                                    05650000
+056600     IF WS-RESP-CODE = DFHRESP(NORMAL)                            05660000
+056700        SET LIST-MORE-PAGES TO TRUE                               05670000
+056800     END-IF.                                                      05680000
+056900                                                                  05690000
+057000 LIST-UNROLL-PARA.                                                05700000
+057100     ADD 1 TO PARA-SUB                                            05710000
+057200     IF PARA-SUB < 13                                             05720000
+057300        MOVE 'LIST-UNROLL-PARA' TO WS-TAB(PARA-SUB)               05730000
+057400     END-IF                                                       05740000
+057500     MOVE SPACES TO R01SELO, R02SELO, R03SELO, R04SELO, R05SELO,  05750000
+057600                    R06SELO, R07SELO, R08SELO, R09SELO, R10SELO   05760000
+057700     MOVE WS-LIST-ID(1)     TO R01IDO                             05770000
+057800     MOVE WS-LIST-NAME(1)   TO R01NMO                             05780000
+057900     MOVE WS-LIST-DEPT(1)   TO R01DPO                             05790000
+058000     MOVE WS-LIST-ID(2)     TO R02IDO                             05800000
+058100     MOVE WS-LIST-NAME(2)   TO R02NMO                             05810000
+058200     MOVE WS-LIST-DEPT(2)   TO R02DPO                             05820000
+058300     MOVE WS-LIST-ID(3)     TO R03IDO                             05830000
+058400     MOVE WS-LIST-NAME(3)   TO R03NMO                             05840000
+058500     MOVE WS-LIST-DEPT(3)   TO R03DPO                             05850000
+058600     MOVE WS-LIST-ID(4)     TO R04IDO                             05860000
+058700     MOVE WS-LIST-NAME(4)   TO R04NMO                             05870000
+058800     MOVE WS-LIST-DEPT(4)   TO R04DPO                             05880000
+058900     MOVE WS-LIST-ID(5)     TO R05IDO                             05890000
+059000     MOVE WS-LIST-NAME(5)   TO R05NMO                             05900000
+059100     MOVE WS-LIST-DEPT(5)   TO R05DPO                             05910000
+059200     MOVE WS-LIST-ID(6)     TO R06IDO                             05920000
+059300     MOVE WS-LIST-NAME(6)   TO R06NMO                             05930000
+059400     MOVE WS-LIST-DEPT(6)   TO R06DPO                             05940000
+059500     MOVE WS-LIST-ID(7)     TO R07IDO                             05950000
+059600     MOVE WS-LIST-NAME(7)   TO R07NMO                             05960000
+059700     MOVE WS-LIST-DEPT(7)   TO R07DPO                             05970000
+059800     MOVE WS-LIST-ID(8)     TO R08IDO                             05980000
+059900     MOVE WS-LIST-NAME(8)   TO R08NMO                             05990000
+060000     MOVE WS-LIST-DEPT(8)   TO R08DPO                             06000000
+060100     MOVE WS-LIST-ID(9)     TO R09IDO                             06010000
+060200     MOVE WS-LIST-NAME(9)   TO R09NMO                             06020000
+060300     MOVE WS-LIST-DEPT(9)   TO R09DPO                             06030000
+060400     MOVE WS-LIST-ID(10)    TO R10IDO                             06040000
+060500     MOVE WS-LIST-NAME(10)  TO R10NMO                             06050000
+060600     MOVE WS-LIST-DEPT(10)  TO R10DPO.                            06060000
+060700     IF WS-LIST-COUNT = ZERO                                      06070000
+060800        MOVE 'NO EMPLOYEE RECORDS FOUND' TO MSG3O                 06080000
+060900     ELSE                                                         06090000
+061000        MOVE 'TYPE ANY CHAR BESIDE A LINE, PRESS ENTER' TO MSG3O  06100000
+061100     END-IF.                                                      06110000
+061200                                                                  06120000
+061300 LIST-NEXT-PARA.                                                  06130000
+061400     ADD 1 TO PARA-SUB                                            06140000
+061500     IF PARA-SUB < 13                                             06150000
+061600        MOVE 'LIST-NEXT-PARA  ' TO WS-TAB(PARA-SUB)               06160000
+061700     END-IF                                                       06170000
+061800     IF LIST-MORE-PAGES                                           06180000
+061900        ADD 1 TO WS-LIST-PAGE-NO                                  06190000
+062000        PERFORM LIST-LOAD-PARA                                    06200000
+062100     ELSE                                                         06210000
+062200        MOVE 'NO MORE RECORDS' TO MSG3O                           06220000
+062300     END-IF.                                                      06230000
+062400                                                                  06240000
+062500 LIST-PREV-PARA.                                                  06250000
+062600     ADD 1 TO PARA-SUB                                            06260000
+062700     IF PARA-SUB < 13                                             06270000
+062800        MOVE 'LIST-PREV-PARA  ' TO WS-TAB(PARA-SUB)               06280000
+062900     END-IF                                                       06290000
+063000     IF WS-LIST-PAGE-NO > 1                                       06300000
+063100        SUBTRACT 1 FROM WS-LIST-PAGE-NO                           06310000
+063200        PERFORM LIST-LOAD-PARA                                    06320000
+063300     ELSE                                                         06330000
+063400        MOVE 'ALREADY AT START OF LIST' TO MSG3O                  06340000
+063500     END-IF.                                                      06350000
+063600                                                                  06360000
+063700 LIST-SELECT-PARA.                                                06370000
+063800     ADD 1 TO PARA-SUB                                            06380000
+063900     IF PARA-SUB < 13                                             06390000
+064000        MOVE 'LIST-SELECT-PARA' TO WS-TAB(PARA-SUB)               06400000
+064100     END-IF                                                       06410000
+064200     MOVE ZERO TO WS-LIST-SEL-ROW                                 06420000
+064300     IF R01SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06430000
+064400        MOVE 1 TO WS-LIST-SEL-ROW                                 06440000
+064500     END-IF                                                       06450000
+064600     IF R02SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06460000
+064700        MOVE 2 TO WS-LIST-SEL-ROW                                 06470000
+064800     END-IF                                                       06480000
+064900     IF R03SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06490000
+065000        MOVE 3 TO WS-LIST-SEL-ROW                                 06500000
+065100     END-IF                                                       06510000
+065200     IF R04SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06520000
+065300        MOVE 4 TO WS-LIST-SEL-ROW                                 06530000
+065400     END-IF                                                       06540000
+065500     IF R05SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06550000
+065600        MOVE 5 TO WS-LIST-SEL-ROW                                 06560000
+065700     END-IF                                                       06570000
+065800     IF R06SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06580000
+065900        MOVE 6 TO WS-LIST-SEL-ROW                                 06590000
+066000     END-IF                                                       06600000
+066100     IF R07SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06610000
+066200        MOVE 7 TO WS-LIST-SEL-ROW                                 06620000
+066300     END-IF                                                       06630000
+066400     IF R08SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06640000
+066500        MOVE 8 TO WS-LIST-SEL-ROW                                 06650000
+066600     END-IF                                                       06660000
+066700     IF R09SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06670000
+066800        MOVE 9 TO WS-LIST-SEL-ROW                                 06680000
+066900     END-IF                                                       06690000
+067000     IF R10SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06700000
+067100        MOVE 10 TO WS-LIST-SEL-ROW                                06710000
+067200     END-IF.                                                      06720000
+067300     IF WS-LIST-SEL-ROW = ZERO                                    06730000
+067400        MOVE 'TYPE ANY CHARACTER BESIDE A LINE TO SELECT' TO MSG3O06740000
+067500     ELSE                                                         06750000
+067600        MOVE WS-LIST-ID(WS-LIST-SEL-ROW) TO WS-EMP-ID             06760000
+067700        IF WS-EMP-ID = SPACES                                     06770000
+067800           MOVE 'NO EMPLOYEE ON THAT LINE' TO MSG3O               06780000
+067900        ELSE                                                      06790000
+068000           PERFORM LIST-READ-SELECTED-PARA                        06800000
+068100        END-IF                                                    06810000
+068200     END-IF.                                                      06820000
+068300                                                                  06830000
+068400 LIST-READ-SELECTED-PARA.                                         06840000
+068500     ADD 1 TO PARA-SUB                                            06850000
+068600     IF PARA-SUB < 13                                             06860000
+068700        MOVE 'LIST-READ-SEL   ' TO WS-TAB(PARA-SUB)               06870000
+068800     END-IF                                                       06880000
+068900     MOVE LOW-VALUES TO SECMAPO                                   06890000
+069000     EXEC CICS READ                                               06900000
+069100         FILE('P26EFILE')                                         06910000
+069200         RIDFLD(WS-EMP-ID)                                        06920000
+069300         INTO(EMPLOYEE-RECORD)                                    06930000
+069400         RESP(WS-RESP-CODE)                                       06940000
+069500     END-EXEC.                                                    06950000
+069600     IF WS-RESP-CODE = DFHRESP(NORMAL)                            06960000
+069700        PERFORM MOVE-DETAIL-PARA                                  06970000
+069800        MOVE 'EMPLOYEE SELECTED FROM LIST' TO MSG2O               06980000
+069900     ELSE                                                         06990000
+070000        MOVE 'SELECTED EMPLOYEE NOT FOUND' TO MSG3O               07000000
+070100     END-IF.                                                      07010000
+070200                                                                  07020000
+070300 SEND-LISTMAP.                                                    07030000
+070400     ADD 1 TO PARA-SUB                                            07040000
+070500     IF PARA-SUB < 13                                             07050000
+070600        MOVE 'SEND-LISTMAP    ' TO WS-TAB(PARA-SUB)               07060000
+070700     END-IF                                                       07070000
+070800     EXEC CICS SEND                                               07080000
+070900         MAP('LISTMAP') MAPSET('P26AS09')                         07090000
+071000         FROM(LISTMAPO) CURSOR ERASE                              07100000
+071100     END-EXEC.                                                    07110000
+071200*                                                                 07120000
+071310 LOG-FILE-ERROR-PARA.                                             07131000
+071320     PERFORM DATE-TIME-PARA                                       07132000
+071330     MOVE DATE1O            TO ERL-DATE-KEY                       07133000
+071340     MOVE WS-AUDIT-TIME     TO ERL-TIME-KEY                       07134000
+071350     ADD 1 TO WS-ERRLOG-SEQ                                       07135000
+071360     MOVE WS-ERRLOG-SEQ      TO ERL-SEQ                           07136000
+071370     MOVE 'P26AP09'         TO ERL-PROGRAM                        07137000
+071380     MOVE EIBTRMID          TO ERL-TERM-ID                        07138000
+071390     PERFORM WRITE-ERRLOG-RECORD-PARA                             07139000
+071400     PERFORM WRITE-ERRLOG-RETRY-PARA                              07140000
+071410         UNTIL WS-ERRLOG-RESP-CODE NOT = DFHRESP(DUPKEY).         07141000
+
+071430 WRITE-ERRLOG-RECORD-PARA.                                        07143000
+071440     EXEC CICS WRITE                                              07144000
+071450         FILE('P26ERRLOG') RIDFLD(ERL-KEY)                        07145000
+071460         FROM(ERROR-LOG-RECORD)                                   07146000
+071470         RESP(WS-ERRLOG-RESP-CODE)                                07147000
+071480     END-EXEC.                                                    07148000
+
+071500 WRITE-ERRLOG-RETRY-PARA.                                         07150000
+071510     ADD 1 TO WS-ERRLOG-SEQ                                       07151000
+071520     MOVE WS-ERRLOG-SEQ      TO ERL-SEQ                           07152000
+071530     PERFORM WRITE-ERRLOG-RECORD-PARA.                            07153000
