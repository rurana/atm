@@ -0,0 +1,202 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. P26BP07.                                             00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT P26AFILE ASSIGN TO P26AFILE                           00060000
+000700         ORGANIZATION IS INDEXED                                  00070000
+000800         ACCESS MODE IS SEQUENTIAL                                00080000
+000900         RECORD KEY IS AEMP-ID                                    00090000
+001000         FILE STATUS IS WS-AFILE-STATUS.                          00100000
+001100     SELECT P26EFILE ASSIGN TO P26EFILE                           00110000
+001200         ORGANIZATION IS INDEXED                                  00120000
+001300         ACCESS MODE IS SEQUENTIAL                                00130000
+001400         RECORD KEY IS EEMP-ID                                    00140000
+001500         FILE STATUS IS WS-EFILE-STATUS.                          00150000
+001600     SELECT P26MFILE ASSIGN TO P26MFILE                           00160000
+001700         ORGANIZATION IS INDEXED                                  00170000
+001800         ACCESS MODE IS SEQUENTIAL                                00180000
+001900         RECORD KEY IS EMP-ID                                     00190000
+002000         FILE STATUS IS WS-MFILE-STATUS.                          00200000
+002100     SELECT P26SEED ASSIGN TO P26SEED                             00210000
+002200         ORGANIZATION IS LINE SEQUENTIAL                          00220000
+002300         FILE STATUS IS WS-SEED-STATUS.                           00230000
+002400*                                                                 00240000
+002500 DATA DIVISION.                                                   00250000
+002600 FILE SECTION.                                                    00260000
+002700 FD  P26AFILE                                                     00270000
+002800     LABEL RECORDS ARE STANDARD.                                  00280000
+002900     COPY EMPREC REPLACING                                        00290000
+003000         ==EMPLOYEE-RECORD== BY ==A-EMPLOYEE-RECORD==             00300000
+003100         ==EMP-ID==          BY ==AEMP-ID==                       00310000
+003200         ==EMP-NAME==        BY ==AEMP-NAME==                     00320000
+003300         ==EMP-TECH==        BY ==AEMP-TECH==                     00330000
+003400         ==EMP-LOC==         BY ==AEMP-LOC==                      00340000
+003500         ==EMP-DOB==         BY ==AEMP-DOB==                      00350000
+003600         ==EMP-EARN==        BY ==AEMP-EARN==                     00360000
+003700         ==EMP-DEDN==        BY ==AEMP-DEDN==                     00370000
+003800         ==EMP-UPD-DATE==    BY ==AEMP-UPD-DATE==                 00380000
+003900         ==EMP-UPD-TIME==    BY ==AEMP-UPD-TIME==                 00390000
+004000         ==EMP-UPD-TERM==    BY ==AEMP-UPD-TERM==.                00400000
+004100 FD  P26EFILE                                                     00410000
+004200     LABEL RECORDS ARE STANDARD.                                  00420000
+004300     COPY EMP REPLACING                                           00430000
+004400         ==EMPLOYEE-RECORD== BY ==E-EMPLOYEE-RECORD==             00440000
+004500         ==EMP-ID==          BY ==EEMP-ID==                       00450000
+004600         ==EMP-NAME==        BY ==EEMP-NAME==                     00460000
+004700         ==EMP-ADDR==        BY ==EEMP-ADDR==                     00470000
+004800         ==EMP-DEPT==        BY ==EEMP-DEPT==                     00480000
+004900         ==EMP-DOB-YY==      BY ==EEMP-DOB-YY==                   00490000
+005000         ==EMP-DOB-MM==      BY ==EEMP-DOB-MM==                   00500000
+005100         ==EMP-DOB-DD==      BY ==EEMP-DOB-DD==                   00510000
+005200         ==EMP-DOJ-YY==      BY ==EEMP-DOJ-YY==                   00520000
+005300         ==EMP-DOJ-MM==      BY ==EEMP-DOJ-MM==                   00530000
+005400         ==EMP-DOJ-DD==      BY ==EEMP-DOJ-DD==.                  00540000
+005500 FD  P26MFILE                                                     00550000
+005600     LABEL RECORDS ARE STANDARD.                                  00560000
+005700     COPY EMPMSTR.                                                00570000
+005800 FD  P26SEED                                                      00580000
+005900     LABEL RECORDS ARE STANDARD.                                  00590000
+006000 01  SEED-LINE                PIC X(132).                         00600000
+006100*                                                                 00610000
+006200 WORKING-STORAGE SECTION.                                         00620000
+006300 01  WS-AFILE-STATUS         PIC X(02) VALUE SPACES.              00630000
+006400 01  WS-EFILE-STATUS         PIC X(02) VALUE SPACES.              00640000
+006500 01  WS-MFILE-STATUS         PIC X(02) VALUE SPACES.              00650000
+006600 01  WS-SEED-STATUS          PIC X(02) VALUE SPACES.              00660000
+006700 01  WS-AFILE-EOF-FLAG       PIC X(01) VALUE 'N'.                 00670000
+006800     88  AFILE-EOF                   VALUE 'Y'.                   00680000
+006900 01  WS-EFILE-EOF-FLAG       PIC X(01) VALUE 'N'.                 00690000
+007000     88  EFILE-EOF                   VALUE 'Y'.                   00700000
+007100 01  WS-MERGE-COUNT          PIC 9(05) VALUE ZERO.                00710000
+007200 01  WS-A-ONLY-COUNT         PIC 9(05) VALUE ZERO.                00720000
+007300 01  WS-E-ONLY-COUNT         PIC 9(05) VALUE ZERO.                00730000
+007400 01  WS-HEADING-LINE         PIC X(132) VALUE                     00740000
+007500     'P26BP07  P26MFILE SEED CONVERSION REPORT'.                  00750000
+007600 01  WS-EXCEPTION-LINE.                                           00760000
+007700     03  XL-REASON           PIC X(30).                           00770000
+007800     03  FILLER              PIC X(02) VALUE SPACES.              00780000
+007900     03  XL-EMP-ID           PIC X(05).                           00790000
+008000     03  FILLER              PIC X(02) VALUE SPACES.              00800000
+008100     03  XL-NAME             PIC X(20).                           00810000
+008200 01  WS-SUMMARY-LINE.                                             00820000
+008300     03  SM-LABEL            PIC X(30).                           00830000
+008400     03  SM-COUNT            PIC ZZ,ZZ9.                          00840000
+008500*                                                                 00850000
+008600 PROCEDURE DIVISION.                                              00860000
+008700 MAIN-PARA.                                                       00870000
+008800     PERFORM INITIALIZATION-PARA                                  00880000
+008900     PERFORM READ-AFILE-PARA                                      00890000
+009000     PERFORM READ-EFILE-PARA                                      00900000
+009100     PERFORM MERGE-PARA                                           00910000
+009200         UNTIL AFILE-EOF AND EFILE-EOF                            00920000
+009300     PERFORM TERMINATION-PARA                                     00930000
+009400     STOP RUN.                                                    00940000
+009500*                                                                 00950000
+009600 INITIALIZATION-PARA.                                             00960000
+009700     OPEN INPUT P26AFILE                                          00970000
+009800     OPEN INPUT P26EFILE                                          00980000
+009900     OPEN OUTPUT P26MFILE                                         00990000
+010000     OPEN OUTPUT P26SEED                                          01000000
+010100     MOVE WS-HEADING-LINE TO SEED-LINE                            01010000
+010200     WRITE SEED-LINE.                                             01020000
+010300*                                                                 01030000
+010400 READ-AFILE-PARA.                                                 01040000
+010500     READ P26AFILE                                                01050000
+010600         AT END                                                   01060000
+010700             SET AFILE-EOF TO TRUE                                01070000
+010800             MOVE HIGH-VALUES TO AEMP-ID                          01080000
+010900     END-READ.                                                    01090000
+011000*                                                                 01100000
+011100 READ-EFILE-PARA.                                                 01110000
+011200     READ P26EFILE                                                01120000
+011300         AT END                                                   01130000
+011400             SET EFILE-EOF TO TRUE                                01140000
+011500             MOVE HIGH-VALUES TO EEMP-ID                          01150000
+011600     END-READ.                                                    01160000
+011700*                                                                 01170000
+011800 MERGE-PARA.                                                      01180000
+011900     EVALUATE TRUE                                                01190000
+012000         WHEN AEMP-ID < EEMP-ID                                   01200000
+012100             PERFORM REPORT-A-ONLY-PARA                           01210000
+012200             PERFORM READ-AFILE-PARA                              01220000
+012300         WHEN AEMP-ID > EEMP-ID                                   01230000
+012400             PERFORM REPORT-E-ONLY-PARA                           01240000
+012500             PERFORM READ-EFILE-PARA                              01250000
+012600         WHEN OTHER                                               01260000
+012700             PERFORM BUILD-MASTER-PARA                            01270000
+012800             PERFORM READ-AFILE-PARA                              01280000
+012900             PERFORM READ-EFILE-PARA                              01290000
+013000     END-EVALUATE.                                                01300000
+013100*                                                                 01310000
+013200 REPORT-A-ONLY-PARA.                                              01320000
+013600     ADD 1 TO WS-A-ONLY-COUNT                                     01360000
+013700     MOVE SPACES TO WS-EXCEPTION-LINE                             01370000
+013800     MOVE 'NO P26EFILE RECORD - NOT SEEDED' TO XL-REASON          01380000
+013900     MOVE AEMP-ID TO XL-EMP-ID                                    01390000
+014000     MOVE AEMP-NAME TO XL-NAME                                    01400000
+014100     MOVE WS-EXCEPTION-LINE TO SEED-LINE                          01410000
+014200     WRITE SEED-LINE.                                             01420000
+014500*                                                                 01450000
+014600 REPORT-E-ONLY-PARA.                                              01460000
+015000     ADD 1 TO WS-E-ONLY-COUNT                                     01500000
+015100     MOVE SPACES TO WS-EXCEPTION-LINE                             01510000
+015200     MOVE 'NO P26AFILE RECORD - NOT SEEDED' TO XL-REASON          01520000
+015300     MOVE EEMP-ID TO XL-EMP-ID                                    01530000
+015400     MOVE EEMP-NAME TO XL-NAME                                    01540000
+015500     MOVE WS-EXCEPTION-LINE TO SEED-LINE                          01550000
+015600     WRITE SEED-LINE.                                             01560000
+015900*                                                                 01590000
+016000 BUILD-MASTER-PARA.                                               01600000
+016100     MOVE SPACES TO EMPLOYEE-MASTER-RECORD                        01610000
+016200     MOVE AEMP-ID                TO EMP-ID                        01620000
+016300     MOVE AEMP-NAME              TO EMP-NAME                      01630000
+016400     MOVE EEMP-ADDR              TO EMP-ADDR                      01640000
+016500     MOVE EEMP-DEPT              TO EMP-DEPT                      01650000
+016600     MOVE AEMP-LOC               TO EMP-LOC                       01660000
+016700     MOVE AEMP-TECH              TO EMP-TECH                      01670000
+016800     MOVE AEMP-DOB(1:4)          TO EMP-DOB-YY                    01680000
+016900     MOVE AEMP-DOB(5:2)          TO EMP-DOB-MM                    01690000
+017000     MOVE AEMP-DOB(7:2)          TO EMP-DOB-DD                    01700000
+017100     MOVE EEMP-DOJ-YY            TO EMP-DOJ-YY                    01710000
+017200     MOVE EEMP-DOJ-MM            TO EMP-DOJ-MM                    01720000
+017300     MOVE EEMP-DOJ-DD            TO EMP-DOJ-DD                    01730000
+017400     MOVE AEMP-EARN              TO EMP-EARN                      01740000
+017500     MOVE AEMP-DEDN              TO EMP-DEDN                      01750000
+017600     MOVE AEMP-UPD-DATE          TO EMP-UPD-DATE                  01760000
+017700     MOVE AEMP-UPD-TIME          TO EMP-UPD-TIME                  01770000
+017800     MOVE AEMP-UPD-TERM          TO EMP-UPD-TERM                  01780000
+017900     WRITE EMPLOYEE-MASTER-RECORD.                                17900000
+018000     IF WS-MFILE-STATUS = '00'                                    18000000
+018100         ADD 1 TO WS-MERGE-COUNT                                  18100000
+018200     ELSE                                                         18200000
+018300         MOVE SPACES TO WS-EXCEPTION-LINE                         18300000
+018400         MOVE 'DUPLICATE KEY - NOT SEEDED' TO XL-REASON           18400000
+018500         MOVE AEMP-ID TO XL-EMP-ID                                18500000
+018600         MOVE AEMP-NAME TO XL-NAME                                18600000
+018700         MOVE WS-EXCEPTION-LINE TO SEED-LINE                      18700000
+018800         WRITE SEED-LINE                                          18800000
+018900     END-IF.                                                      18900000
+019000*                                                                 01900000
+019100 TERMINATION-PARA.                                                01910000
+019200     MOVE SPACES TO SEED-LINE                                     01920000
+019300     WRITE SEED-LINE                                              01930000
+019400     MOVE SPACES TO WS-SUMMARY-LINE                               01940000
+019500     MOVE 'EMPLOYEES SEEDED INTO P26MFILE' TO SM-LABEL            01950000
+019600     MOVE WS-MERGE-COUNT TO SM-COUNT                              01960000
+019700     MOVE WS-SUMMARY-LINE TO SEED-LINE                            01970000
+019800     WRITE SEED-LINE                                              01980000
+019900     MOVE SPACES TO WS-SUMMARY-LINE                               01990000
+020000     MOVE 'SKIPPED - NO P26EFILE RECORD' TO SM-LABEL              02000000
+020100     MOVE WS-A-ONLY-COUNT TO SM-COUNT                             02010000
+020200     MOVE WS-SUMMARY-LINE TO SEED-LINE                            02020000
+020300     WRITE SEED-LINE                                              02030000
+020400     MOVE SPACES TO WS-SUMMARY-LINE                               02040000
+020500     MOVE 'SKIPPED - NO P26AFILE RECORD' TO SM-LABEL              02050000
+020600     MOVE WS-E-ONLY-COUNT TO SM-COUNT                             02060000
+020700     MOVE WS-SUMMARY-LINE TO SEED-LINE                            02070000
+020800     WRITE SEED-LINE                                              02080000
+020900     CLOSE P26AFILE                                               02090000
+021000     CLOSE P26EFILE                                               02100000
+021100     CLOSE P26MFILE                                               02110000
+021200     CLOSE P26SEED.                                               02120000
