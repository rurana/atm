@@ -6,13 +6,31 @@
 000600 01  WS-TABLE.                                                    00060005
 000700     03  WS-TAB           PIC X(16) OCCURS 12 TIMES.              00070005
 000800 01  WS-RESP-CODE1           PIC S9(08) COMP.                     00080011
+000810 01  WS-AUDIT-ACTION         PIC X(01) VALUE SPACES.              00081000
+000820 01  WS-AUDIT-BEFORE         PIC X(135) VALUE SPACES.             00082000
+000830 01  WS-AUDIT-AFTER          PIC X(135) VALUE SPACES.             00083000
+000840 01  WS-AUDIT-RESP-CODE      PIC S9(08) COMP.                     00084000
+000845 01  WS-AUDIT-SEQ            PIC 9(02) VALUE ZERO.                 00084500
+000850 01  WS-REF-RESP-CODE       PIC S9(08) COMP.                      00085000
+000860 01  WS-ERRLOG-RESP-CODE     PIC S9(08) COMP.                     00086000
+000865 01  WS-ERRLOG-SEQ           PIC 9(02) VALUE ZERO.                 00086500
+000870 01  WS-READ-RESP-CODE       PIC S9(08) COMP.                      00087000
 000900 01  WS-CA.                                                       00090000
 001000     03  WS-PROCESS-FLAG     PIC X(01) VALUE SPACES.              00100000
 001100         88  PROCESS-KEY            VALUE '1'.                    00110000
 001200         88  PROCESS-ADD               VALUE '2'.                 00120000
 001300         88  PROCESS-UPD-DEL           VALUE '3'.                 00130000
-001400         88  PRCOESS-DET            VALUE '2', '3'.               00140000
+001350         88  PROCESS-DEL-CONFIRM       VALUE '4'.                 00135000
+001360         88  PROCESS-LIST           VALUE '5'.                    00136000
+001370         88  SIGNON-COMPLETE        VALUE '9'.                    00137000
+001400         88  PRCOESS-DET            VALUE '2', '3', '4'.          00140000
 001500     03  WS-ID               PIC X(05).                           00150007
+001510     03  WS-LIST-PAGE-NO     PIC 9(04) VALUE ZERO.                00151000
+001520     03  WS-LIST-ID-TAB.                                          00152000
+001530         05  WS-LIST-ID       PIC X(05) OCCURS 10 TIMES.          00153000
+001540 01  WS-SIGNON-CA.                                                00154000
+001550     03  WS-SIGNON-TARGET    PIC X(08) VALUE SPACES.              00155000
+001560     03  WS-SIGNON-FLAG      PIC X(01) VALUE SPACES.              00156000
 001600                                                                  00160000
 001700 01  WS-SUB              PIC 9(02) VALUE ZERO.                    00170001
 001800 01  WS-EMP-ID           PIC X(05) VALUE SPACES.                  00180001
@@ -36,14 +54,32 @@
 003600                                                                  00360000
 003700 01  WS-VALID-FLAG            PIC X(01) VALUE 'N'.                00370000
 003800     88  VALID-DATA                     VALUE 'Y'.                00380000
+003810 01  WS-SRCH-FLAG          PIC X(01) VALUE 'N'.                   00381000
+003820     88  SRCH-FOUND                  VALUE 'Y'.                   00382000
+003830 01  WS-LIST-COUNT        PIC 9(02) VALUE ZERO.                   00383000
+003840 01  WS-LIST-SKIP         PIC 9(04) VALUE ZERO.                   00384000
+003850 01  WS-LIST-SKIPPED      PIC 9(04) VALUE ZERO.                   00385000
+003860 01  WS-LIST-IX           PIC 9(02) VALUE ZERO.                   00386000
+003870 01  WS-LIST-SEL-ROW      PIC 9(02) VALUE ZERO.                   00387000
+003880 01  WS-LIST-EOF-FLAG     PIC X(01) VALUE 'N'.                    00388000
+003882     88  LIST-AT-EOF              VALUE 'Y'.                      00388200
+003884 01  WS-LIST-MORE-FLAG    PIC X(01) VALUE 'N'.                    00388400
+003886     88  LIST-MORE-PAGES          VALUE 'Y'.                      00388600
+003888 01  WS-LIST-NAME-TAB.                                            00388800
+003890     03  WS-LIST-NAME      PIC X(20) OCCURS 10 TIMES.             00389000
+003892 01  WS-LIST-LOC-TAB.                                             00389200
+003894     03  WS-LIST-LOC       PIC X(10) OCCURS 10 TIMES.             00389400
 003900                                                                  00390000
 004000     COPY P26AS04.                                                00400000
 004100     COPY DFHAID.                                                 00410000
 004200     COPY DFHBMSCA.                                               00420000
 004300     COPY EMPREC.                                                 00430000
+004350     COPY P26AUDR.                                                00435000
+004360     COPY P26ERRL.                                                00436000
+004360     COPY P26REF.                                                 00436000
 004400                                                                  00440000
 004500 LINKAGE SECTION.                                                 00450000
-004600 01  DFHCOMMAREA  PIC X(06).                                      00460000
+004600 01  DFHCOMMAREA  PIC X(60).                                      00460000
 004700                                                                  00470000
 004800******************************************************************00480000
 004900                                                                  00490000
@@ -54,11 +90,19 @@
 005400             MOVE 'MAIN PARA       ' TO WS-TAB(WS-SUB)            00540000
 005500         END-IF.                                                  00550000
 005600     IF EIBCALEN = ZERO                                           00560000
-005700*       PERFORM SEND-MAP1                                         00570000
-005800        PERFORM FIRST-PARA                                        00580000
+005610        MOVE 'P26AP04' TO WS-SIGNON-TARGET                        00561000
+005620        MOVE SPACES    TO WS-SIGNON-FLAG                          00562000
+005630        EXEC CICS XCTL                                            00563000
+005640           PROGRAM('P26AP06')                                     00564000
+005650           COMMAREA(WS-SIGNON-CA)                                 00565000
+005660        END-EXEC                                                  00566000
 005900     ELSE                                                         00590000
 006000        MOVE DFHCOMMAREA TO WS-CA                                 00600000
-006100        PERFORM NEXT-PARA THRU NEXT-PARA-X                        00610000
+006010        IF SIGNON-COMPLETE                                        00601000
+006020           PERFORM FIRST-PARA                                     00602000
+006030        ELSE                                                      00603000
+006040           PERFORM NEXT-PARA THRU NEXT-PARA-X                     00604000
+006050        END-IF                                                    00605000
 006200     END-IF.                                                      00620000
 006300                                                                  00630000
 006400 END-PARA.                                                        00640000
@@ -83,6 +127,8 @@
 008300           EXEC CICS XCTL                                         00830000
 008400              PROGRAM('P26AP02')                                  00840000
 008500           END-EXEC                                               00850000
+008510        WHEN DFHPF7                                               00851000
+008520           PERFORM LIST-INIT-PARA                                 00852000
 008600        WHEN OTHER                                                00860000
 008700           MOVE 'INVALID KEY PRESSED' TO MSGO                     00870002
 008800     END-EVALUATE.                                                00880000
@@ -125,6 +171,8 @@
 012500           PERFORM MAIN-MAP                                       01250000
 012600        WHEN PRCOESS-DET                                          01260000
 012700           PERFORM DETAIL-PARA                                    01270000
+012750        WHEN PROCESS-LIST                                         01275000
+012760           PERFORM LIST-MAP-PARA                                  01276000
 012800     END-EVALUATE.                                                01280000
 012900                                                                  01290000
 013000 SEND-PARA.                                                       01300000
@@ -137,6 +185,8 @@
 013700           PERFORM SEND-MAP1                                      01370000
 013800        WHEN PRCOESS-DET                                          01380000
 013900           PERFORM SEND-MAP2                                      01390000
+013950        WHEN PROCESS-LIST                                         01395000
+013960           PERFORM SEND-LISTMAP                                   01396000
 014000     END-EVALUATE.                                                01400000
 014100                                                                  01410000
 014200 NEXT-PARA-X.                                                     01420000
@@ -148,8 +198,12 @@
 014800             MOVE 'REC-PRO-KEY     ' TO WS-TAB(WS-SUB)            01480004
 014900         END-IF.                                                  01490004
 015000     PERFORM RECEIVE-MAP1                                         01500000
-015100     IF ID1L = ZERO OR ID1I = SPACES                              01510000
-015200        MOVE 'PLEASE ENTER AN EMPLOYEE ID' TO MSGO                01520002
+015100    IF ID1L = ZERO OR ID1I = SPACES                               01510000
+015110       IF SRCHNAML = ZERO OR SRCHNAMI = SPACES                    01511000
+015120          MOVE 'ENTER AN EMPLOYEE ID OR A NAME' TO MSGO           01512000
+015130       ELSE                                                       01513000
+015140          PERFORM SEARCH-BY-NAME-PARA                             01514000
+015150       END-IF                                                     01515000
 015300     ELSE                                                         01530000
 015400        PERFORM READ-PARA                                         01540000
 015500     END-IF.                                                      01550000
@@ -193,28 +247,8 @@
 019300         INTO(EMPLOYEE-RECORD) RESP(WS-RESP-CODE)                 01930004
 019400     END-EXEC.                                                    01940000
 019500     EVALUATE WS-RESP-CODE                                        01950000
-019600         WHEN DFHRESP(NORMAL)                                     01960000
-019700            MOVE EMP-NAME  TO NAMEO                               01970000
-019800            MOVE EMP-LOC   TO LOCO                                01980000
-019900            MOVE EMP-TECH  TO TECHO                               01990000
-020000            MOVE EMP-DOB(1:4) TO DOBYYO                           02000000
-020100            MOVE EMP-DOB(5:2) TO DOBMMO                           02010000
-020200            MOVE EMP-DOB(7:2) TO DOBDDO                           02020000
-020300            MOVE EMP-EARN  TO WS-AMOUNT                           02030000
-020400            MOVE WS-RS TO EARNRSO                                 02040002
-020500            MOVE WS-PS TO EARNPSO                                 02050002
-020600            MOVE EMP-DEDN  TO WS-AMOUNT                           02060000
-020700            MOVE WS-RS TO DEDNRSO                                 02070002
-020800            MOVE WS-PS TO DEDNPSO                                 02080002
-020900            COMPUTE WS-SAL = EMP-EARN - EMP-DEDN                  02090000
-021000            MOVE WS-SAL    TO WS-SAL-O                            02100002
-021100            MOVE WS-SAL-O TO SALO                                 02110002
-021200            MOVE 'UPDATE / DELETE' TO MODEO                       02120000
-021300            MOVE -1                TO NAMEL                       02130000
-021400            SET PROCESS-UPD-DEL TO TRUE                           02140000
-021500            MOVE DFHBMDAR TO PF1A                                 02150004
-021600            MOVE DFHBMPRO TO PF4A                                 02160004
-021700            MOVE DFHBMPRO TO PF5A                                 02170004
+019600        WHEN DFHRESP(NORMAL)                                      01960000
+019610           PERFORM MOVE-DETAIL-PARA                               01961004
 021800         WHEN DFHRESP(NOTFND)                                     02180000
 021900            MOVE -1                TO NAMEL                       02190000
 022000            MOVE SPACES TO NAMEO, LOCO, TECHO,                    02200000
@@ -227,8 +261,83 @@
 022700            MOVE DFHBMDAR TO PF5A                                 02270004
 022800         WHEN OTHER                                               02280004
 022900            MOVE 'ERROR PROCESSING FILE' TO MSGO                  02290004
+022905           MOVE WS-RESP-CODE TO ERL-RESP-CODE                     02290500
+022907           MOVE 'READ-PARA           ' TO ERL-PARAGRAPH           02290700
+022909           PERFORM LOG-FILE-ERROR-PARA                            02290900
 023000     END-EVALUATE.                                                02300004
 023100                                                                  02310004
+023102 MOVE-DETAIL-PARA.                                                02310204
+023104     ADD 1 TO WS-SUB                                              02310404
+023106         IF WS-SUB < 13                                           02310604
+023108             MOVE 'MOVE-DETAIL     ' TO WS-TAB(WS-SUB)             02310804
+023110         END-IF.                                                  02311004
+023112     MOVE EMP-ID    TO WS-EMP-ID, EIDO                            02311204
+023114     MOVE EMP-NAME  TO NAMEO                                      02311404
+023116     MOVE EMP-LOC   TO LOCO                                       02311604
+023118     MOVE EMP-TECH  TO TECHO                                      02311804
+023120     MOVE EMP-DOB(1:4) TO DOBYYO                                  02312004
+023122     MOVE EMP-DOB(5:2) TO DOBMMO                                  02312204
+023124     MOVE EMP-DOB(7:2) TO DOBDDO                                  02312404
+023126     MOVE EMP-EARN  TO WS-AMOUNT                                  02312604
+023128     MOVE WS-RS TO EARNRSO                                        02312804
+023130     MOVE WS-PS TO EARNPSO                                        02313004
+023132     MOVE EMP-DEDN  TO WS-AMOUNT                                  02313204
+023134     MOVE WS-RS TO DEDNRSO                                        02313404
+023136     MOVE WS-PS TO DEDNPSO                                        02313604
+023138     COMPUTE WS-SAL = EMP-EARN - EMP-DEDN                         02313804
+023140     MOVE WS-SAL    TO WS-SAL-O                                   02314004
+023142     MOVE WS-SAL-O TO SALO                                        02314204
+023144     MOVE 'UPDATE / DELETE' TO MODEO                              02314404
+023146     MOVE -1                TO NAMEL                              02314604
+023148     SET PROCESS-UPD-DEL TO TRUE                                  02314804
+023150     MOVE DFHBMDAR TO PF1A                                        02315004
+023152     MOVE DFHBMPRO TO PF4A                                        02315204
+023154     MOVE DFHBMPRO TO PF5A.                                       02315404
+023156                                                                  02315604
+023151 SEARCH-BY-NAME-PARA.                                             02316004
+023152    ADD 1 TO WS-SUB                                               02316204
+023153        IF WS-SUB < 13                                            02316404
+023154            MOVE 'SEARCH-NAME      ' TO WS-TAB(WS-SUB)            02316604
+023155        END-IF.                                                   02316804
+023156    MOVE 'N' TO WS-SRCH-FLAG                                      02317004
+023157    MOVE LOW-VALUES TO WS-EMP-ID                                  02317204
+023158    EXEC CICS STARTBR                                             02317404
+023159        FILE('P26AFILE')                                          02317604
+023160        RIDFLD(WS-EMP-ID)                                         02317804
+023161        RESP(WS-RESP-CODE)                                        02318004
+023162    END-EXEC.                                                     02318204
+023163    IF WS-RESP-CODE = DFHRESP(NORMAL)                             02318404
+023164       PERFORM SEARCH-NAME-NEXT-PARA UNTIL                        02318604
+023165          WS-RESP-CODE NOT = DFHRESP(NORMAL)                      02318804
+023166          OR SRCH-FOUND                                           02319004
+023167       EXEC CICS ENDBR                                            02319204
+023168           FILE('P26AFILE')                                       02319404
+023169       END-EXEC                                                   02319604
+023170    END-IF.                                                       02319804
+023171    IF SRCH-FOUND                                                 02320004
+023172       PERFORM MOVE-DETAIL-PARA                                   02320204
+023173       MOVE 'EMPLOYEE FOUND BY NAME SEARCH' TO MESSAGEO           02320404
+023174    ELSE                                                          02320604
+023175       MOVE 'NO MATCHING EMPLOYEE FOUND' TO MSGO                  02320804
+023176    END-IF.                                                       02321004
+023177                                                                  02321204
+023178 SEARCH-NAME-NEXT-PARA.                                           02321404
+023179    ADD 1 TO WS-SUB                                               02321604
+023180        IF WS-SUB < 13                                            02321804
+023181            MOVE 'SEARCH-NEXT      ' TO WS-TAB(WS-SUB)            02322004
+023182        END-IF.                                                   02322204
+023183    EXEC CICS READNEXT                                            02322404
+023184        FILE('P26AFILE')                                          02322604
+023185        INTO(EMPLOYEE-RECORD)                                     02322804
+023186        RIDFLD(WS-EMP-ID)                                         02323004
+023187        RESP(WS-RESP-CODE)                                        02323204
+023188    END-EXEC.                                                     02323404
+023189    IF WS-RESP-CODE = DFHRESP(NORMAL)                             02323604
+023190       IF EMP-NAME = SRCHNAMI                                     02323804
+023191          MOVE 'Y' TO WS-SRCH-FLAG                                02324004
+023192       END-IF                                                     02324204
+023193    END-IF.                                                       02324404
+023194                                                                  02324604
 023200 SEND-MAP2.                                                       02320004
 023300     ADD 1 TO WS-SUB                                              02330004
 023400         IF WS-SUB < 13                                           02340004
@@ -245,6 +354,9 @@
 024500         IF WS-SUB < 13                                           02450004
 024600             MOVE 'DETAIL          ' TO WS-TAB(WS-SUB)            02460004
 024700         END-IF.                                                  02470004
+024750     IF PROCESS-DEL-CONFIRM AND EIBAID NOT = DFHPF5               02475004
+024760         SET PROCESS-UPD-DEL TO TRUE                              02476004
+024770     END-IF.                                                      02477004
 024800     EVALUATE EIBAID                                              02480004
 024900         WHEN DFHPF1                                              02490004
 025000            IF PROCESS-ADD                                        02500004
@@ -261,14 +373,26 @@
 026100               MOVE 'PF4 NOT ENABLED' TO MESSAGEO                 02610004
 026200            END-IF                                                02620004
 026300         WHEN DFHPF5                                              02630004
-026400            IF PROCESS-UPD-DEL                                    02640004
-026500               PERFORM DELETE-PARA                                02650004
-026600            ELSE                                                  02660004
-026700               MOVE 'PF5 NOT ENABLED' TO MESSAGEO                 02670004
-026800            END-IF                                                02680004
+026400            IF PROCESS-DEL-CONFIRM                                02640004
+026410               PERFORM DELETE-PARA                                02641004
+026420            ELSE                                                  02642004
+026430               IF PROCESS-UPD-DEL                                 02643004
+026440                  PERFORM CONFIRM-DELETE-PARA                     02644004
+026450               ELSE                                               02645004
+026460                  MOVE 'PF5 NOT ENABLED' TO MESSAGEO              02646004
+026470               END-IF                                             02647004
+026480            END-IF                                                02648004
 026900         WHEN OTHER                                               02690004
 027000            MOVE 'INVALID KEY PRESSED' TO MESSAGEO                02700004
 027100     END-EVALUATE.                                                02710004
+027150                                                                  02715004
+027160 CONFIRM-DELETE-PARA.                                             02716004
+027170     ADD 1 TO WS-SUB                                              02717004
+027180         IF WS-SUB < 13                                           02718004
+027190             MOVE 'CONF-DELETE     ' TO WS-TAB(WS-SUB)            02719004
+027195         END-IF.                                                  02719504
+027200     SET PROCESS-DEL-CONFIRM TO TRUE                              02720004
+027210     MOVE 'PRESS PF5 AGAIN TO DELETE' TO MESSAGEO.        02721004
 027200                                                                  02720004
 027300 RECEIVE-MAP2.                                                    02730004
 027400     ADD 1 TO WS-SUB                                              02740004
@@ -286,6 +410,10 @@
 028600             MOVE 'DELETE          ' TO WS-TAB(WS-SUB)            02860004
 028700         END-IF.                                                  02870004
 028800      MOVE ID1I TO WS-EMP-ID                                      02880010
+028810     EXEC CICS READ                                               02881000
+028820         FILE('P26AFILE') RIDFLD(WS-EMP-ID)                       02882000
+028830         INTO(EMPLOYEE-RECORD) RESP(WS-READ-RESP-CODE)            02883001
+028840     END-EXEC                                                     02884000
 028900     EXEC CICS DELETE                                             02890004
 029000         FILE('P26AFILE') RIDFLD(WS-EMP-ID)                       02900004
 029100         RESP(WS-RESP-CODE)                                       02910004
@@ -293,8 +421,22 @@
 029300     EVALUATE WS-RESP-CODE                                        02930004
 029400         WHEN DFHRESP(NORMAL)                                     02940004
 029500            MOVE 'DELETE SUCCESSFUL' TO MSGO                      02950004
+029510            MOVE 'D' TO WS-AUDIT-ACTION                           02951000
+029511            IF WS-READ-RESP-CODE = DFHRESP(NORMAL)                  02951101
+029512                MOVE EMPLOYEE-RECORD TO WS-AUDIT-BEFORE              02951201
+029513            ELSE                                                    02951301
+029514                MOVE SPACES TO WS-AUDIT-BEFORE                      02951401
+029515                MOVE WS-READ-RESP-CODE TO ERL-RESP-CODE             02951501
+029516                MOVE 'DELETE-PARA (READ)' TO ERL-PARAGRAPH          02951601
+029517                PERFORM LOG-FILE-ERROR-PARA                        02951701
+029518            END-IF                                                  02951801
+029530            MOVE SPACES TO WS-AUDIT-AFTER                         02953000
+029540            PERFORM WRITE-AUDIT-PARA                              02954000
 029600         WHEN OTHER                                               02960004
 029700            MOVE 'DELETE NOT SUCCESSFUL' TO MSGO                  02970004
+029705           MOVE WS-RESP-CODE TO ERL-RESP-CODE                     02970500
+029707           MOVE 'DELETE-PARA         ' TO ERL-PARAGRAPH           02970700
+029709           PERFORM LOG-FILE-ERROR-PARA                            02970900
 029800     END-EVALUATE                                                 02980004
 029900     SET PROCESS-KEY TO TRUE                                      02990004
 030000     MOVE WS-EMP-ID TO ID1O.                                      03000004
@@ -309,6 +451,8 @@
 030900     IF VALID-DATA                                                03090004
 031000        PERFORM MOVE-PARA                                         03100004
 031100        PERFORM WRITE-PARA                                        03110004
+031150     ELSE                                                         03115004
+031160        MOVE 'CORRECT HIGHLIGHTED FIELDS' TO MESSAGEO             03116004
 031200     END-IF.                                                      03120004
 031300                                                                  03130004
 031400 WRITE-PARA.                                                      03140004
@@ -324,8 +468,15 @@
 032400     EVALUATE WS-RESP-CODE                                        03240004
 032500         WHEN DFHRESP(NORMAL)                                     03250004
 032600            MOVE 'ADD SUCCESSFUL' TO MSGO                         03260004
+032610            MOVE 'A' TO WS-AUDIT-ACTION                           03261000
+032620            MOVE SPACES TO WS-AUDIT-BEFORE                        03262000
+032630            MOVE EMPLOYEE-RECORD TO WS-AUDIT-AFTER                03263000
+032640            PERFORM WRITE-AUDIT-PARA                              03264000
 032700         WHEN OTHER                                               03270004
 032800            MOVE 'ADD NOT SUCCESSFUL' TO MSGO                     03280004
+032805           MOVE WS-RESP-CODE TO ERL-RESP-CODE                     03280500
+032807           MOVE 'WRITE-PARA          ' TO ERL-PARAGRAPH           03280700
+032809           PERFORM LOG-FILE-ERROR-PARA                            03280900
 032900     END-EVALUATE                                                 03290004
 033000     SET PROCESS-KEY TO TRUE                                      03300004
 033100     MOVE WS-EMP-ID TO ID1O.                                      03310004
@@ -339,6 +490,8 @@
 033900     PERFORM VALIDATE-PARA                                        03390004
 034000     IF VALID-DATA                                                03400004
 034100        PERFORM REWRITE-PARA                                      03410004
+034150     ELSE                                                         03415004
+034160        MOVE 'CORRECT HIGHLIGHTED FIELDS' TO MESSAGEO             03416004
 034200     END-IF.                                                      03420004
 034300                                                                  03430004
 034400 REWRITE-PARA.                                                    03440004
@@ -354,6 +507,7 @@
 035400     END-EXEC                                                     03540004
 035500     EVALUATE WS-RESP-CODE                                        03550004
 035600         WHEN DFHRESP(NORMAL)                                     03560004
+035610            MOVE EMPLOYEE-RECORD TO WS-AUDIT-BEFORE               03561000
 035700            PERFORM MOVE-PARA                                     03570004
 035800            EXEC CICS REWRITE                                     03580004
 035900                FILE('P26AFILE')                                  03590004
@@ -363,11 +517,20 @@
 036300            EVALUATE WS-RESP-CODE1                                03630006
 036400              WHEN DFHRESP(NORMAL)                                03640004
 036500                 MOVE 'UPDATE SUCCESSFUL' TO MSGO                 03650004
+036510               MOVE 'U' TO WS-AUDIT-ACTION                        03651000
+036520               MOVE EMPLOYEE-RECORD TO WS-AUDIT-AFTER             03652000
+036530               PERFORM WRITE-AUDIT-PARA                           03653000
 036600              WHEN OTHER                                          03660004
 036700                 MOVE 'UPDATE NOT SUCCESSFUL' TO MSGO             03670004
+036705           MOVE WS-RESP-CODE1 TO ERL-RESP-CODE                     03670500
+036707           MOVE 'REWRITE-PARA        ' TO ERL-PARAGRAPH           03670700
+036709           PERFORM LOG-FILE-ERROR-PARA                            03670900
 036800            END-EVALUATE                                          03680004
 036900         WHEN OTHER                                               03690004
 037000            MOVE 'ERROR PROCESSING FILE' TO MSGO                  03700004
+037005           MOVE WS-RESP-CODE TO ERL-RESP-CODE                     03700500
+037007           MOVE 'REWRITE-PARA        ' TO ERL-PARAGRAPH           03700700
+037009           PERFORM LOG-FILE-ERROR-PARA                            03700900
 037100     END-EVALUATE                                                 03710004
 037200     SET PROCESS-KEY TO TRUE                                      03720004
 037300     MOVE WS-EMP-ID TO ID1O.                                      03730004
@@ -377,19 +540,57 @@
 037700         IF WS-SUB < 13                                           03770004
 037800             MOVE 'VALIDATE        ' TO WS-TAB(WS-SUB)            03780004
 037900         END-IF.                                                  03790004
-038000         IF EMP-NAME = SPACES OR ZERO                             03800004
-038100             MOVE -1 TO NAMEL.                                    03810004
-038200         IF EMP-LOC = SPACES OR ZERO                              03820004
-038300             MOVE -1 TO LOCL.                                     03830004
-038400         IF EMP-DOB = SPACES OR ZERO                              03840004
-038500             MOVE -1 TO DOBDDL.                                   03850004
-038600         IF EMP-TECH = SPACES OR ZERO                             03860004
-038700             MOVE -1 TO TECHL.                                    03870004
-038800         IF EMP-EARN = ZERO                                       03880004
-038900             MOVE -1 TO EARNRSL.                                  03890004
-039000         IF EMP-DEDN = ZERO                                       03900004
-039100             MOVE -1 TO DEDNRSL.                                  03910004
-039200     MOVE 'Y' TO WS-VALID-FLAG.                                   03920004
+037910     MOVE 'Y' TO WS-VALID-FLAG                                    03791004
+037920     IF NAMEI = SPACES OR LOW-VALUES                              03792004
+037930         MOVE -1 TO NAMEL                                         03793004
+037940         MOVE 'N' TO WS-VALID-FLAG                                03794004
+037950     END-IF                                                       03795004
+037960     IF LOCI = SPACES OR LOW-VALUES                               03796004
+037970         MOVE -1 TO LOCL                                          03797004
+037980         MOVE 'N' TO WS-VALID-FLAG                                03798004
+037980     ELSE                                                         03798000
+037982         MOVE 'L' TO REF-TYPE                                     03798200
+037984         MOVE LOCI TO REF-CODE                                    03798400
+037986         EXEC CICS READ                                           03798600
+037988             FILE('P26RFILE') RIDFLD(REF-KEY)                     03798800
+037990             INTO(REFERENCE-RECORD)                               03799000
+037992             RESP(WS-REF-RESP-CODE)                               03799200
+037994         END-EXEC                                                 03799400
+037996         IF WS-REF-RESP-CODE NOT = DFHRESP(NORMAL)                03799600
+037997             MOVE -1 TO LOCL                                      03799700
+037998             MOVE 'N' TO WS-VALID-FLAG                            03799800
+037999         END-IF                                                   03799900
+037990     END-IF                                                       03799004
+038000     IF DOBYYI = SPACES OR LOW-VALUES OR ZERO                     03800004
+038010        OR DOBMMI = SPACES OR LOW-VALUES OR ZERO                  03800104
+038020        OR DOBDDI = SPACES OR LOW-VALUES OR ZERO                  03800204
+038030         MOVE -1 TO DOBDDL                                        03800304
+038040         MOVE 'N' TO WS-VALID-FLAG                                03800404
+038050     END-IF                                                       03800504
+038600     IF TECHI = SPACES OR LOW-VALUES                              03860004
+038700         MOVE -1 TO TECHL                                         03870004
+038710         MOVE 'N' TO WS-VALID-FLAG                                03871004
+038702     ELSE                                                         03870200
+038704         MOVE 'T' TO REF-TYPE                                     03870400
+038706         MOVE TECHI TO REF-CODE                                   03870600
+038708         EXEC CICS READ                                           03870800
+038710             FILE('P26RFILE') RIDFLD(REF-KEY)                     03871000
+038712             INTO(REFERENCE-RECORD)                               03871200
+038714             RESP(WS-REF-RESP-CODE)                               03871400
+038716         END-EXEC                                                 03871600
+038717         IF WS-REF-RESP-CODE NOT = DFHRESP(NORMAL)                03871700
+038718             MOVE -1 TO TECHL                                     03871800
+038719             MOVE 'N' TO WS-VALID-FLAG                            03871900
+038719         END-IF                                                   03871900
+038720     END-IF                                                       03872004
+038800     IF EARNRSI = ZERO                                            03880004
+038900         MOVE -1 TO EARNRSL                                       03890004
+038910         MOVE 'N' TO WS-VALID-FLAG                                03891004
+038920     END-IF                                                       03892004
+039000     IF DEDNRSI = ZERO                                            03900004
+039100         MOVE -1 TO DEDNRSL                                       03910004
+039110         MOVE 'N' TO WS-VALID-FLAG                                03911004
+039120     END-IF.                                                      03912004
 039300                                                                  03930004
 039400 MOVE-PARA.                                                       03940004
 039500     ADD 1 TO WS-SUB                                              03950004
@@ -408,7 +609,11 @@
 040800     MOVE WS-AMOUNT             TO EMP-EARN                       04080004
 040900     MOVE DEDNRSI               TO WS-RS                          04090004
 041000     MOVE DEDNPSI               TO WS-PS                          04100004
-041100     MOVE WS-AMOUNT             TO EMP-DEDN.                      04110004
+041100     MOVE WS-AMOUNT             TO EMP-DEDN                       04110004
+041110     PERFORM DATE-TIME-PARA                                       04111004
+041120     MOVE DATE1O                TO EMP-UPD-DATE                   04112004
+041130     MOVE TIME1O                TO EMP-UPD-TIME                   04113004
+041140     MOVE EIBTRMID              TO EMP-UPD-TERM.                  04114004
 041200                                                                  04120004
 041300 DATE-TIME-PARA.                                                  04130004
 041400     ADD 1 TO WS-SUB                                              04140004
@@ -427,3 +632,336 @@
 042700     END-EXEC                                                     04270004
 042800     MOVE DATE1O TO DATE2O                                        04280004
 042900     MOVE TIME1O TO TIME2O.                                       04290004
+042910                                                                  04291000
+042920 WRITE-AUDIT-PARA.                                                04292000
+042930     ADD 1 TO WS-SUB                                              04293000
+042940         IF WS-SUB < 13                                           04294000
+042950             MOVE 'WRITE-AUDIT     ' TO WS-TAB(WS-SUB)            04295000
+042960         END-IF.                                                  04296000
+042962     PERFORM DATE-TIME-PARA                                       04296200
+042964     MOVE WS-EMP-ID          TO AUD-EMP-ID                        04296400
+042966     MOVE DATE1O             TO AUD-DATE-KEY                      04296600
+042968     MOVE TIME1O             TO AUD-TIME-KEY                      04296800
+042969     ADD 1 TO WS-AUDIT-SEQ                                        04296900
+042970     MOVE WS-AUDIT-SEQ       TO AUD-SEQ                           04297000
+042972     MOVE WS-AUDIT-ACTION    TO AUD-ACTION                        04297200
+042974     MOVE 'P26AFILE'         TO AUD-SOURCE-FILE                   04297400
+042976     MOVE EIBTRMID           TO AUD-TERM-ID                       04297600
+042978     MOVE WS-AUDIT-BEFORE    TO AUD-BEFORE-IMAGE                  04297800
+042980     MOVE WS-AUDIT-AFTER     TO AUD-AFTER-IMAGE                   04298000
+042981     PERFORM WRITE-AUDIT-RECORD-PARA                              04298100
+042983     PERFORM WRITE-AUDIT-RETRY-PARA                               04298300
+042985         UNTIL WS-AUDIT-RESP-CODE NOT = DFHRESP(DUPKEY)           04298500
+042987     IF WS-AUDIT-RESP-CODE NOT = DFHRESP(NORMAL)                  04298700
+042989         MOVE WS-AUDIT-RESP-CODE TO ERL-RESP-CODE                 04298900
+042991         MOVE 'WRITE-AUDIT-PARA    ' TO ERL-PARAGRAPH             04299100
+042993         PERFORM LOG-FILE-ERROR-PARA                              04299300
+042994     END-IF.                                                      04299400
+042996                                                                  04299600
+042997 WRITE-AUDIT-RECORD-PARA.                                         04299700
+042998     EXEC CICS WRITE                                              04299800
+042999         FILE('P26AUDIT') RIDFLD(AUD-KEY)                         04299900
+043001         FROM(AUDIT-RECORD)                                       04300100
+043002         RESP(WS-AUDIT-RESP-CODE)                                 04300200
+043003     END-EXEC.                                                    04300300
+043004                                                                  04300400
+043005 WRITE-AUDIT-RETRY-PARA.                                          04300500
+043006     ADD 1 TO WS-AUDIT-SEQ                                        04300600
+043007     MOVE WS-AUDIT-SEQ       TO AUD-SEQ                           04300700
+043008     PERFORM WRITE-AUDIT-RECORD-PARA.                             04300800
+043009                                                                  04300900
+043010 LIST-INIT-PARA.                                                  04300000
+043100     ADD 1 TO WS-SUB                                              04310000
+043200         IF WS-SUB < 13                                           04320000
+043300             MOVE 'LIST-INIT       ' TO WS-TAB(WS-SUB)            04330000
+043400         END-IF.                                                  04340000
+043500     MOVE 1 TO WS-LIST-PAGE-NO                                    04350000
+043600     PERFORM LIST-LOAD-PARA                                       04360000
+043700     SET PROCESS-LIST TO TRUE.                                    04370000
+043800                                                                  04380000
+043900 LIST-MAP-PARA.                                                   04390000
+044000     ADD 1 TO WS-SUB                                              04400000
+044100         IF WS-SUB < 13                                           04410000
+044200             MOVE 'LIST-MAP        ' TO WS-TAB(WS-SUB)            04420000
+044300         END-IF.                                                  04430000
+044400     PERFORM RECEIVE-LISTMAP                                      04440000
+044500     EVALUATE EIBAID                                              04450000
+044600         WHEN DFHPF8                                              04460000
+044700            PERFORM LIST-NEXT-PARA                                04470000
+044800         WHEN DFHPF7                                              04480000
+044900            PERFORM LIST-PREV-PARA                                04490000
+045000         WHEN DFHENTER                                            04500000
+045100            PERFORM LIST-SELECT-PARA                              04510000
+045200         WHEN DFHPF3                                              04520000
+045300            SET PROCESS-KEY TO TRUE                               04530000
+045400         WHEN OTHER                                               04540000
+045500            MOVE 'INVALID KEY PRESSED' TO MSG3O                   04550000
+045600     END-EVALUATE.                                                04560000
+045700                                                                  04570000
+045800 RECEIVE-LISTMAP.                                                 04580000
+045900     ADD 1 TO WS-SUB                                              04590000
+046000         IF WS-SUB < 13                                           04600000
+046100             MOVE 'REC-LISTMAP     ' TO WS-TAB(WS-SUB)            04610000
+046200         END-IF.                                                  04620000
+046300     EXEC CICS RECEIVE                                            04630000
+046400         MAP('LISTMAP') MAPSET('P26AS04')                         04640000
+046500         INTO(LISTMAPI)                                           04650000
+046600     END-EXEC.                                                    04660000
+046700                                                                  04670000
+046800 LIST-LOAD-PARA.                                                  04680000
+046900     ADD 1 TO WS-SUB                                              04690000
+047000         IF WS-SUB < 13                                           04700000
+047100             MOVE 'LIST-LOAD       ' TO WS-TAB(WS-SUB)            04710000
+047200         END-IF.                                                  04720000
+047300     MOVE ZERO TO WS-LIST-COUNT                                   04730000
+047400     MOVE 'N' TO WS-LIST-EOF-FLAG                                 04740000
+047500     MOVE 'N' TO WS-LIST-MORE-FLAG                                04750000
+047600     MOVE SPACES TO WS-LIST-ID-TAB                                04760000
+047700     MOVE SPACES TO WS-LIST-NAME-TAB                              04770000
+047800     MOVE SPACES TO WS-LIST-LOC-TAB                               04780000
+047900     MOVE LOW-VALUES TO WS-EMP-ID                                 04790000
+048000     EXEC CICS STARTBR                                            04800000
+048100         FILE('P26AFILE')                                         04810000
+048200         RIDFLD(WS-EMP-ID)                                        04820000
+048300         RESP(WS-RESP-CODE)                                       04830000
+048400     END-EXEC.                                                    04840000
+048500     IF WS-RESP-CODE = DFHRESP(NORMAL)                            04850000
+048600        IF WS-LIST-PAGE-NO > 1                                    04860000
+048700           COMPUTE WS-LIST-SKIP = (WS-LIST-PAGE-NO - 1) * 10      04870000
+048800           MOVE ZERO TO WS-LIST-SKIPPED                           04880000
+048900           PERFORM LIST-SKIP-ROW-PARA UNTIL                       04890000
+049000              WS-LIST-SKIPPED = WS-LIST-SKIP                      04900000
+049100              OR LIST-AT-EOF                                      04910000
+049200        END-IF                                                    04920000
+049300        IF NOT LIST-AT-EOF                                        04930000
+049400           PERFORM LIST-READ-ROW-PARA UNTIL                       04940000
+049500              WS-LIST-COUNT = 10                                  04950000
+049600              OR LIST-AT-EOF                                      04960000
+049700        END-IF                                                    04970000
+049800        IF NOT LIST-AT-EOF                                        04980000
+049900           PERFORM LIST-PEEK-PARA                                 04990000
+050000        END-IF                                                    05000000
+050100        EXEC CICS ENDBR                                           05010000
+050200            FILE('P26AFILE')                                      05020000
+050300        END-EXEC                                                  05030000
+050400     END-IF.                                                      05040000
+050500     PERFORM LIST-UNROLL-PARA.                                    05050000
+050600                                                                  05060000
+050700 LIST-SKIP-ROW-PARA.                                              05070000
+050800     ADD 1 TO WS-SUB                                              05080000
+050900         IF WS-SUB < 13                                           05090000
+051000             MOVE 'LIST-SKIP-ROW   ' TO WS-TAB(WS-SUB)            05100000
+051100         END-IF.                                                  05110000
+051200     EXEC CICS READNEXT                                           05120000
+051300         FILE('P26AFILE')                                         05130000
+051400         INTO(EMPLOYEE-RECORD)                                    05140000
+051500         RIDFLD(WS-EMP-ID)                                        05150000
+051600         RESP(WS-RESP-CODE)                                       05160000
+051700     END-EXEC.                                                    05170000
+051800     IF WS-RESP-CODE = DFHRESP(NORMAL)                            05180000
+051900        ADD 1 TO WS-LIST-SKIPPED                                  05190000
+052000     ELSE                                                         05200000
+052100        SET LIST-AT-EOF TO TRUE                                   05210000
+052200     END-IF.                                                      05220000
+052300                                                                  05230000
+052400 LIST-READ-ROW-PARA.                                              05240000
+052500     ADD 1 TO WS-SUB                                              05250000
+052600         IF WS-SUB < 13                                           05260000
+052700             MOVE 'LIST-READ-ROW   ' TO WS-TAB(WS-SUB)            05270000
+052800         END-IF.                                                  05280000
+052900     EXEC CICS READNEXT                                           05290000
+053000         FILE('P26AFILE')                                         05300000
+053100         INTO(EMPLOYEE-RECORD)                                    05310000
+053200         RIDFLD(WS-EMP-ID)                                        05320000
+053300         RESP(WS-RESP-CODE)                                       05330000
+053400     END-EXEC.                                                    05340000
+053500     IF WS-RESP-CODE = DFHRESP(NORMAL)                            05350000
+053600        ADD 1 TO WS-LIST-COUNT                                    05360000
+053700        MOVE WS-LIST-COUNT TO WS-LIST-IX                          05370000
+053800        MOVE EMP-ID   TO WS-LIST-ID(WS-LIST-IX)                   05380000
+053900        MOVE EMP-NAME TO WS-LIST-NAME(WS-LIST-IX)                 05390000
+054000        MOVE EMP-LOC  TO WS-LIST-LOC(WS-LIST-IX)                  05400000
+054100     ELSE                                                         05410000
+054200        SET LIST-AT-EOF TO TRUE                                   05420000
+054300     END-IF.                                                      05430000
+054400                                                                  05440000
+054500 LIST-PEEK-PARA.                                                  05450000
+054600     ADD 1 TO WS-SUB                                              05460000
+054700         IF WS-SUB < 13                                           05470000
+054800             MOVE 'LIST-PEEK       ' TO WS-TAB(WS-SUB)            05480000
+054900         END-IF.                                                  05490000
+055000     EXEC CICS READNEXT                                           05500000
+055100         FILE('P26AFILE')                                         05510000
+055200         INTO(EMPLOYEE-RECORD)                                    05520000
+055300         RIDFLD(WS-EMP-ID)                                        05530000
+055400         RESP(WS-RESP-CODE)                                       05540000
+055500     END-EXEC.                                                    05550000
+055600     IF WS-RESP-CODE = DFHRESP(NORMAL)                            05560000
+055700        SET LIST-MORE-PAGES TO TRUE                               05570000
+055800     END-IF.                                                      05580000
+055900                                                                  05590000
+056000 LIST-UNROLL-PARA.                                                05600000
+056100     ADD 1 TO WS-SUB                                              05610000
+056200         IF WS-SUB < 13                                           05620000
+056300             MOVE 'LIST-UNROLL     ' TO WS-TAB(WS-SUB)            05630000
+056400         END-IF.                                                  05640000
+056500     MOVE SPACES TO R01SELO, R02SELO, R03SELO, R04SELO, R05SELO,  05650000
+056600                    R06SELO, R07SELO, R08SELO, R09SELO, R10SELO   05660000
+056700     MOVE WS-LIST-ID(1)     TO R01IDO                             05670000
+056800     MOVE WS-LIST-NAME(1)   TO R01NMO                             05680000
+056900     MOVE WS-LIST-LOC(1)    TO R01LCO                             05690000
+057000     MOVE WS-LIST-ID(2)     TO R02IDO                             05700000
+057100     MOVE WS-LIST-NAME(2)   TO R02NMO                             05710000
+057200     MOVE WS-LIST-LOC(2)    TO R02LCO                             05720000
+057300     MOVE WS-LIST-ID(3)     TO R03IDO                             05730000
+057400     MOVE WS-LIST-NAME(3)   TO R03NMO                             05740000
+057500     MOVE WS-LIST-LOC(3)    TO R03LCO                             05750000
+057600     MOVE WS-LIST-ID(4)     TO R04IDO                             05760000
+057700     MOVE WS-LIST-NAME(4)   TO R04NMO                             05770000
+057800     MOVE WS-LIST-LOC(4)    TO R04LCO                             05780000
+057900     MOVE WS-LIST-ID(5)     TO R05IDO                             05790000
+058000     MOVE WS-LIST-NAME(5)   TO R05NMO                             05800000
+058100     MOVE WS-LIST-LOC(5)    TO R05LCO                             05810000
+058200     MOVE WS-LIST-ID(6)     TO R06IDO                             05820000
+058300     MOVE WS-LIST-NAME(6)   TO R06NMO                             05830000
+058400     MOVE WS-LIST-LOC(6)    TO R06LCO                             05840000
+058500     MOVE WS-LIST-ID(7)     TO R07IDO                             05850000
+058600     MOVE WS-LIST-NAME(7)   TO R07NMO                             05860000
+058700     MOVE WS-LIST-LOC(7)    TO R07LCO                             05870000
+058800     MOVE WS-LIST-ID(8)     TO R08IDO                             05880000
+058900     MOVE WS-LIST-NAME(8)   TO R08NMO                             05890000
+059000     MOVE WS-LIST-LOC(8)    TO R08LCO                             05900000
+059100     MOVE WS-LIST-ID(9)     TO R09IDO                             05910000
+059200     MOVE WS-LIST-NAME(9)   TO R09NMO                             05920000
+059300     MOVE WS-LIST-LOC(9)    TO R09LCO                             05930000
+059400     MOVE WS-LIST-ID(10)    TO R10IDO                             05940000
+059500     MOVE WS-LIST-NAME(10)  TO R10NMO                             05950000
+059600     MOVE WS-LIST-LOC(10)   TO R10LCO.                            05960000
+059700     IF WS-LIST-COUNT = ZERO                                      05970000
+059800        MOVE 'NO EMPLOYEE RECORDS FOUND' TO MSG3O                 05980000
+059900     ELSE                                                         05990000
+060000        MOVE 'TYPE ANY CHAR BESIDE A LINE, PRESS ENTER' TO MSG3O  06000000
+060100     END-IF.                                                      06010000
+060200                                                                  06020000
+060300 LIST-NEXT-PARA.                                                  06030000
+060400     ADD 1 TO WS-SUB                                              06040000
+060500         IF WS-SUB < 13                                           06050000
+060600             MOVE 'LIST-NEXT       ' TO WS-TAB(WS-SUB)            06060000
+060700         END-IF.                                                  06070000
+060800     IF LIST-MORE-PAGES                                           06080000
+060900        ADD 1 TO WS-LIST-PAGE-NO                                  06090000
+061000        PERFORM LIST-LOAD-PARA                                    06100000
+061100     ELSE                                                         06110000
+061200        MOVE 'NO MORE RECORDS' TO MSG3O                           06120000
+061300     END-IF.                                                      06130000
+061400                                                                  06140000
+061500 LIST-PREV-PARA.                                                  06150000
+061600     ADD 1 TO WS-SUB                                              06160000
+061700         IF WS-SUB < 13                                           06170000
+061800             MOVE 'LIST-PREV       ' TO WS-TAB(WS-SUB)            06180000
+061900         END-IF.                                                  06190000
+062000     IF WS-LIST-PAGE-NO > 1                                       06200000
+062100        SUBTRACT 1 FROM WS-LIST-PAGE-NO                           06210000
+062200        PERFORM LIST-LOAD-PARA                                    06220000
+062300     ELSE                                                         06230000
+062400        MOVE 'ALREADY AT START OF LIST' TO MSG3O                  06240000
+062500     END-IF.                                                      06250000
+062600                                                                  06260000
+062700 LIST-SELECT-PARA.                                                06270000
+062800     ADD 1 TO WS-SUB                                              06280000
+062900         IF WS-SUB < 13                                           06290000
+063000             MOVE 'LIST-SELECT     ' TO WS-TAB(WS-SUB)            06300000
+063100         END-IF.                                                  06310000
+063200     MOVE ZERO TO WS-LIST-SEL-ROW                                 06320000
+063300     IF R01SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06330000
+063400        MOVE 1 TO WS-LIST-SEL-ROW                                 06340000
+063500     END-IF                                                       06350000
+063600     IF R02SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06360000
+063700        MOVE 2 TO WS-LIST-SEL-ROW                                 06370000
+063800     END-IF                                                       06380000
+063900     IF R03SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06390000
+064000        MOVE 3 TO WS-LIST-SEL-ROW                                 06400000
+064100     END-IF                                                       06410000
+064200     IF R04SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06420000
+064300        MOVE 4 TO WS-LIST-SEL-ROW                                 06430000
+064400     END-IF                                                       06440000
+064500     IF R05SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06450000
+064600        MOVE 5 TO WS-LIST-SEL-ROW                                 06460000
+064700     END-IF                                                       06470000
+064800     IF R06SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06480000
+064900        MOVE 6 TO WS-LIST-SEL-ROW                                 06490000
+065000     END-IF                                                       06500000
+065100     IF R07SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06510000
+065200        MOVE 7 TO WS-LIST-SEL-ROW                                 06520000
+065300     END-IF                                                       06530000
+065400     IF R08SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06540000
+065500        MOVE 8 TO WS-LIST-SEL-ROW                                 06550000
+065600     END-IF                                                       06560000
+065700     IF R09SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06570000
+065800        MOVE 9 TO WS-LIST-SEL-ROW                                 06580000
+065900     END-IF                                                       06590000
+066000     IF R10SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            06600000
+066100        MOVE 10 TO WS-LIST-SEL-ROW                                06610000
+066200     END-IF.                                                      06620000
+066300     IF WS-LIST-SEL-ROW = ZERO                                    06630000
+066400        MOVE 'TYPE ANY CHARACTER BESIDE A LINE TO SELECT' TO MSG3O06640000
+066500     ELSE                                                         06650000
+066600        MOVE WS-LIST-ID(WS-LIST-SEL-ROW) TO WS-EMP-ID             06660000
+066700        IF WS-EMP-ID = SPACES                                     06670000
+066800           MOVE 'NO EMPLOYEE ON THAT LINE' TO MSG3O               06680000
+066900        ELSE                                                      06690000
+067000           PERFORM LIST-READ-SELECTED-PARA                        06700000
+067100        END-IF                                                    06710000
+067200     END-IF.                                                      06720000
+067300                                                                  06730000
+067400 LIST-READ-SELECTED-PARA.                                         06740000
+067500     ADD 1 TO WS-SUB                                              06750000
+067600         IF WS-SUB < 13                                           06760000
+067700             MOVE 'LIST-READ-SEL   ' TO WS-TAB(WS-SUB)            06770000
+067800         END-IF.                                                  06780000
+067900     EXEC CICS READ                                               06790000
+068000         FILE('P26AFILE')                                         06800000
+068100         RIDFLD(WS-EMP-ID)                                        06810000
+068200         INTO(EMPLOYEE-RECORD)                                    06820000
+068300         RESP(WS-RESP-CODE)                                       06830000
+068400     END-EXEC.                                                    06840000
+068500     IF WS-RESP-CODE = DFHRESP(NORMAL)                            06850000
+068600        PERFORM MOVE-DETAIL-PARA                                  06860000
+068700        MOVE 'EMPLOYEE SELECTED FROM LIST' TO MESSAGEO            06870000
+068800     ELSE                                                         06880000
+068900        MOVE 'SELECTED EMPLOYEE NOT FOUND' TO MSG3O               06890000
+069000     END-IF.                                                      06900000
+069100                                                                  06910000
+069200 SEND-LISTMAP.                                                    06920000
+069300     ADD 1 TO WS-SUB                                              06930000
+069400         IF WS-SUB < 13                                           06940000
+069500             MOVE 'SEND-LISTMAP    ' TO WS-TAB(WS-SUB)            06950000
+069600         END-IF.                                                  06960000
+069700     EXEC CICS SEND                                               06970000
+069800         MAP('LISTMAP') MAPSET('P26AS04')                         06980000
+069900         FROM(LISTMAPO) CURSOR ERASE                              06990000
+070000     END-EXEC.                                                    07000000
+070100*                                                                 07010000
+070110 LOG-FILE-ERROR-PARA.                                             07011000
+070120     PERFORM DATE-TIME-PARA                                       07012000
+070130     MOVE DATE1O            TO ERL-DATE-KEY                       07013000
+070140     MOVE TIME1O            TO ERL-TIME-KEY                       07014000
+070150     ADD 1 TO WS-ERRLOG-SEQ                                       07015000
+070160     MOVE WS-ERRLOG-SEQ      TO ERL-SEQ                           07016000
+070170     MOVE 'P26AP04'         TO ERL-PROGRAM                        07017000
+070180     MOVE EIBTRMID          TO ERL-TERM-ID                        07018000
+070190     PERFORM WRITE-ERRLOG-RECORD-PARA                             07019000
+070200     PERFORM WRITE-ERRLOG-RETRY-PARA                              07020000
+070210         UNTIL WS-ERRLOG-RESP-CODE NOT = DFHRESP(DUPKEY).         07021000
+
+070230 WRITE-ERRLOG-RECORD-PARA.                                        07023000
+070240     EXEC CICS WRITE                                              07024000
+070250         FILE('P26ERRLOG') RIDFLD(ERL-KEY)                        07025000
+070260         FROM(ERROR-LOG-RECORD)                                   07026000
+070270         RESP(WS-ERRLOG-RESP-CODE)                                07027000
+070280     END-EXEC.                                                    07028000
+
+070300 WRITE-ERRLOG-RETRY-PARA.                                         07030000
+070310     ADD 1 TO WS-ERRLOG-SEQ                                       07031000
+070320     MOVE WS-ERRLOG-SEQ      TO ERL-SEQ                           07032000
+070330     PERFORM WRITE-ERRLOG-RECORD-PARA.                            07033000
