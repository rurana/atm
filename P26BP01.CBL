@@ -0,0 +1,230 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. P26BP01.                                             00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT P26AFILE ASSIGN TO P26AFILE                           00060000
+000700         ORGANIZATION IS INDEXED                                  00070000
+000800         ACCESS MODE IS SEQUENTIAL                                00080000
+000900         RECORD KEY IS EMP-ID                                     00090000
+001000         FILE STATUS IS WS-AFILE-STATUS.                          00100000
+001100     SELECT P26PREG ASSIGN TO P26PREG                             00110000
+001200         ORGANIZATION IS LINE SEQUENTIAL                          00120000
+001300         FILE STATUS IS WS-PREG-STATUS.                           00130000
+001400*                                                                 00140000
+001500 DATA DIVISION.                                                   00150000
+001600 FILE SECTION.                                                    00160000
+001700 FD  P26AFILE                                                     00170000
+001800     LABEL RECORDS ARE STANDARD.                                  00180000
+001900     COPY EMPREC.                                                 00190000
+002000 FD  P26PREG                                                      00200000
+002100     LABEL RECORDS ARE STANDARD.                                  00210000
+002200 01  PREG-LINE               PIC X(132).                          00220000
+002300*                                                                 00230000
+002400 WORKING-STORAGE SECTION.                                         00240000
+002500 01  WS-AFILE-STATUS         PIC X(02) VALUE SPACES.              00250000
+002600     88  AFILE-OK                    VALUE '00'.                  00260000
+002700     88  AFILE-EOF                   VALUE '10'.                  00270000
+002800 01  WS-PREG-STATUS          PIC X(02) VALUE SPACES.              00280000
+002900 01  WS-EOF-FLAG             PIC X(01) VALUE 'N'.                 00290000
+003000     88  END-OF-FILE                 VALUE 'Y'.                   00300000
+003100 01  WS-FOUND-FLAG           PIC X(01) VALUE 'N'.                 00310000
+003200     88  ENTRY-FOUND                 VALUE 'Y'.                   00320000
+003300 01  WS-NET-PAY              PIC S9(05)V99 VALUE ZERO.            00330000
+003400 01  WS-EMP-COUNT            PIC 9(05) VALUE ZERO.                00340000
+003500 01  WS-GRAND-EARN           PIC 9(07)V99 VALUE ZERO.             00350000
+003600 01  WS-GRAND-DEDN           PIC 9(07)V99 VALUE ZERO.             00360000
+003700 01  WS-GRAND-NET            PIC S9(07)V99 VALUE ZERO.            00370000
+003800 01  WS-LOC-SUB              PIC 9(02) VALUE ZERO.                00380000
+003900 01  WS-LOC-TABLE-MAX        PIC 9(02) VALUE ZERO.                00390000
+004000 01  WS-LOC-TABLE.                                                00400000
+004100     03  WS-LOC-ENTRY OCCURS 20 TIMES.                            00410000
+004200         05  WS-LOC-CODE         PIC X(10).                       00420000
+004300         05  WS-LOC-EARN         PIC 9(07)V99.                    00430000
+004400         05  WS-LOC-DEDN         PIC 9(07)V99.                    00440000
+004500         05  WS-LOC-COUNT        PIC 9(05).                       00450000
+004600 01  WS-TECH-SUB             PIC 9(02) VALUE ZERO.                00460000
+004700 01  WS-TECH-TABLE-MAX       PIC 9(02) VALUE ZERO.                00470000
+004800 01  WS-TECH-TABLE.                                               00480000
+004900     03  WS-TECH-ENTRY OCCURS 20 TIMES.                           00490000
+005000         05  WS-TECH-CODE        PIC X(10).                       00500000
+005100         05  WS-TECH-EARN        PIC 9(07)V99.                    00510000
+005200         05  WS-TECH-DEDN        PIC 9(07)V99.                    00520000
+005300         05  WS-TECH-COUNT       PIC 9(05).                       00530000
+005400 01  WS-HEADING-LINE         PIC X(132) VALUE                     00540000
+005500     'P26BP01  PAYROLL REGISTER REPORT'.                          00550000
+005600 01  WS-COL-HEADING          PIC X(132) VALUE                     00560000
+005700     'EMP-ID NAME             LOCATION  TECH   EARNINGS DEDUCTNS'.00570000
+005800 01  WS-DETAIL-LINE.                                              00580000
+005900     03  DL-EMP-ID           PIC X(05).                           00590000
+006000     03  FILLER              PIC X(02) VALUE SPACES.              00600000
+006100     03  DL-EMP-NAME         PIC X(20).                           00610000
+006200     03  FILLER              PIC X(02) VALUE SPACES.              00620000
+006300     03  DL-EMP-LOC          PIC X(10).                           00630000
+006400     03  FILLER              PIC X(02) VALUE SPACES.              00640000
+006500     03  DL-EMP-TECH         PIC X(10).                           00650000
+006600     03  FILLER              PIC X(02) VALUE SPACES.              00660000
+006700     03  DL-EMP-EARN         PIC ZZ,ZZ9.99.                       00670000
+006800     03  FILLER              PIC X(03) VALUE SPACES.              00680000
+006900     03  DL-EMP-DEDN         PIC ZZ,ZZ9.99.                       00690000
+007000     03  FILLER              PIC X(03) VALUE SPACES.              00700000
+007100     03  DL-NET-PAY          PIC Z,ZZZ,ZZ9.99-.                   00710000
+007200 01  WS-LOC-HEADING          PIC X(132) VALUE                     00720000
+007300     'TOTALS BY LOCATION'.                                        00730000
+007400 01  WS-TECH-HEADING         PIC X(132) VALUE                     00740000
+007500     'TOTALS BY TECHNOLOGY'.                                      00750000
+007600 01  WS-SUB-LINE.                                                 00760000
+007700     03  SL-CODE             PIC X(10).                           00770000
+007800     03  FILLER              PIC X(03) VALUE SPACES.              00780000
+007900     03  SL-COUNT            PIC ZZ,ZZ9.                          00790000
+008000     03  FILLER              PIC X(03) VALUE SPACES.              00800000
+008100     03  SL-EARN             PIC ZZ,ZZ9.99.                       00810000
+008200     03  FILLER              PIC X(03) VALUE SPACES.              00820000
+008300     03  SL-DEDN             PIC ZZ,ZZ9.99.                       00830000
+008400 01  WS-GRAND-LINE.                                               00840000
+008500     03  FILLER              PIC X(10) VALUE 'GRAND TOT.'.        00850000
+008600     03  FILLER              PIC X(03) VALUE SPACES.              00860000
+008700     03  GL-COUNT            PIC ZZ,ZZ9.                          00870000
+008800     03  FILLER              PIC X(03) VALUE SPACES.              00880000
+008900     03  GL-EARN             PIC ZZ,ZZ9.99.                       00890000
+009000     03  FILLER              PIC X(03) VALUE SPACES.              00900000
+009100     03  GL-DEDN             PIC ZZ,ZZ9.99.                       00910000
+009200     03  FILLER              PIC X(03) VALUE SPACES.              00920000
+009300     03  GL-NET              PIC Z,ZZZ,ZZ9.99-.                   00930000
+009400*                                                                 00940000
+009500 PROCEDURE DIVISION.                                              00950000
+009600 MAIN-PARA.                                                       00960000
+009700     PERFORM INITIALIZATION-PARA                                  00970000
+009800     PERFORM PROCESS-PARA UNTIL END-OF-FILE                       00980000
+009900     PERFORM TERMINATION-PARA                                     00990000
+010000     STOP RUN.                                                    01000000
+010100*                                                                 01010000
+010200 INITIALIZATION-PARA.                                             01020000
+010300     OPEN INPUT P26AFILE                                          01030000
+010400     OPEN OUTPUT P26PREG                                          01040000
+010500     MOVE WS-HEADING-LINE TO PREG-LINE                            01050000
+010600     WRITE PREG-LINE                                              01060000
+010700     MOVE WS-COL-HEADING TO PREG-LINE                             01070000
+010800     WRITE PREG-LINE                                              01080000
+010900     PERFORM READ-AFILE-PARA.                                     01090000
+011000*                                                                 01100000
+011100 READ-AFILE-PARA.                                                 01110000
+011200     READ P26AFILE                                                01120000
+011300         AT END                                                   01130000
+011400             SET END-OF-FILE TO TRUE                              01140000
+011500     END-READ.                                                    01150000
+011600*                                                                 01160000
+011700 PROCESS-PARA.                                                    01170000
+011800     COMPUTE WS-NET-PAY = EMP-EARN - EMP-DEDN                     01180000
+011900     PERFORM WRITE-DETAIL-PARA                                    01190000
+012000     PERFORM ACCUM-LOC-PARA                                       01200000
+012100     PERFORM ACCUM-TECH-PARA                                      01210000
+012200     ADD 1 TO WS-EMP-COUNT                                        01220000
+012300     ADD EMP-EARN TO WS-GRAND-EARN                                01230000
+012400     ADD EMP-DEDN TO WS-GRAND-DEDN                                01240000
+012500     PERFORM READ-AFILE-PARA.                                     01250000
+012600*                                                                 01260000
+012700 WRITE-DETAIL-PARA.                                               01270000
+012800     MOVE SPACES TO WS-DETAIL-LINE                                01280000
+012900     MOVE EMP-ID TO DL-EMP-ID                                     01290000
+013000     MOVE EMP-NAME TO DL-EMP-NAME                                 01300000
+013100     MOVE EMP-LOC TO DL-EMP-LOC                                   01310000
+013200     MOVE EMP-TECH TO DL-EMP-TECH                                 01320000
+013300     MOVE EMP-EARN TO DL-EMP-EARN                                 01330000
+013400     MOVE EMP-DEDN TO DL-EMP-DEDN                                 01340000
+013500     MOVE WS-NET-PAY TO DL-NET-PAY                                01350000
+013600     MOVE WS-DETAIL-LINE TO PREG-LINE                             01360000
+013700     WRITE PREG-LINE.                                             01370000
+013800*                                                                 01380000
+013900 ACCUM-LOC-PARA.                                                  01390000
+014000     PERFORM FIND-LOC-PARA                                        01400000
+014100     ADD EMP-EARN TO WS-LOC-EARN(WS-LOC-SUB)                      01410000
+014200     ADD EMP-DEDN TO WS-LOC-DEDN(WS-LOC-SUB)                      01420000
+014300     ADD 1 TO WS-LOC-COUNT(WS-LOC-SUB).                           01430000
+014400*                                                                 01440000
+014500 FIND-LOC-PARA.                                                   01450000
+014600     MOVE 'N' TO WS-FOUND-FLAG                                    01460000
+014700     MOVE ZERO TO WS-LOC-SUB                                      01470000
+014800     PERFORM FIND-LOC-SCAN-PARA                                   01480000
+014900         UNTIL WS-LOC-SUB = WS-LOC-TABLE-MAX OR ENTRY-FOUND       01490000
+015000     IF NOT ENTRY-FOUND                                           01500000
+015100         ADD 1 TO WS-LOC-TABLE-MAX                                01510000
+015200         MOVE WS-LOC-TABLE-MAX TO WS-LOC-SUB                      01520000
+015300         MOVE EMP-LOC TO WS-LOC-CODE(WS-LOC-SUB)                  01530000
+015400         MOVE ZERO TO WS-LOC-EARN(WS-LOC-SUB)                     01540000
+015500         MOVE ZERO TO WS-LOC-DEDN(WS-LOC-SUB)                     01550000
+015600         MOVE ZERO TO WS-LOC-COUNT(WS-LOC-SUB)                    01560000
+015700     END-IF.                                                      01570000
+015800*                                                                 01580000
+015900 FIND-LOC-SCAN-PARA.                                              01590000
+016000     ADD 1 TO WS-LOC-SUB                                          01600000
+016100     IF WS-LOC-CODE(WS-LOC-SUB) = EMP-LOC                         01610000
+016200         MOVE 'Y' TO WS-FOUND-FLAG                                01620000
+016300     END-IF.                                                      01630000
+016400*                                                                 01640000
+016500 ACCUM-TECH-PARA.                                                 01650000
+016600     PERFORM FIND-TECH-PARA                                       01660000
+016700     ADD EMP-EARN TO WS-TECH-EARN(WS-TECH-SUB)                    01670000
+016800     ADD EMP-DEDN TO WS-TECH-DEDN(WS-TECH-SUB)                    01680000
+016900     ADD 1 TO WS-TECH-COUNT(WS-TECH-SUB).                         01690000
+017000*                                                                 01700000
+017100 FIND-TECH-PARA.                                                  01710000
+017200     MOVE 'N' TO WS-FOUND-FLAG                                    01720000
+017300     MOVE ZERO TO WS-TECH-SUB                                     01730000
+017400     PERFORM FIND-TECH-SCAN-PARA                                  01740000
+017500         UNTIL WS-TECH-SUB = WS-TECH-TABLE-MAX OR ENTRY-FOUND     01750000
+017600     IF NOT ENTRY-FOUND                                           01760000
+017700         ADD 1 TO WS-TECH-TABLE-MAX                               01770000
+017800         MOVE WS-TECH-TABLE-MAX TO WS-TECH-SUB                    01780000
+017900         MOVE EMP-TECH TO WS-TECH-CODE(WS-TECH-SUB)               01790000
+018000         MOVE ZERO TO WS-TECH-EARN(WS-TECH-SUB)                   01800000
+018100         MOVE ZERO TO WS-TECH-DEDN(WS-TECH-SUB)                   01810000
+018200         MOVE ZERO TO WS-TECH-COUNT(WS-TECH-SUB)                  01820000
+018300     END-IF.                                                      01830000
+018400*                                                                 01840000
+018500 FIND-TECH-SCAN-PARA.                                             01850000
+018600     ADD 1 TO WS-TECH-SUB                                         01860000
+018700     IF WS-TECH-CODE(WS-TECH-SUB) = EMP-TECH                      01870000
+018800         MOVE 'Y' TO WS-FOUND-FLAG                                01880000
+018900     END-IF.                                                      01890000
+019000*                                                                 01900000
+019100 TERMINATION-PARA.                                                01910000
+019200     MOVE WS-LOC-HEADING TO PREG-LINE                             01920000
+019300     WRITE PREG-LINE                                              01930000
+019400     MOVE ZERO TO WS-LOC-SUB                                      01940000
+019500     PERFORM PRINT-LOC-LINE-PARA                                  01950000
+019600         UNTIL WS-LOC-SUB = WS-LOC-TABLE-MAX                      01960000
+019700     MOVE WS-TECH-HEADING TO PREG-LINE                            01970000
+019800     WRITE PREG-LINE                                              01980000
+019900     MOVE ZERO TO WS-TECH-SUB                                     01990000
+020000     PERFORM PRINT-TECH-LINE-PARA                                 02000000
+020100         UNTIL WS-TECH-SUB = WS-TECH-TABLE-MAX                    02010000
+020200     COMPUTE WS-GRAND-NET = WS-GRAND-EARN - WS-GRAND-DEDN         02020000
+020300     MOVE WS-EMP-COUNT TO GL-COUNT                                02030000
+020400     MOVE WS-GRAND-EARN TO GL-EARN                                02040000
+020500     MOVE WS-GRAND-DEDN TO GL-DEDN                                02050000
+020600     MOVE WS-GRAND-NET TO GL-NET                                  02060000
+020700     MOVE WS-GRAND-LINE TO PREG-LINE                              02070000
+020800     WRITE PREG-LINE                                              02080000
+020900     CLOSE P26AFILE                                               02090000
+021000     CLOSE P26PREG.                                               02100000
+021100*                                                                 02110000
+021200 PRINT-LOC-LINE-PARA.                                             02120000
+021300     ADD 1 TO WS-LOC-SUB                                          02130000
+021400     MOVE SPACES TO WS-SUB-LINE                                   02140000
+021500     MOVE WS-LOC-CODE(WS-LOC-SUB) TO SL-CODE                      02150000
+021600     MOVE WS-LOC-COUNT(WS-LOC-SUB) TO SL-COUNT                    02160000
+021700     MOVE WS-LOC-EARN(WS-LOC-SUB) TO SL-EARN                      02170000
+021800     MOVE WS-LOC-DEDN(WS-LOC-SUB) TO SL-DEDN                      02180000
+021900     MOVE WS-SUB-LINE TO PREG-LINE                                02190000
+022000     WRITE PREG-LINE.                                             02200000
+022100*                                                                 02210000
+022200 PRINT-TECH-LINE-PARA.                                            02220000
+022300     ADD 1 TO WS-TECH-SUB                                         02230000
+022400     MOVE SPACES TO WS-SUB-LINE                                   02240000
+022500     MOVE WS-TECH-CODE(WS-TECH-SUB) TO SL-CODE                    02250000
+022600     MOVE WS-TECH-COUNT(WS-TECH-SUB) TO SL-COUNT                  02260000
+022700     MOVE WS-TECH-EARN(WS-TECH-SUB) TO SL-EARN                    02270000
+022800     MOVE WS-TECH-DEDN(WS-TECH-SUB) TO SL-DEDN                    02280000
+022900     MOVE WS-SUB-LINE TO PREG-LINE                                02290000
+023000     WRITE PREG-LINE.                                             02300000
