@@ -0,0 +1,1097 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. P26AP10.                                             00020000
+000300 DATA DIVISION.                                                   00030000
+000400 WORKING-STORAGE SECTION.                                         00040000
+000500 01  WS-RESP-CODE            PIC S9(08) COMP.                     00050000
+000600 01  WS-TABLE.                                                    00060000
+000700     03  WS-TAB           PIC X(16) OCCURS 12 TIMES.              00070000
+000800 01  WS-RESP-CODE1           PIC S9(08) COMP.                     00080000
+000900 01  WS-AUDIT-ACTION         PIC X(01) VALUE SPACES.              00090000
+001000 01  WS-AUDIT-BEFORE         PIC X(135) VALUE SPACES.             00100000
+001100 01  WS-AUDIT-AFTER          PIC X(135) VALUE SPACES.             00110000
+001200 01  WS-AUDIT-RESP-CODE      PIC S9(08) COMP.                     00120000
+001250 01  WS-AUDIT-SEQ            PIC 9(02) VALUE ZERO.                 00125000
+001300 01  WS-REF-RESP-CODE        PIC S9(08) COMP.                     00130000
+001400 01  WS-ERRLOG-RESP-CODE     PIC S9(08) COMP.                     00140000
+001405 01  WS-ERRLOG-SEQ           PIC 9(02) VALUE ZERO.                 00140500
+001407 01  WS-READ-RESP-CODE      PIC S9(08) COMP.                      00140700
+001500 01  WS-CA.                                                       00150000
+001600     03  WS-PROCESS-FLAG     PIC X(01) VALUE SPACES.              00160000
+001700         88  PROCESS-KEY            VALUE '1'.                    00170000
+001800         88  PROCESS-ADD               VALUE '2'.                 00180000
+001900         88  PROCESS-UPD-DEL           VALUE '3'.                 00190000
+002000         88  PROCESS-DEL-CONFIRM       VALUE '4'.                 00200000
+002100         88  PROCESS-LIST           VALUE '5'.                    00210000
+002120         88  SIGNON-COMPLETE        VALUE '9'.                    00212000
+002200         88  PRCOESS-DET            VALUE '2', '3', '4'.          00220000
+002300     03  WS-ID               PIC X(05).                           00230000
+002400     03  WS-LIST-PAGE-NO     PIC 9(04) VALUE ZERO.                00240000
+002500     03  WS-LIST-ID-TAB.                                          00250000
+002600         05  WS-LIST-ID       PIC X(05) OCCURS 10 TIMES.          00260000
+002620 01  WS-SIGNON-CA.                                                00262000
+002640     03  WS-SIGNON-TARGET    PIC X(08) VALUE SPACES.              00264000
+002660     03  WS-SIGNON-FLAG      PIC X(01) VALUE SPACES.              00266000
+002700                                                                  00270000
+002800 01  WS-SUB              PIC 9(02) VALUE ZERO.                    00280000
+002900 01  WS-EMP-ID           PIC X(05) VALUE SPACES.                  00290000
+003000                                                                  00300000
+003100 01  WS-DATE-TIME            PIC S9(15) COMP-3 VALUE ZERO.        00310000
+003200 01  WS-SUPV-CODE       PIC X(08) VALUE 'PASS0001'.               00320000
+003300 01  WS-SUPV-VALID      PIC X(01) VALUE 'N'.                      00330000
+003400     88  SUPV-VALID             VALUE 'Y'.                        00340000
+003500 01  WS-DEPT             PIC X(08) VALUE SPACES.                  00350000
+003600 01  WS-CAL-YY             PIC 9(04) VALUE ZERO.                  00360000
+003700 01  WS-CAL-MM             PIC 9(02) VALUE ZERO.                  00370000
+003800 01  WS-CAL-DD             PIC 9(02) VALUE ZERO.                  00380000
+003900 01  WS-CAL-DAYS-IN-MONTH  PIC 9(02) VALUE ZERO.                  00390000
+004000 01  WS-CAL-VALID-FLAG     PIC X(01) VALUE 'N'.                   00400000
+004100     88  CAL-DATE-VALID            VALUE 'Y'.                     00410000
+004200 01  WS-CAL-REM4           PIC 9(02) VALUE ZERO.                  00420000
+004300 01  WS-CAL-REM100         PIC 9(02) VALUE ZERO.                  00430000
+004400 01  WS-CAL-REM400         PIC 9(02) VALUE ZERO.                  00440000
+004500 01  WS-CAL-TEMP           PIC 9(04) VALUE ZERO.                  00450000
+004600 01  WS-CAL-DOB-NUM        PIC 9(08) VALUE ZERO.                  00460000
+004700 01  WS-CAL-DOJ-NUM        PIC 9(08) VALUE ZERO.                  00470000
+004800                                                                  00480000
+004900 01  WS-EARN                 PIC ZZ,ZZ9.99 VALUE ZERO.            00490000
+005000 01  WS-DEDN                 PIC ZZ,ZZ9.99 VALUE ZERO.            00500000
+005100 01  WS-SAL-O                PIC ZZ,ZZ9.99 VALUE ZERO.            00510000
+005200 01  WS-SAL                  PIC 9(05)V99 VALUE ZERO.             00520000
+005300                                                                  00530000
+005400 01  WS-AMOUNT               PIC 9(05)V99 VALUE ZERO.             00540000
+005500                                                                  00550000
+005600 01  FILLER  REDEFINES  WS-AMOUNT.                                00560000
+005700     03  WS-RS                PIC 9(05).                          00570000
+005800     03  WS-PS                PIC 9(02).                          00580000
+005900                                                                  00590000
+006000 01  WS-VALID-FLAG            PIC X(01) VALUE 'N'.                00600000
+006100     88  VALID-DATA                     VALUE 'Y'.                00610000
+006200 01  WS-SRCH-FLAG          PIC X(01) VALUE 'N'.                   00620000
+006300     88  SRCH-FOUND                  VALUE 'Y'.                   00630000
+006400 01  WS-LIST-COUNT        PIC 9(02) VALUE ZERO.                   00640000
+006500 01  WS-LIST-SKIP         PIC 9(04) VALUE ZERO.                   00650000
+006600 01  WS-LIST-SKIPPED      PIC 9(04) VALUE ZERO.                   00660000
+006700 01  WS-LIST-IX           PIC 9(02) VALUE ZERO.                   00670000
+006800 01  WS-LIST-SEL-ROW      PIC 9(02) VALUE ZERO.                   00680000
+006900 01  WS-LIST-EOF-FLAG     PIC X(01) VALUE 'N'.                    00690000
+007000     88  LIST-AT-EOF              VALUE 'Y'.                      00700000
+007100 01  WS-LIST-MORE-FLAG    PIC X(01) VALUE 'N'.                    00710000
+007200     88  LIST-MORE-PAGES          VALUE 'Y'.                      00720000
+007300 01  WS-LIST-NAME-TAB.                                            00730000
+007400     03  WS-LIST-NAME      PIC X(20) OCCURS 10 TIMES.             00740000
+007500 01  WS-LIST-DEPT-TAB.                                            00750000
+007600     03  WS-LIST-DEPT      PIC X(08) OCCURS 10 TIMES.             00760000
+007700                                                                  00770000
+007800     COPY P26AS10.                                                00780000
+007900     COPY DFHAID.                                                 00790000
+008000     COPY DFHBMSCA.                                               00800000
+008100     COPY EMPMSTR.                                                00810000
+008200     COPY P26AUDR.                                                00820000
+008300     COPY P26ERRL.                                                00830000
+008400     COPY P26REF.                                                 00840000
+008500                                                                  00850000
+008600 LINKAGE SECTION.                                                 00860000
+008700 01  DFHCOMMAREA  PIC X(60).                                      00870000
+008800                                                                  00880000
+008900******************************************************************00890000
+009000                                                                  00900000
+009100 PROCEDURE DIVISION.                                              00910000
+009200 MAIN-PARA.                                                       00920000
+009300     ADD 1 TO WS-SUB                                              00930000
+009400         IF WS-SUB < 13                                           00940000
+009500             MOVE 'MAIN PARA       ' TO WS-TAB(WS-SUB)            00950000
+009600         END-IF.                                                  00960000
+009700     IF EIBCALEN = ZERO                                           00970000
+009710        MOVE 'P26AP10' TO WS-SIGNON-TARGET                        00971000
+009720        MOVE SPACES    TO WS-SIGNON-FLAG                          00972000
+009730        EXEC CICS XCTL                                            00973000
+009740           PROGRAM('P26AP06')                                     00974000
+009750           COMMAREA(WS-SIGNON-CA)                                 00975000
+009760        END-EXEC                                                  00976000
+009900     ELSE                                                         00990000
+010000        MOVE DFHCOMMAREA TO WS-CA                                 01000000
+010050        IF SIGNON-COMPLETE                                        01005000
+010060           PERFORM FIRST-PARA                                     01006000
+010070        ELSE                                                      01007000
+010100           PERFORM NEXT-PARA THRU NEXT-PARA-X                     01010000
+010080        END-IF                                                    01008000
+010200     END-IF.                                                      01020000
+010300                                                                  01030000
+010400 END-PARA.                                                        01040000
+010500     ADD 1 TO WS-SUB                                              01050000
+010600         IF WS-SUB < 13                                           01060000
+010700             MOVE 'END PARA        ' TO WS-TAB(WS-SUB)            01070000
+010800         END-IF.                                                  01080000
+010900     EXEC CICS RETURN                                             01090000
+011000          TRANSID('P26M')                                         01100000
+011100          COMMAREA(WS-CA)                                         01110000
+011200     END-EXEC.                                                    01120000
+011300                                                                  01130000
+011400 MAIN-MAP.                                                        01140000
+011500     ADD 1 TO WS-SUB                                              01150000
+011600         IF WS-SUB < 1                                            01160000
+011700             MOVE 'MAIN MAP        ' TO WS-TAB(WS-SUB)            01170000
+011800         END-IF.                                                  01180000
+011900     EVALUATE EIBAID                                              01190000
+012000        WHEN DFHENTER                                             01200000
+012100           PERFORM RECEIVE-PROCESS-KEY                            01210000
+012200        WHEN DFHPF3                                               01220000
+012300           EXEC CICS XCTL                                         01230000
+012400              PROGRAM('P26AP02')                                  01240000
+012500           END-EXEC                                               01250000
+012600        WHEN DFHPF7                                               01260000
+012700           PERFORM LIST-INIT-PARA                                 01270000
+012800        WHEN OTHER                                                01280000
+012900           MOVE 'INVALID KEY PRESSED' TO MSGO                     01290000
+013000     END-EVALUATE.                                                01300000
+013100                                                                  01310000
+013200 FIRST-PARA.                                                      01320000
+013300     ADD 1 TO WS-SUB                                              01330000
+013400         IF WS-SUB < 13                                           01340000
+013500             MOVE 'FIRST PARA      ' TO WS-TAB(WS-SUB)            01350000
+013600         END-IF.                                                  01360000
+013700     MOVE LOW-VALUES TO FSTMAPO                                   01370000
+013800     PERFORM SEND-MAP1-PARA.                                      01380000
+013900                                                                  01390000
+014000 SEND-MAP1-PARA.                                                  01400000
+014100     ADD 1 TO WS-SUB                                              01410000
+014200         IF WS-SUB < 13                                           01420000
+014300             MOVE 'MAP1-PARA       ' TO WS-TAB(WS-SUB)            01430000
+014400         END-IF.                                                  01440000
+014500     PERFORM DATE-TIME-PARA.                                      01450000
+014600     PERFORM SEND-MAP1.                                           01460000
+014700     SET PROCESS-KEY TO TRUE.                                     01470000
+014800                                                                  01480000
+014900 SEND-MAP1.                                                       01490000
+015000     ADD 1 TO WS-SUB                                              01500000
+015100         IF WS-SUB < 13                                           01510000
+015200             MOVE 'SEND-MAP1       ' TO WS-TAB(WS-SUB)            01520000
+015300         END-IF.                                                  01530000
+015400     MOVE -1 TO ID1L                                              01540000
+015500     EXEC CICS SEND                                               01550000
+015600         MAP('FSTMAP') MAPSET('P26AS10')                          01560000
+015700         FROM(FSTMAPO) CURSOR ERASE                               01570000
+015800     END-EXEC.                                                    01580000
+015900                                                                  01590000
+016000 NEXT-PARA.                                                       01600000
+016100     ADD 1 TO WS-SUB                                              01610000
+016200         IF WS-SUB < 13                                           01620000
+016300             MOVE 'NEXT PARA       ' TO WS-TAB(WS-SUB)            01630000
+016400         END-IF.                                                  01640000
+016500     EVALUATE TRUE                                                01650000
+016600        WHEN PROCESS-KEY                                          01660000
+016700           PERFORM MAIN-MAP                                       01670000
+016800        WHEN PRCOESS-DET                                          01680000
+016900           PERFORM DETAIL-PARA                                    01690000
+017000        WHEN PROCESS-LIST                                         01700000
+017100           PERFORM LIST-MAP-PARA                                  01710000
+017200     END-EVALUATE.                                                01720000
+017300                                                                  01730000
+017400 SEND-PARA.                                                       01740000
+017500     ADD 1 TO WS-SUB                                              01750000
+017600         IF WS-SUB < 13                                           01760000
+017700             MOVE 'SEND PARA       ' TO WS-TAB(WS-SUB)            01770000
+017800         END-IF.                                                  01780000
+017900     EVALUATE TRUE                                                01790000
+018000        WHEN PROCESS-KEY                                          01800000
+018100           PERFORM SEND-MAP1                                      01810000
+018200        WHEN PRCOESS-DET                                          01820000
+018300           PERFORM SEND-MAP2                                      01830000
+018400        WHEN PROCESS-LIST                                         01840000
+018500           PERFORM SEND-LISTMAP                                   01850000
+018600     END-EVALUATE.                                                01860000
+018700                                                                  01870000
+018800 NEXT-PARA-X.                                                     01880000
+018900     EXIT.                                                        01890000
+019000                                                                  01900000
+019100 RECEIVE-PROCESS-KEY.                                             01910000
+019200     ADD 1 TO WS-SUB                                              01920000
+019300         IF WS-SUB < 13                                           01930000
+019400             MOVE 'REC-PRO-KEY     ' TO WS-TAB(WS-SUB)            01940000
+019500         END-IF.                                                  01950000
+019600     PERFORM RECEIVE-MAP1                                         01960000
+019700    IF ID1L = ZERO OR ID1I = SPACES                               01970000
+019800       IF SRCHNAML = ZERO OR SRCHNAMI = SPACES                    01980000
+019900          MOVE 'ENTER AN EMPLOYEE ID OR A NAME' TO MSGO           01990000
+020000       ELSE                                                       02000000
+020100          PERFORM SEARCH-BY-NAME-PARA                             02010000
+020200       END-IF                                                     02020000
+020300     ELSE                                                         02030000
+020400        PERFORM READ-PARA                                         02040000
+020500     END-IF.                                                      02050000
+020600                                                                  02060000
+020700 RECEIVE-MAP1.                                                    02070000
+020800     ADD 1 TO WS-SUB                                              02080000
+020900         IF WS-SUB < 13                                           02090000
+021000             MOVE 'RECEIVE MAP 1   ' TO WS-TAB(WS-SUB)            02100000
+021100         END-IF.                                                  02110000
+021200     EXEC CICS RECEIVE                                            02120000
+021300         MAP('FSTMAP') MAPSET('P26AS10')                          02130000
+021400         INTO(FSTMAPI)                                            02140000
+021500     END-EXEC.                                                    02150000
+021600                                                                  02160000
+021700 READ-PARA.                                                       02170000
+021800     ADD 1 TO WS-SUB                                              02180000
+021900         IF WS-SUB < 13                                           02190000
+022000             MOVE 'READ PARA       ' TO WS-TAB(WS-SUB)            02200000
+022100         END-IF.                                                  02210000
+022200     MOVE LOW-VALUES TO SECMAPO                                   02220000
+022300     MOVE ID1I TO WS-EMP-ID, EIDO                                 02230000
+022400     EXEC CICS READ                                               02240000
+022500         FILE('P26MFILE') RIDFLD(WS-EMP-ID)                       02250000
+022600         INTO(EMPLOYEE-MASTER-RECORD) RESP(WS-RESP-CODE)          02260000
+022700     END-EXEC.                                                    02270000
+022800     EVALUATE WS-RESP-CODE                                        02280000
+022900        WHEN DFHRESP(NORMAL)                                      02290000
+023000           PERFORM MOVE-DETAIL-PARA                               02300000
+023100        WHEN DFHRESP(NOTFND)                                      02310000
+023200           MOVE -1                TO NAMEL                        02320000
+023300           MOVE SPACES TO NAMEO, ADDRO, DEPTO, LOCO, TECHO,       02330000
+023400                DOBYYO, DOBMMO, DOBDDO, DOJYYO, DOJMMO, DOJDDO,   02340000
+023500                SALO, EARNRSO, EARNPSO, DEDNRSO, DEDNPSO          02350000
+023600           MOVE 'ADD EMPLOYEE'  TO MODEO                          02360000
+023700           SET PROCESS-ADD TO TRUE                                02370000
+023800           MOVE DFHBMPRO TO PF1A                                  02380000
+023900           MOVE DFHBMDAR TO PF4A                                  02390000
+024000           MOVE DFHBMDAR TO PF5A                                  02400000
+024100        WHEN OTHER                                                02410000
+024200           MOVE 'ERROR PROCESSING FILE' TO MSGO                   02420000
+024300           MOVE WS-RESP-CODE TO ERL-RESP-CODE                     02430000
+024400           MOVE 'READ-PARA           ' TO ERL-PARAGRAPH           02440000
+024500           PERFORM LOG-FILE-ERROR-PARA                            02450000
+024600     END-EVALUATE.                                                02460000
+024700                                                                  02470000
+024800 MOVE-DETAIL-PARA.                                                02480000
+024900     ADD 1 TO WS-SUB                                              02490000
+025000         IF WS-SUB < 13                                           02500000
+025100             MOVE 'MOVE-DETAIL     ' TO WS-TAB(WS-SUB)            02510000
+025200         END-IF.                                                  02520000
+025300     MOVE EMP-ID       TO WS-EMP-ID, EIDO                         02530000
+025400     MOVE EMP-NAME     TO NAMEO                                   02540000
+025500     MOVE EMP-ADDR     TO ADDRO                                   02550000
+025600     MOVE EMP-DEPT     TO DEPTO                                   02560000
+025700     MOVE EMP-LOC      TO LOCO                                    02570000
+025800     MOVE EMP-TECH     TO TECHO                                   02580000
+025900     MOVE EMP-DOB-YY   TO DOBYYO                                  02590000
+026000     MOVE EMP-DOB-MM   TO DOBMMO                                  02600000
+026100     MOVE EMP-DOB-DD   TO DOBDDO                                  02610000
+026200     MOVE EMP-DOJ-YY   TO DOJYYO                                  02620000
+026300     MOVE EMP-DOJ-MM   TO DOJMMO                                  02630000
+026400     MOVE EMP-DOJ-DD   TO DOJDDO                                  02640000
+026500     MOVE EMP-EARN  TO WS-AMOUNT                                  02650000
+026600     MOVE WS-RS TO EARNRSO                                        02660000
+026700     MOVE WS-PS TO EARNPSO                                        02670000
+026800     MOVE EMP-DEDN  TO WS-AMOUNT                                  02680000
+026900     MOVE WS-RS TO DEDNRSO                                        02690000
+027000     MOVE WS-PS TO DEDNPSO                                        02700000
+027100     COMPUTE WS-SAL = EMP-EARN - EMP-DEDN                         02710000
+027200     MOVE WS-SAL    TO WS-SAL-O                                   02720000
+027300     MOVE WS-SAL-O TO SALO                                        02730000
+027400     MOVE 'UPDATE / DELETE' TO MODEO                              02740000
+027500     MOVE -1                TO NAMEL                              02750000
+027600     SET PROCESS-UPD-DEL TO TRUE                                  02760000
+027700     MOVE DFHBMDAR TO PF1A                                        02770000
+027800     MOVE DFHBMPRO TO PF4A                                        02780000
+027900     MOVE DFHBMPRO TO PF5A.                                       02790000
+028000                                                                  02800000
+028100 SEARCH-BY-NAME-PARA.                                             02810000
+028200    ADD 1 TO WS-SUB                                               02820000
+028300        IF WS-SUB < 13                                            02830000
+028400            MOVE 'SEARCH-NAME      ' TO WS-TAB(WS-SUB)            02840000
+028500        END-IF.                                                   02850000
+028600    MOVE 'N' TO WS-SRCH-FLAG                                      02860000
+028700    MOVE LOW-VALUES TO WS-EMP-ID                                  02870000
+028800    EXEC CICS STARTBR                                             02880000
+028900        FILE('P26MFILE')                                          02890000
+029000        RIDFLD(WS-EMP-ID)                                         02900000
+029100        RESP(WS-RESP-CODE)                                        02910000
+029200    END-EXEC.                                                     02920000
+029300    IF WS-RESP-CODE = DFHRESP(NORMAL)                             02930000
+029400       PERFORM SEARCH-NAME-NEXT-PARA UNTIL                        02940000
+029500          WS-RESP-CODE NOT = DFHRESP(NORMAL)                      02950000
+029600          OR SRCH-FOUND                                           02960000
+029700       EXEC CICS ENDBR                                            02970000
+029800           FILE('P26MFILE')                                       02980000
+029900       END-EXEC                                                   02990000
+030000    END-IF.                                                       03000000
+030100    IF SRCH-FOUND                                                 03010000
+030200       PERFORM MOVE-DETAIL-PARA                                   03020000
+030300       MOVE 'EMPLOYEE FOUND BY NAME SEARCH' TO MESSAGEO           03030000
+030400    ELSE                                                          03040000
+030500       MOVE 'NO MATCHING EMPLOYEE FOUND' TO MSGO                  03050000
+030600    END-IF.                                                       03060000
+030700                                                                  03070000
+030800 SEARCH-NAME-NEXT-PARA.                                           03080000
+030900    ADD 1 TO WS-SUB                                               03090000
+031000        IF WS-SUB < 13                                            03100000
+031100            MOVE 'SEARCH-NEXT      ' TO WS-TAB(WS-SUB)            03110000
+031200        END-IF.                                                   03120000
+031300    EXEC CICS READNEXT                                            03130000
+031400        FILE('P26MFILE')                                          03140000
+031500        INTO(EMPLOYEE-MASTER-RECORD)                              03150000
+031600        RIDFLD(WS-EMP-ID)                                         03160000
+031700        RESP(WS-RESP-CODE)                                        03170000
+031800    END-EXEC.                                                     03180000
+031900    IF WS-RESP-CODE = DFHRESP(NORMAL)                             03190000
+032000       IF EMP-NAME = SRCHNAMI                                     03200000
+032100          MOVE 'Y' TO WS-SRCH-FLAG                                03210000
+032200       END-IF                                                     03220000
+032300    END-IF.                                                       03230000
+032400                                                                  03240000
+032500 SEND-MAP2.                                                       03250000
+032600     ADD 1 TO WS-SUB                                              03260000
+032700         IF WS-SUB < 13                                           03270000
+032800             MOVE 'SEND-MAP2       ' TO WS-TAB(WS-SUB)            03280000
+032900         END-IF.                                                  03290000
+033000     PERFORM DATE-TIME-PARA.                                      03300000
+033100     EXEC CICS SEND                                               03310000
+033200         MAP('SECMAP') MAPSET('P26AS10')                          03320000
+033300         FROM(SECMAPO) CURSOR ERASE                               03330000
+033400     END-EXEC.                                                    03340000
+033500                                                                  03350000
+033600 DETAIL-PARA.                                                     03360000
+033700     ADD 1 TO WS-SUB                                              03370000
+033800         IF WS-SUB < 13                                           03380000
+033900             MOVE 'DETAIL          ' TO WS-TAB(WS-SUB)            03390000
+034000         END-IF.                                                  03400000
+034100     IF PROCESS-DEL-CONFIRM AND EIBAID NOT = DFHPF5               03410000
+034200         SET PROCESS-UPD-DEL TO TRUE                              03420000
+034300     END-IF.                                                      03430000
+034400     EVALUATE EIBAID                                              03440000
+034500         WHEN DFHPF1                                              03450000
+034600            IF PROCESS-ADD                                        03460000
+034700               PERFORM ADD-PARA                                   03470000
+034800            ELSE                                                  03480000
+034900               MOVE 'PF1 NOT ENABLED' TO MESSAGEO                 03490000
+035000            END-IF                                                03500000
+035100         WHEN DFHPF3                                              03510000
+035200            SET PROCESS-KEY TO TRUE                               03520000
+035300         WHEN DFHPF4                                              03530000
+035400            IF PROCESS-UPD-DEL                                    03540000
+035500               PERFORM UPDATE-PARA                                03550000
+035600            ELSE                                                  03560000
+035700               MOVE 'PF4 NOT ENABLED' TO MESSAGEO                 03570000
+035800            END-IF                                                03580000
+035900         WHEN DFHPF5                                              03590000
+036000            IF PROCESS-DEL-CONFIRM                                03600000
+036010               PERFORM RECEIVE-MAP2                               03601000
+036020               PERFORM CHECK-SUPV-PARA                            03602000
+036030               IF SUPV-VALID                                      03603000
+036040                  PERFORM DELETE-PARA                             03604000
+036050               ELSE                                                03605000
+036060                  MOVE 'INVALID SUPV CODE-DELETE CANCELLED'       03606000
+036065                      TO MESSAGEO                                 03606500
+036070                  SET PROCESS-UPD-DEL TO TRUE                     03607000
+036080               END-IF                                             03608000
+036200            ELSE                                                  03620000
+036300               IF PROCESS-UPD-DEL                                 03630000
+036400                  PERFORM CONFIRM-DELETE-PARA                     03640000
+036500               ELSE                                               03650000
+036600                  MOVE 'PF5 NOT ENABLED' TO MESSAGEO              03660000
+036700               END-IF                                             03670000
+036800            END-IF                                                03680000
+036900         WHEN OTHER                                               03690000
+037000            MOVE 'INVALID KEY PRESSED' TO MESSAGEO                03700000
+037100     END-EVALUATE.                                                03710000
+037200                                                                  03720000
+037300 CONFIRM-DELETE-PARA.                                             03730000
+037400     ADD 1 TO WS-SUB                                              03740000
+037500         IF WS-SUB < 13                                           03750000
+037600             MOVE 'CONF-DELETE     ' TO WS-TAB(WS-SUB)            03760000
+037700         END-IF.                                                  03770000
+037800     SET PROCESS-DEL-CONFIRM TO TRUE                              03780000
+037900     MOVE 'ENTER SUPV CODE, PF5=DELETE' TO MESSAGEO.              03790000
+037950                                                                  03795000
+037960 CHECK-SUPV-PARA.                                                 03796000
+037970     ADD 1 TO WS-SUB                                              03797000
+037980         IF WS-SUB < 13                                           03798000
+037985             MOVE 'CHECK-SUPV      ' TO WS-TAB(WS-SUB)            03798500
+037990         END-IF.                                                  03799000
+037995     MOVE 'N' TO WS-SUPV-VALID                                    03799500
+037998     IF PF4I = WS-SUPV-CODE                                       03799800
+037999         MOVE 'Y' TO WS-SUPV-VALID                                03799900
+038000     END-IF.                                                      03800000
+038100 RECEIVE-MAP2.                                                    03810000
+038200     ADD 1 TO WS-SUB                                              03820000
+038300         IF WS-SUB < 13                                           03830000
+038400             MOVE 'REC-MAP2        ' TO WS-TAB(WS-SUB)            03840000
+038500         END-IF.                                                  03850000
+038600     EXEC CICS RECEIVE                                            03860000
+038700         MAP('SECMAP') MAPSET('P26AS10')                          03870000
+038800         INTO(SECMAPI)                                            03880000
+038900     END-EXEC.                                                    03890000
+039000                                                                  03900000
+039100 DELETE-PARA.                                                     03910000
+039200      ADD 1 TO WS-SUB                                             03920000
+039300         IF WS-SUB < 13                                           03930000
+039400             MOVE 'DELETE          ' TO WS-TAB(WS-SUB)            03940000
+039500         END-IF.                                                  03950000
+039600      MOVE ID1I TO WS-EMP-ID                                      03960000
+039700     EXEC CICS READ                                               03970000
+039800         FILE('P26MFILE') RIDFLD(WS-EMP-ID)                       03980000
+039900         INTO(EMPLOYEE-MASTER-RECORD) RESP(WS-READ-RESP-CODE)     03990001
+040000     END-EXEC                                                     04000000
+040100     EXEC CICS DELETE                                             04010000
+040200         FILE('P26MFILE') RIDFLD(WS-EMP-ID)                       04020000
+040300         RESP(WS-RESP-CODE)                                       04030000
+040400     END-EXEC                                                     04040000
+040500     EVALUATE WS-RESP-CODE                                        04050000
+040600         WHEN DFHRESP(NORMAL)                                     04060000
+040700            MOVE 'DELETE SUCCESSFUL' TO MSGO                      04070000
+040800            MOVE 'D' TO WS-AUDIT-ACTION                           04080000
+040810            IF WS-READ-RESP-CODE = DFHRESP(NORMAL)                04081000
+040820                MOVE EMPLOYEE-MASTER-RECORD TO WS-AUDIT-BEFORE    04082000
+040830            ELSE                                                  04083000
+040840                MOVE SPACES TO WS-AUDIT-BEFORE                    04084000
+040850                MOVE WS-READ-RESP-CODE TO ERL-RESP-CODE           04085000
+040860                MOVE 'DELETE-PARA (READ)' TO ERL-PARAGRAPH        04086000
+040870                PERFORM LOG-FILE-ERROR-PARA                       04087000
+040880            END-IF                                                04088000
+041000            MOVE SPACES TO WS-AUDIT-AFTER                         04100000
+041100            PERFORM WRITE-AUDIT-PARA                              04110000
+041200         WHEN OTHER                                               04120000
+041300            MOVE 'DELETE NOT SUCCESSFUL' TO MSGO                  04130000
+041400            MOVE WS-RESP-CODE TO ERL-RESP-CODE                    04140000
+041500            MOVE 'DELETE-PARA         ' TO ERL-PARAGRAPH          04150000
+041600            PERFORM LOG-FILE-ERROR-PARA                           04160000
+041700     END-EVALUATE                                                 04170000
+041800     SET PROCESS-KEY TO TRUE                                      04180000
+041900     MOVE WS-EMP-ID TO ID1O.                                      04190000
+042000                                                                  04200000
+042100 ADD-PARA.                                                        04210000
+042200     ADD 1 TO WS-SUB                                              04220000
+042300         IF WS-SUB < 13                                           04230000
+042400             MOVE 'ADD PARA        ' TO WS-TAB(WS-SUB)            04240000
+042500         END-IF.                                                  04250000
+042600     PERFORM RECEIVE-MAP2                                         04260000
+042700     PERFORM VALIDATE-PARA                                        04270000
+042800     IF VALID-DATA                                                04280000
+042900        PERFORM MOVE-PARA                                         04290000
+043000        PERFORM WRITE-PARA                                        04300000
+043100     ELSE                                                         04310000
+043200        MOVE 'CORRECT HIGHLIGHTED FIELDS' TO MESSAGEO             04320000
+043300     END-IF.                                                      04330000
+043400                                                                  04340000
+043500 WRITE-PARA.                                                      04350000
+043600      ADD 1 TO WS-SUB                                             04360000
+043700         IF WS-SUB < 13                                           04370000
+043800             MOVE 'WRITE           ' TO WS-TAB(WS-SUB)            04380000
+043900         END-IF.                                                  04390000
+044000     EXEC CICS WRITE                                              04400000
+044100         FILE('P26MFILE') RIDFLD(WS-EMP-ID)                       04410000
+044200         FROM (EMPLOYEE-MASTER-RECORD)                            04420000
+044300         RESP(WS-RESP-CODE)                                       04430000
+044400     END-EXEC                                                     04440000
+044500     EVALUATE WS-RESP-CODE                                        04450000
+044600         WHEN DFHRESP(NORMAL)                                     04460000
+044700            MOVE 'ADD SUCCESSFUL' TO MSGO                         04470000
+044800            MOVE 'A' TO WS-AUDIT-ACTION                           04480000
+044900            MOVE SPACES TO WS-AUDIT-BEFORE                        04490000
+045000            MOVE EMPLOYEE-MASTER-RECORD TO WS-AUDIT-AFTER         04500000
+045100            PERFORM WRITE-AUDIT-PARA                              04510000
+045200         WHEN OTHER                                               04520000
+045300            MOVE 'ADD NOT SUCCESSFUL' TO MSGO                     04530000
+045400            MOVE WS-RESP-CODE TO ERL-RESP-CODE                    04540000
+045500            MOVE 'WRITE-PARA          ' TO ERL-PARAGRAPH          04550000
+045600            PERFORM LOG-FILE-ERROR-PARA                           04560000
+045700     END-EVALUATE                                                 04570000
+045800     SET PROCESS-KEY TO TRUE                                      04580000
+045900     MOVE WS-EMP-ID TO ID1O.                                      04590000
+046000                                                                  04600000
+046100 UPDATE-PARA.                                                     04610000
+046200      ADD 1 TO WS-SUB                                             04620000
+046300         IF WS-SUB < 13                                           04630000
+046400             MOVE 'UPDATE          ' TO WS-TAB(WS-SUB)            04640000
+046500         END-IF.                                                  04650000
+046600     PERFORM RECEIVE-MAP2                                         04660000
+046700     PERFORM VALIDATE-PARA                                        04670000
+046800     IF VALID-DATA                                                04680000
+046900        PERFORM REWRITE-PARA                                      04690000
+047000     ELSE                                                         04700000
+047100        MOVE 'CORRECT HIGHLIGHTED FIELDS' TO MESSAGEO             04710000
+047200     END-IF.                                                      04720000
+047300                                                                  04730000
+047400 REWRITE-PARA.                                                    04740000
+047500      ADD 1 TO WS-SUB                                             04750000
+047600         IF WS-SUB < 13                                           04760000
+047700             MOVE 'REWRITE         ' TO WS-TAB(WS-SUB)            04770000
+047800         END-IF.                                                  04780000
+047900         MOVE ID1I TO WS-EMP-ID                                   04790000
+048000     EXEC CICS READ                                               04800000
+048100         FILE('P26MFILE') RIDFLD(WS-EMP-ID)                       04810000
+048200         INTO(EMPLOYEE-MASTER-RECORD) RESP(WS-RESP-CODE)          04820000
+048300         UPDATE                                                   04830000
+048400     END-EXEC                                                     04840000
+048500     EVALUATE WS-RESP-CODE                                        04850000
+048600         WHEN DFHRESP(NORMAL)                                     04860000
+048700            MOVE EMPLOYEE-MASTER-RECORD TO WS-AUDIT-BEFORE        04870000
+048800            PERFORM MOVE-PARA                                     04880000
+048900            EXEC CICS REWRITE                                     04890000
+049000                FILE('P26MFILE')                                  04900000
+049100                FROM(EMPLOYEE-MASTER-RECORD)                      04910000
+049200                RESP(WS-RESP-CODE1)                               04920000
+049300            END-EXEC                                              04930000
+049400            EVALUATE WS-RESP-CODE1                                04940000
+049500              WHEN DFHRESP(NORMAL)                                04950000
+049600                 MOVE 'UPDATE SUCCESSFUL' TO MSGO                 04960000
+049700               MOVE 'U' TO WS-AUDIT-ACTION                        04970000
+049800               MOVE EMPLOYEE-MASTER-RECORD TO WS-AUDIT-AFTER      04980000
+049900               PERFORM WRITE-AUDIT-PARA                           04990000
+050000              WHEN OTHER                                          05000000
+050100                 MOVE 'UPDATE NOT SUCCESSFUL' TO MSGO             05010000
+050200           MOVE WS-RESP-CODE1 TO ERL-RESP-CODE                    05020000
+050300           MOVE 'REWRITE-PARA        ' TO ERL-PARAGRAPH           05030000
+050400           PERFORM LOG-FILE-ERROR-PARA                            05040000
+050500            END-EVALUATE                                          05050000
+050600         WHEN OTHER                                               05060000
+050700            MOVE 'ERROR PROCESSING FILE' TO MSGO                  05070000
+050800            MOVE WS-RESP-CODE TO ERL-RESP-CODE                    05080000
+050900            MOVE 'REWRITE-PARA        ' TO ERL-PARAGRAPH          05090000
+051000            PERFORM LOG-FILE-ERROR-PARA                           05100000
+051100     END-EVALUATE                                                 05110000
+051200     SET PROCESS-KEY TO TRUE                                      05120000
+051300     MOVE WS-EMP-ID TO ID1O.                                      05130000
+051400                                                                  05140000
+051500 VALIDATE-PARA.                                                   05150000
+051600      ADD 1 TO WS-SUB                                             05160000
+051700         IF WS-SUB < 13                                           05170000
+051800             MOVE 'VALIDATE        ' TO WS-TAB(WS-SUB)            05180000
+051900         END-IF.                                                  05190000
+052000     MOVE 'Y' TO WS-VALID-FLAG                                    05200000
+052100     IF NAMEI = SPACES OR LOW-VALUES                              05210000
+052200         MOVE -1 TO NAMEL                                         05220000
+052300         MOVE 'N' TO WS-VALID-FLAG                                05230000
+052400     END-IF                                                       05240000
+052500     IF ADDRI = SPACES OR LOW-VALUES                              05250000
+052600         MOVE -1 TO ADDRL                                         05260000
+052700         MOVE 'N' TO WS-VALID-FLAG                                05270000
+052800     END-IF                                                       05280000
+052900     IF DEPTI = SPACES OR LOW-VALUES                              05290000
+053000         MOVE -1 TO DEPTL                                         05300000
+053100         MOVE 'N' TO WS-VALID-FLAG                                05310000
+053200     ELSE                                                         05320000
+053300         MOVE DEPTI TO WS-DEPT                                    05330000
+053400         MOVE 'D' TO REF-TYPE                                     05340000
+053500         MOVE WS-DEPT TO REF-CODE                                 05350000
+053600         EXEC CICS READ                                           05360000
+053700             FILE('P26RFILE') RIDFLD(REF-KEY)                     05370000
+053800             INTO(REFERENCE-RECORD)                               05380000
+053900             RESP(WS-REF-RESP-CODE)                               05390000
+054000         END-EXEC                                                 05400000
+054100         IF WS-REF-RESP-CODE NOT = DFHRESP(NORMAL)                05410000
+054200             MOVE -1 TO DEPTL                                     05420000
+054300             MOVE 'N' TO WS-VALID-FLAG                            05430000
+054400         END-IF                                                   05440000
+054500     END-IF                                                       05450000
+054600     IF LOCI = SPACES OR LOW-VALUES                               05460000
+054700         MOVE -1 TO LOCL                                          05470000
+054800         MOVE 'N' TO WS-VALID-FLAG                                05480000
+054900     ELSE                                                         05490000
+055000         MOVE 'L' TO REF-TYPE                                     05500000
+055100         MOVE LOCI TO REF-CODE                                    05510000
+055200         EXEC CICS READ                                           05520000
+055300             FILE('P26RFILE') RIDFLD(REF-KEY)                     05530000
+055400             INTO(REFERENCE-RECORD)                               05540000
+055500             RESP(WS-REF-RESP-CODE)                               05550000
+055600         END-EXEC                                                 05560000
+055700         IF WS-REF-RESP-CODE NOT = DFHRESP(NORMAL)                05570000
+055800             MOVE -1 TO LOCL                                      05580000
+055900             MOVE 'N' TO WS-VALID-FLAG                            05590000
+056000         END-IF                                                   05600000
+056100     END-IF                                                       05610000
+056200     IF TECHI = SPACES OR LOW-VALUES                              05620000
+056300         MOVE -1 TO TECHL                                         05630000
+056400         MOVE 'N' TO WS-VALID-FLAG                                05640000
+056500     ELSE                                                         05650000
+056600         MOVE 'T' TO REF-TYPE                                     05660000
+056700         MOVE TECHI TO REF-CODE                                   05670000
+056800         EXEC CICS READ                                           05680000
+056900             FILE('P26RFILE') RIDFLD(REF-KEY)                     05690000
+057000             INTO(REFERENCE-RECORD)                               05700000
+057100             RESP(WS-REF-RESP-CODE)                               05710000
+057200         END-EXEC                                                 05720000
+057300         IF WS-REF-RESP-CODE NOT = DFHRESP(NORMAL)                05730000
+057400             MOVE -1 TO TECHL                                     05740000
+057500             MOVE 'N' TO WS-VALID-FLAG                            05750000
+057600         END-IF                                                   05760000
+057700     END-IF                                                       05770000
+057800     IF DOBYYI = SPACES OR LOW-VALUES OR ZERO                     05780000
+057900        OR DOBMMI = SPACES OR LOW-VALUES OR ZERO                  05790000
+058000        OR DOBDDI = SPACES OR LOW-VALUES OR ZERO                  05800000
+058100         MOVE -1 TO DOBDDL                                        05810000
+058200         MOVE 'N' TO WS-VALID-FLAG                                05820000
+058300     ELSE                                                         05830000
+058400         MOVE DOBYYI TO WS-CAL-YY                                 05840000
+058500         MOVE DOBMMI TO WS-CAL-MM                                 05850000
+058600         MOVE DOBDDI TO WS-CAL-DD                                 05860000
+058700         PERFORM VALIDATE-DATE-PARA                               05870000
+058800         IF NOT CAL-DATE-VALID                                    05880000
+058900             MOVE -1 TO DOBDDL                                    05890000
+059000             MOVE 'N' TO WS-VALID-FLAG                            05900000
+059100         END-IF                                                   05910000
+059200     END-IF                                                       05920000
+059300     IF DOJYYI = SPACES OR LOW-VALUES OR ZERO                     05930000
+059400        OR DOJMMI = SPACES OR LOW-VALUES OR ZERO                  05940000
+059500        OR DOJDDI = SPACES OR LOW-VALUES OR ZERO                  05950000
+059600         MOVE -1 TO DOJDDL                                        05960000
+059700         MOVE 'N' TO WS-VALID-FLAG                                05970000
+059800     ELSE                                                         05980000
+059900         MOVE DOJYYI TO WS-CAL-YY                                 05990000
+060000         MOVE DOJMMI TO WS-CAL-MM                                 06000000
+060100         MOVE DOJDDI TO WS-CAL-DD                                 06010000
+060200         PERFORM VALIDATE-DATE-PARA                               06020000
+060300         IF NOT CAL-DATE-VALID                                    06030000
+060400             MOVE -1 TO DOJDDL                                    06040000
+060500             MOVE 'N' TO WS-VALID-FLAG                            06050000
+060600         END-IF                                                   06060000
+060700     END-IF                                                       06070000
+060800     IF DOBYYI NOT = ZERO AND DOJYYI NOT = ZERO                   06080000
+060900         COMPUTE WS-CAL-DOB-NUM =                                 06090000
+061000             DOBYYI * 10000 + DOBMMI * 100                        06100000
+061100             + DOBDDI                                             06110000
+061200         COMPUTE WS-CAL-DOJ-NUM =                                 06120000
+061300             DOJYYI * 10000 + DOJMMI * 100                        06130000
+061400             + DOJDDI                                             06140000
+061500         IF WS-CAL-DOB-NUM NOT < WS-CAL-DOJ-NUM                   06150000
+061600             MOVE -1 TO DOBDDL                                    06160000
+061700             MOVE 'N' TO WS-VALID-FLAG                            06170000
+061800         END-IF                                                   06180000
+061900     END-IF                                                       06190000
+062000     IF EARNRSI = ZERO                                            06200000
+062100         MOVE -1 TO EARNRSL                                       06210000
+062200         MOVE 'N' TO WS-VALID-FLAG                                06220000
+062300     END-IF                                                       06230000
+062400     IF DEDNRSI = ZERO                                            06240000
+062500         MOVE -1 TO DEDNRSL                                       06250000
+062600         MOVE 'N' TO WS-VALID-FLAG                                06260000
+062700     END-IF.                                                      06270000
+062800                                                                  06280000
+062900 VALIDATE-DATE-PARA.                                              06290000
+063000     ADD 1 TO WS-SUB                                              06300000
+063100     IF WS-SUB < 13                                               06310000
+063200        MOVE 'VALIDATE-DATE   ' TO WS-TAB(WS-SUB)                 06320000
+063300     END-IF                                                       06330000
+063400     MOVE 'Y' TO WS-CAL-VALID-FLAG                                06340000
+063500     IF WS-CAL-MM < 1 OR WS-CAL-MM > 12                           06350000
+063600         MOVE 'N' TO WS-CAL-VALID-FLAG                            06360000
+063700     ELSE                                                         06370000
+063800         PERFORM CALC-DAYS-IN-MONTH-PARA                          06380000
+063900         IF WS-CAL-DD < 1 OR                                      06390000
+064000            WS-CAL-DD > WS-CAL-DAYS-IN-MONTH                      06400000
+064100             MOVE 'N' TO WS-CAL-VALID-FLAG                        06410000
+064200         END-IF                                                   06420000
+064300     END-IF.                                                      06430000
+064400                                                                  06440000
+064500 CALC-DAYS-IN-MONTH-PARA.                                         06450000
+064600     ADD 1 TO WS-SUB                                              06460000
+064700     IF WS-SUB < 13                                               06470000
+064800        MOVE 'CALC-DAYS-MONTH ' TO WS-TAB(WS-SUB)                 06480000
+064900     END-IF                                                       06490000
+065000     EVALUATE WS-CAL-MM                                           06500000
+065100         WHEN 1                                                   06510000
+065200         WHEN 3                                                   06520000
+065300         WHEN 5                                                   06530000
+065400         WHEN 7                                                   06540000
+065500         WHEN 8                                                   06550000
+065600         WHEN 10                                                  06560000
+065700         WHEN 12                                                  06570000
+065800             MOVE 31 TO WS-CAL-DAYS-IN-MONTH                      06580000
+065900         WHEN 4                                                   06590000
+066000         WHEN 6                                                   06600000
+066100         WHEN 9                                                   06610000
+066200         WHEN 11                                                  06620000
+066300             MOVE 30 TO WS-CAL-DAYS-IN-MONTH                      06630000
+066400         WHEN 2                                                   06640000
+066500             DIVIDE WS-CAL-YY BY 4 GIVING WS-CAL-TEMP             06650000
+066600                 REMAINDER WS-CAL-REM4                            06660000
+066700             DIVIDE WS-CAL-YY BY 100 GIVING WS-CAL-TEMP           06670000
+066800                 REMAINDER WS-CAL-REM100                          06680000
+066900             DIVIDE WS-CAL-YY BY 400 GIVING WS-CAL-TEMP           06690000
+067000                 REMAINDER WS-CAL-REM400                          06700000
+067100             IF WS-CAL-REM4 = 0 AND                               06710000
+067200                (WS-CAL-REM100 NOT = 0 OR                         06720000
+067300                 WS-CAL-REM400 = 0)                               06730000
+067400                 MOVE 29 TO WS-CAL-DAYS-IN-MONTH                  06740000
+067500             ELSE                                                 06750000
+067600                 MOVE 28 TO WS-CAL-DAYS-IN-MONTH                  06760000
+067700             END-IF                                               06770000
+067800     END-EVALUATE.                                                06780000
+067900                                                                  06790000
+068000 MOVE-PARA.                                                       06800000
+068100     ADD 1 TO WS-SUB                                              06810000
+068200         IF WS-SUB < 13                                           06820000
+068300             MOVE 'MOVE-PARA       ' TO WS-TAB(WS-SUB)            06830000
+068400         END-IF.                                                  06840000
+068500     MOVE WS-EMP-ID             TO EMP-ID                         06850000
+068600     MOVE NAMEI                 TO EMP-NAME                       06860000
+068700     MOVE ADDRI                 TO EMP-ADDR                       06870000
+068800     MOVE DEPTI                 TO EMP-DEPT                       06880000
+068900     MOVE LOCI                  TO EMP-LOC                        06890000
+069000     MOVE TECHI                 TO EMP-TECH                       06900000
+069100     MOVE DOBYYI                TO EMP-DOB-YY                     06910000
+069200     MOVE DOBMMI                TO EMP-DOB-MM                     06920000
+069300     MOVE DOBDDI                TO EMP-DOB-DD                     06930000
+069400     MOVE DOJYYI                TO EMP-DOJ-YY                     06940000
+069500     MOVE DOJMMI                TO EMP-DOJ-MM                     06950000
+069600     MOVE DOJDDI                TO EMP-DOJ-DD                     06960000
+069700     MOVE EARNRSI               TO WS-RS                          06970000
+069800     MOVE EARNPSI               TO WS-PS                          06980000
+069900     MOVE WS-AMOUNT             TO EMP-EARN                       06990000
+070000     MOVE DEDNRSI               TO WS-RS                          07000000
+070100     MOVE DEDNPSI               TO WS-PS                          07010000
+070200     MOVE WS-AMOUNT             TO EMP-DEDN                       07020000
+070300     PERFORM DATE-TIME-PARA                                       07030000
+070400     MOVE DATE1O                TO EMP-UPD-DATE                   07040000
+070500     MOVE TIME1O                TO EMP-UPD-TIME                   07050000
+070600     MOVE EIBTRMID              TO EMP-UPD-TERM.                  07060000
+070700                                                                  07070000
+070800 DATE-TIME-PARA.                                                  07080000
+070900     ADD 1 TO WS-SUB                                              07090000
+071000         IF WS-SUB < 13                                           07100000
+071100             MOVE 'DATE-TIME       ' TO WS-TAB(WS-SUB)            07110000
+071200         END-IF.                                                  07120000
+071300     EXEC CICS ASKTIME                                            07130000
+071400         ABSTIME(WS-DATE-TIME)                                    07140000
+071500     END-EXEC                                                     07150000
+071600     EXEC CICS FORMATTIME                                         07160000
+071700         ABSTIME(WS-DATE-TIME)                                    07170000
+071800         DDMMYYYY(DATE1O)                                         07180000
+071900         DATESEP                                                  07190000
+072000         TIME(TIME1O)                                             07200000
+072100         TIMESEP                                                  07210000
+072200     END-EXEC                                                     07220000
+072300     MOVE DATE1O TO DATE2O                                        07230000
+072400     MOVE TIME1O TO TIME2O.                                       07240000
+072500                                                                  07250000
+072600 WRITE-AUDIT-PARA.                                                07260000
+072700     ADD 1 TO WS-SUB                                              07270000
+072800         IF WS-SUB < 13                                           07280000
+072900             MOVE 'WRITE-AUDIT     ' TO WS-TAB(WS-SUB)            07290000
+073000         END-IF.                                                  07300000
+073100     PERFORM DATE-TIME-PARA                                       07310000
+073200     MOVE WS-EMP-ID          TO AUD-EMP-ID                        07320000
+073300     MOVE DATE1O             TO AUD-DATE-KEY                      07330000
+073400     MOVE TIME1O             TO AUD-TIME-KEY                      07340000
+073450     ADD 1 TO WS-AUDIT-SEQ                                        07345000
+073500     MOVE WS-AUDIT-SEQ       TO AUD-SEQ                           07350000
+073600     MOVE WS-AUDIT-ACTION    TO AUD-ACTION                        07360000
+073700     MOVE 'P26MFILE'         TO AUD-SOURCE-FILE                   07370000
+073800     MOVE EIBTRMID           TO AUD-TERM-ID                       07380000
+073900     MOVE WS-AUDIT-BEFORE    TO AUD-BEFORE-IMAGE                  07390000
+074000     MOVE WS-AUDIT-AFTER     TO AUD-AFTER-IMAGE                   07400000
+074050     PERFORM WRITE-AUDIT-RECORD-PARA                              07405000
+074060     PERFORM WRITE-AUDIT-RETRY-PARA                               07406000
+074070         UNTIL WS-AUDIT-RESP-CODE NOT = DFHRESP(DUPKEY)           07407000
+074080     IF WS-AUDIT-RESP-CODE NOT = DFHRESP(NORMAL)                  07408000
+074090         MOVE WS-AUDIT-RESP-CODE TO ERL-RESP-CODE                 07409000
+074095         MOVE 'WRITE-AUDIT-PARA    ' TO ERL-PARAGRAPH             07409500
+074098         PERFORM LOG-FILE-ERROR-PARA                              07409800
+074099     END-IF.                                                      07409900
+074100                                                                  07410000
+074110 WRITE-AUDIT-RECORD-PARA.                                         07411000
+074120     EXEC CICS WRITE                                              07412000
+074130         FILE('P26AUDIT') RIDFLD(AUD-KEY)                         07413000
+074140         FROM(AUDIT-RECORD)                                       07414000
+074150         RESP(WS-AUDIT-RESP-CODE)                                 07415000
+074160     END-EXEC.                                                    07416000
+074170                                                                  07417000
+074180 WRITE-AUDIT-RETRY-PARA.                                          07418000
+074190     ADD 1 TO WS-AUDIT-SEQ                                        07419000
+074200     MOVE WS-AUDIT-SEQ       TO AUD-SEQ                           07420000
+074210     PERFORM WRITE-AUDIT-RECORD-PARA.                             07421000
+074220                                                                  07422000
+074700 LIST-INIT-PARA.                                                  07470000
+074800     ADD 1 TO WS-SUB                                              07480000
+074900         IF WS-SUB < 13                                           07490000
+075000             MOVE 'LIST-INIT       ' TO WS-TAB(WS-SUB)            07500000
+075100         END-IF.                                                  07510000
+075200     MOVE 1 TO WS-LIST-PAGE-NO                                    07520000
+075300     PERFORM LIST-LOAD-PARA                                       07530000
+075400     SET PROCESS-LIST TO TRUE.                                    07540000
+075500                                                                  07550000
+075600 LIST-MAP-PARA.                                                   07560000
+075700     ADD 1 TO WS-SUB                                              07570000
+075800         IF WS-SUB < 13                                           07580000
+075900             MOVE 'LIST-MAP        ' TO WS-TAB(WS-SUB)            07590000
+076000         END-IF.                                                  07600000
+076100     PERFORM RECEIVE-LISTMAP                                      07610000
+076200     EVALUATE EIBAID                                              07620000
+076300         WHEN DFHPF8                                              07630000
+076400            PERFORM LIST-NEXT-PARA                                07640000
+076500         WHEN DFHPF7                                              07650000
+076600            PERFORM LIST-PREV-PARA                                07660000
+076700         WHEN DFHENTER                                            07670000
+076800            PERFORM LIST-SELECT-PARA                              07680000
+076900         WHEN DFHPF3                                              07690000
+077000            SET PROCESS-KEY TO TRUE                               07700000
+077100         WHEN OTHER                                               07710000
+077200            MOVE 'INVALID KEY PRESSED' TO MSG3O                   07720000
+077300     END-EVALUATE.                                                07730000
+077400                                                                  07740000
+077500 RECEIVE-LISTMAP.                                                 07750000
+077600     ADD 1 TO WS-SUB                                              07760000
+077700         IF WS-SUB < 13                                           07770000
+077800             MOVE 'REC-LISTMAP     ' TO WS-TAB(WS-SUB)            07780000
+077900         END-IF.                                                  07790000
+078000     EXEC CICS RECEIVE                                            07800000
+078100         MAP('LISTMAP') MAPSET('P26AS10')                         07810000
+078200         INTO(LISTMAPI)                                           07820000
+078300     END-EXEC.                                                    07830000
+078400                                                                  07840000
+078500 LIST-LOAD-PARA.                                                  07850000
+078600     ADD 1 TO WS-SUB                                              07860000
+078700         IF WS-SUB < 13                                           07870000
+078800             MOVE 'LIST-LOAD       ' TO WS-TAB(WS-SUB)            07880000
+078900         END-IF.                                                  07890000
+079000     MOVE ZERO TO WS-LIST-COUNT                                   07900000
+079100     MOVE 'N' TO WS-LIST-EOF-FLAG                                 07910000
+079200     MOVE 'N' TO WS-LIST-MORE-FLAG                                07920000
+079300     MOVE SPACES TO WS-LIST-ID-TAB                                07930000
+079400     MOVE SPACES TO WS-LIST-NAME-TAB                              07940000
+079500     MOVE SPACES TO WS-LIST-DEPT-TAB                              07950000
+079600     MOVE LOW-VALUES TO WS-EMP-ID                                 07960000
+079700     EXEC CICS STARTBR                                            07970000
+079800         FILE('P26MFILE')                                         07980000
+079900         RIDFLD(WS-EMP-ID)                                        07990000
+080000         RESP(WS-RESP-CODE)                                       08000000
+080100     END-EXEC.                                                    08010000
+080200     IF WS-RESP-CODE = DFHRESP(NORMAL)                            08020000
+080300        IF WS-LIST-PAGE-NO > 1                                    08030000
+080400           COMPUTE WS-LIST-SKIP = (WS-LIST-PAGE-NO - 1) * 10      08040000
+080500           MOVE ZERO TO WS-LIST-SKIPPED                           08050000
+080600           PERFORM LIST-SKIP-ROW-PARA UNTIL                       08060000
+080700              WS-LIST-SKIPPED = WS-LIST-SKIP                      08070000
+080800              OR LIST-AT-EOF                                      08080000
+080900        END-IF                                                    08090000
+081000        IF NOT LIST-AT-EOF                                        08100000
+081100           PERFORM LIST-READ-ROW-PARA UNTIL                       08110000
+081200              WS-LIST-COUNT = 10                                  08120000
+081300              OR LIST-AT-EOF                                      08130000
+081400        END-IF                                                    08140000
+081500        IF NOT LIST-AT-EOF                                        08150000
+081600           PERFORM LIST-PEEK-PARA                                 08160000
+081700        END-IF                                                    08170000
+081800        EXEC CICS ENDBR                                           08180000
+081900            FILE('P26MFILE')                                      08190000
+082000        END-EXEC                                                  08200000
+082100     END-IF.                                                      08210000
+082200     PERFORM LIST-UNROLL-PARA.                                    08220000
+082300                                                                  08230000
+082400 LIST-SKIP-ROW-PARA.                                              08240000
+082500     ADD 1 TO WS-SUB                                              08250000
+082600         IF WS-SUB < 13                                           08260000
+082700             MOVE 'LIST-SKIP-ROW   ' TO WS-TAB(WS-SUB)            08270000
+082800         END-IF.                                                  08280000
+082900     EXEC CICS READNEXT                                           08290000
+083000         FILE('P26MFILE')                                         08300000
+083100         INTO(EMPLOYEE-MASTER-RECORD)                             08310000
+083200         RIDFLD(WS-EMP-ID)                                        08320000
+083300         RESP(WS-RESP-CODE)                                       08330000
+083400     END-EXEC.                                                    08340000
+083500     IF WS-RESP-CODE = DFHRESP(NORMAL)                            08350000
+083600        ADD 1 TO WS-LIST-SKIPPED                                  08360000
+083700     ELSE                                                         08370000
+083800        SET LIST-AT-EOF TO TRUE                                   08380000
+083900     END-IF.                                                      08390000
+084000                                                                  08400000
+084100 LIST-READ-ROW-PARA.                                              08410000
+084200     ADD 1 TO WS-SUB                                              08420000
+084300         IF WS-SUB < 13                                           08430000
+084400             MOVE 'LIST-READ-ROW   ' TO WS-TAB(WS-SUB)            08440000
+084500         END-IF.                                                  08450000
+084600     EXEC CICS READNEXT                                           08460000
+084700         FILE('P26MFILE')                                         08470000
+084800         INTO(EMPLOYEE-MASTER-RECORD)                             08480000
+084900         RIDFLD(WS-EMP-ID)                                        08490000
+085000         RESP(WS-RESP-CODE)                                       08500000
+085100     END-EXEC.                                                    08510000
+085200     IF WS-RESP-CODE = DFHRESP(NORMAL)                            08520000
+085300        ADD 1 TO WS-LIST-COUNT                                    08530000
+085400        MOVE WS-LIST-COUNT TO WS-LIST-IX                          08540000
+085500        MOVE EMP-ID   TO WS-LIST-ID(WS-LIST-IX)                   08550000
+085600        MOVE EMP-NAME TO WS-LIST-NAME(WS-LIST-IX)                 08560000
+085700        MOVE EMP-DEPT TO WS-LIST-DEPT(WS-LIST-IX)                 08570000
+085800     ELSE                                                         08580000
+085900        SET LIST-AT-EOF TO TRUE                                   08590000
+086000     END-IF.                                                      08600000
+086100                                                                  08610000
+086200 LIST-PEEK-PARA.                                                  08620000
+086300     ADD 1 TO WS-SUB                                              08630000
+086400         IF WS-SUB < 13                                           08640000
+086500             MOVE 'LIST-PEEK       ' TO WS-TAB(WS-SUB)            08650000
+086600         END-IF.                                                  08660000
+086700     EXEC CICS READNEXT                                           08670000
+086800         FILE('P26MFILE')                                         08680000
+086900         INTO(EMPLOYEE-MASTER-RECORD)                             08690000
+087000         RIDFLD(WS-EMP-ID)                                        08700000
+087100         RESP(WS-RESP-CODE)                                       08710000
+087200     END-EXEC.                                                    08720000
+087300     IF WS-RESP-CODE = DFHRESP(NORMAL)                            08730000
+087400        SET LIST-MORE-PAGES TO TRUE                               08740000
+087500     END-IF.                                                      08750000
+087600                                                                  08760000
+087700 LIST-UNROLL-PARA.                                                08770000
+087800     ADD 1 TO WS-SUB                                              08780000
+087900         IF WS-SUB < 13                                           08790000
+088000             MOVE 'LIST-UNROLL     ' TO WS-TAB(WS-SUB)            08800000
+088100         END-IF.                                                  08810000
+088200     MOVE SPACES TO R01SELO, R02SELO, R03SELO, R04SELO, R05SELO,  08820000
+088300                    R06SELO, R07SELO, R08SELO, R09SELO, R10SELO   08830000
+088400     MOVE WS-LIST-ID(1)     TO R01IDO                             08840000
+088500     MOVE WS-LIST-NAME(1)   TO R01NMO                             08850000
+088600     MOVE WS-LIST-DEPT(1)   TO R01DPO                             08860000
+088700     MOVE WS-LIST-ID(2)     TO R02IDO                             08870000
+088800     MOVE WS-LIST-NAME(2)   TO R02NMO                             08880000
+088900     MOVE WS-LIST-DEPT(2)   TO R02DPO                             08890000
+089000     MOVE WS-LIST-ID(3)     TO R03IDO                             08900000
+089100     MOVE WS-LIST-NAME(3)   TO R03NMO                             08910000
+089200     MOVE WS-LIST-DEPT(3)   TO R03DPO                             08920000
+089300     MOVE WS-LIST-ID(4)     TO R04IDO                             08930000
+089400     MOVE WS-LIST-NAME(4)   TO R04NMO                             08940000
+089500     MOVE WS-LIST-DEPT(4)   TO R04DPO                             08950000
+089600     MOVE WS-LIST-ID(5)     TO R05IDO                             08960000
+089700     MOVE WS-LIST-NAME(5)   TO R05NMO                             08970000
+089800     MOVE WS-LIST-DEPT(5)   TO R05DPO                             08980000
+089900     MOVE WS-LIST-ID(6)     TO R06IDO                             08990000
+090000     MOVE WS-LIST-NAME(6)   TO R06NMO                             09000000
+090100     MOVE WS-LIST-DEPT(6)   TO R06DPO                             09010000
+090200     MOVE WS-LIST-ID(7)     TO R07IDO                             09020000
+090300     MOVE WS-LIST-NAME(7)   TO R07NMO                             09030000
+090400     MOVE WS-LIST-DEPT(7)   TO R07DPO                             09040000
+090500     MOVE WS-LIST-ID(8)     TO R08IDO                             09050000
+090600     MOVE WS-LIST-NAME(8)   TO R08NMO                             09060000
+090700     MOVE WS-LIST-DEPT(8)   TO R08DPO                             09070000
+090800     MOVE WS-LIST-ID(9)     TO R09IDO                             09080000
+090900     MOVE WS-LIST-NAME(9)   TO R09NMO                             09090000
+091000     MOVE WS-LIST-DEPT(9)   TO R09DPO                             09100000
+091100     MOVE WS-LIST-ID(10)    TO R10IDO                             09110000
+091200     MOVE WS-LIST-NAME(10)  TO R10NMO                             09120000
+091300     MOVE WS-LIST-DEPT(10)  TO R10DPO.                            09130000
+091400     IF WS-LIST-COUNT = ZERO                                      09140000
+091500        MOVE 'NO EMPLOYEE RECORDS FOUND' TO MSG3O                 09150000
+091600     ELSE                                                         09160000
+091700        MOVE 'TYPE ANY CHAR BESIDE A LINE, PRESS ENTER' TO MSG3O  09170000
+091800     END-IF.                                                      09180000
+091900                                                                  09190000
+092000 LIST-NEXT-PARA.                                                  09200000
+092100     ADD 1 TO WS-SUB                                              09210000
+092200         IF WS-SUB < 13                                           09220000
+092300             MOVE 'LIST-NEXT       ' TO WS-TAB(WS-SUB)            09230000
+092400         END-IF.                                                  09240000
+092500     IF LIST-MORE-PAGES                                           09250000
+092600        ADD 1 TO WS-LIST-PAGE-NO                                  09260000
+092700        PERFORM LIST-LOAD-PARA                                    09270000
+092800     ELSE                                                         09280000
+092900        MOVE 'NO MORE RECORDS' TO MSG3O                           09290000
+093000     END-IF.                                                      09300000
+093100                                                                  09310000
+093200 LIST-PREV-PARA.                                                  09320000
+093300     ADD 1 TO WS-SUB                                              09330000
+093400         IF WS-SUB < 13                                           09340000
+093500             MOVE 'LIST-PREV       ' TO WS-TAB(WS-SUB)            09350000
+093600         END-IF.                                                  09360000
+093700     IF WS-LIST-PAGE-NO > 1                                       09370000
+093800        SUBTRACT 1 FROM WS-LIST-PAGE-NO                           09380000
+093900        PERFORM LIST-LOAD-PARA                                    09390000
+094000     ELSE                                                         09400000
+094100        MOVE 'ALREADY AT START OF LIST' TO MSG3O                  09410000
+094200     END-IF.                                                      09420000
+094300                                                                  09430000
+094400 LIST-SELECT-PARA.                                                09440000
+094500     ADD 1 TO WS-SUB                                              09450000
+094600         IF WS-SUB < 13                                           09460000
+094700             MOVE 'LIST-SELECT     ' TO WS-TAB(WS-SUB)            09470000
+094800         END-IF.                                                  09480000
+094900     MOVE ZERO TO WS-LIST-SEL-ROW                                 09490000
+095000     IF R01SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            09500000
+095100        MOVE 1 TO WS-LIST-SEL-ROW                                 09510000
+095200     END-IF                                                       09520000
+095300     IF R02SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            09530000
+095400        MOVE 2 TO WS-LIST-SEL-ROW                                 09540000
+095500     END-IF                                                       09550000
+095600     IF R03SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            09560000
+095700        MOVE 3 TO WS-LIST-SEL-ROW                                 09570000
+095800     END-IF                                                       09580000
+095900     IF R04SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            09590000
+096000        MOVE 4 TO WS-LIST-SEL-ROW                                 09600000
+096100     END-IF                                                       09610000
+096200     IF R05SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            09620000
+096300        MOVE 5 TO WS-LIST-SEL-ROW                                 09630000
+096400     END-IF                                                       09640000
+096500     IF R06SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            09650000
+096600        MOVE 6 TO WS-LIST-SEL-ROW                                 09660000
+096700     END-IF                                                       09670000
+096800     IF R07SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            09680000
+096900        MOVE 7 TO WS-LIST-SEL-ROW                                 09690000
+097000     END-IF                                                       09700000
+097100     IF R08SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            09710000
+097200        MOVE 8 TO WS-LIST-SEL-ROW                                 09720000
+097300     END-IF                                                       09730000
+097400     IF R09SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            09740000
+097500        MOVE 9 TO WS-LIST-SEL-ROW                                 09750000
+097600     END-IF                                                       09760000
+097700     IF R10SELI NOT = SPACE AND WS-LIST-SEL-ROW = ZERO            09770000
+097800        MOVE 10 TO WS-LIST-SEL-ROW                                09780000
+097900     END-IF.                                                      09790000
+098000     IF WS-LIST-SEL-ROW = ZERO                                    09800000
+098100        MOVE 'TYPE ANY CHARACTER BESIDE A LINE TO SELECT' TO MSG3O09810000
+098200     ELSE                                                         09820000
+098300        MOVE WS-LIST-ID(WS-LIST-SEL-ROW) TO WS-EMP-ID             09830000
+098400        IF WS-EMP-ID = SPACES                                     09840000
+098500           MOVE 'NO EMPLOYEE ON THAT LINE' TO MSG3O               09850000
+098600        ELSE                                                      09860000
+098700           PERFORM LIST-READ-SELECTED-PARA                        09870000
+098800        END-IF                                                    09880000
+098900     END-IF.                                                      09890000
+099000                                                                  09900000
+099100 LIST-READ-SELECTED-PARA.                                         09910000
+099200     ADD 1 TO WS-SUB                                              09920000
+099300         IF WS-SUB < 13                                           09930000
+099400             MOVE 'LIST-READ-SEL   ' TO WS-TAB(WS-SUB)            09940000
+099500         END-IF.                                                  09950000
+099600     EXEC CICS READ                                               09960000
+099700         FILE('P26MFILE')                                         09970000
+099800         RIDFLD(WS-EMP-ID)                                        09980000
+099900         INTO(EMPLOYEE-MASTER-RECORD)                             09990000
+100000         RESP(WS-RESP-CODE)                                       10000000
+100100     END-EXEC.                                                    10010000
+100200     IF WS-RESP-CODE = DFHRESP(NORMAL)                            10020000
+100300        PERFORM MOVE-DETAIL-PARA                                  10030000
+100400        MOVE 'EMPLOYEE SELECTED FROM LIST' TO MESSAGEO            10040000
+100500     ELSE                                                         10050000
+100600        MOVE 'SELECTED EMPLOYEE NOT FOUND' TO MSG3O               10060000
+100700     END-IF.                                                      10070000
+100800                                                                  10080000
+100900 SEND-LISTMAP.                                                    10090000
+101000     ADD 1 TO WS-SUB                                              10100000
+101100         IF WS-SUB < 13                                           10110000
+101200             MOVE 'SEND-LISTMAP    ' TO WS-TAB(WS-SUB)            10120000
+101300         END-IF.                                                  10130000
+101400     EXEC CICS SEND                                               10140000
+101500         MAP('LISTMAP') MAPSET('P26AS10')                         10150000
+101600         FROM(LISTMAPO) CURSOR ERASE                              10160000
+101700     END-EXEC.                                                    10170000
+101800*                                                                 10180000
+101910 LOG-FILE-ERROR-PARA.                                             10191000
+101920     PERFORM DATE-TIME-PARA                                       10192000
+101930     MOVE DATE1O            TO ERL-DATE-KEY                       10193000
+101940     MOVE TIME1O            TO ERL-TIME-KEY                       10194000
+101950     ADD 1 TO WS-ERRLOG-SEQ                                       10195000
+101960     MOVE WS-ERRLOG-SEQ      TO ERL-SEQ                           10196000
+101970     MOVE 'P26AP10'         TO ERL-PROGRAM                        10197000
+101980     MOVE EIBTRMID          TO ERL-TERM-ID                        10198000
+101990     PERFORM WRITE-ERRLOG-RECORD-PARA                             10199000
+102000     PERFORM WRITE-ERRLOG-RETRY-PARA                              10200000
+102010         UNTIL WS-ERRLOG-RESP-CODE NOT = DFHRESP(DUPKEY).         10201000
+
+102030 WRITE-ERRLOG-RECORD-PARA.                                        10203000
+102040     EXEC CICS WRITE                                              10204000
+102050         FILE('P26ERRLOG') RIDFLD(ERL-KEY)                        10205000
+102060         FROM(ERROR-LOG-RECORD)                                   10206000
+102070         RESP(WS-ERRLOG-RESP-CODE)                                10207000
+102080     END-EXEC.                                                    10208000
+
+102100 WRITE-ERRLOG-RETRY-PARA.                                         10210000
+102110     ADD 1 TO WS-ERRLOG-SEQ                                       10211000
+102120     MOVE WS-ERRLOG-SEQ      TO ERL-SEQ                           10212000
+102130     PERFORM WRITE-ERRLOG-RECORD-PARA.                            10213000
