@@ -0,0 +1,181 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. P26BP02.                                             00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT P26AFILE ASSIGN TO P26AFILE                           00060000
+000700         ORGANIZATION IS INDEXED                                  00070000
+000800         ACCESS MODE IS SEQUENTIAL                                00080000
+000900         RECORD KEY IS AEMP-ID                                    00090000
+001000         FILE STATUS IS WS-AFILE-STATUS.                          00100000
+001100     SELECT P26EFILE ASSIGN TO P26EFILE                           00110000
+001200         ORGANIZATION IS INDEXED                                  00120000
+001300         ACCESS MODE IS SEQUENTIAL                                00130000
+001400         RECORD KEY IS EEMP-ID                                    00140000
+001500         FILE STATUS IS WS-EFILE-STATUS.                          00150000
+001600     SELECT P26RECN ASSIGN TO P26RECN                             00160000
+001700         ORGANIZATION IS LINE SEQUENTIAL                          00170000
+001800         FILE STATUS IS WS-RECN-STATUS.                           00180000
+001900*                                                                 00190000
+002000 DATA DIVISION.                                                   00200000
+002100 FILE SECTION.                                                    00210000
+002200 FD  P26AFILE                                                     00220000
+002300     LABEL RECORDS ARE STANDARD.                                  00230000
+002400     COPY EMPREC REPLACING                                        00240000
+002500         ==EMPLOYEE-RECORD== BY ==A-EMPLOYEE-RECORD==             00250000
+002600         ==EMP-ID==          BY ==AEMP-ID==                       00260000
+002700         ==EMP-NAME==        BY ==AEMP-NAME==                     00270000
+002800         ==EMP-TECH==        BY ==AEMP-TECH==                     00280000
+002900         ==EMP-LOC==         BY ==AEMP-LOC==                      00290000
+003000         ==EMP-DOB==         BY ==AEMP-DOB==                      00300000
+003100         ==EMP-EARN==        BY ==AEMP-EARN==                     00310000
+003200         ==EMP-DEDN==        BY ==AEMP-DEDN==                     00320000
+003300         ==EMP-UPD-DATE==    BY ==AEMP-UPD-DATE==                 00330000
+003400         ==EMP-UPD-TIME==    BY ==AEMP-UPD-TIME==                 00340000
+003500         ==EMP-UPD-TERM==    BY ==AEMP-UPD-TERM==.                00350000
+003600 FD  P26EFILE                                                     00360000
+003700     LABEL RECORDS ARE STANDARD.                                  00370000
+003800     COPY EMP REPLACING                                           00380000
+003900         ==EMPLOYEE-RECORD== BY ==E-EMPLOYEE-RECORD==             00390000
+004000         ==EMP-ID==          BY ==EEMP-ID==                       00400000
+004100         ==EMP-NAME==        BY ==EEMP-NAME==                     00410000
+004200         ==EMP-ADDR==        BY ==EEMP-ADDR==                     00420000
+004300         ==EMP-DEPT==        BY ==EEMP-DEPT==                     00430000
+004400         ==EMP-DOB-YY==      BY ==EEMP-DOB-YY==                   00440000
+004500         ==EMP-DOB-MM==      BY ==EEMP-DOB-MM==                   00450000
+004600         ==EMP-DOB-DD==      BY ==EEMP-DOB-DD==                   00460000
+004700         ==EMP-DOJ-YY==      BY ==EEMP-DOJ-YY==                   00470000
+004800         ==EMP-DOJ-MM==      BY ==EEMP-DOJ-MM==                   00480000
+004900         ==EMP-DOJ-DD==      BY ==EEMP-DOJ-DD==.                  00490000
+005000 FD  P26RECN                                                      00500000
+005100     LABEL RECORDS ARE STANDARD.                                  00510000
+005200 01  RECN-LINE               PIC X(132).                          00520000
+005300*                                                                 00530000
+005400 WORKING-STORAGE SECTION.                                         00540000
+005500 01  WS-AFILE-STATUS         PIC X(02) VALUE SPACES.              00550000
+005600 01  WS-EFILE-STATUS         PIC X(02) VALUE SPACES.              00560000
+005700 01  WS-RECN-STATUS          PIC X(02) VALUE SPACES.              00570000
+005800 01  WS-AFILE-EOF-FLAG       PIC X(01) VALUE 'N'.                 00580000
+005900     88  AFILE-EOF                   VALUE 'Y'.                   00590000
+006000 01  WS-EFILE-EOF-FLAG       PIC X(01) VALUE 'N'.                 00600000
+006100     88  EFILE-EOF                   VALUE 'Y'.                   00610000
+006200 01  WS-MATCH-COUNT          PIC 9(05) VALUE ZERO.                00620000
+006300 01  WS-MISMATCH-COUNT       PIC 9(05) VALUE ZERO.                00630000
+006400 01  WS-A-ONLY-COUNT         PIC 9(05) VALUE ZERO.                00640000
+006500 01  WS-E-ONLY-COUNT         PIC 9(05) VALUE ZERO.                00650000
+006600 01  WS-HEADING-LINE         PIC X(132) VALUE                     00660000
+006700     'P26BP02  EMPLOYEE MASTER RECONCILIATION REPORT'.            00670000
+006800 01  WS-EXCEPTION-LINE.                                           00680000
+006900     03  XL-REASON           PIC X(20).                           00690000
+007000     03  FILLER              PIC X(02) VALUE SPACES.              00700000
+007100     03  XL-EMP-ID           PIC X(05).                           00710000
+007200     03  FILLER              PIC X(02) VALUE SPACES.              00720000
+007300     03  XL-A-NAME           PIC X(20).                           00730000
+007400     03  FILLER              PIC X(02) VALUE SPACES.              00740000
+007500     03  XL-E-NAME           PIC X(20).                           00750000
+007600 01  WS-SUMMARY-LINE.                                             00760000
+007700     03  SM-LABEL            PIC X(30).                           00770000
+007800     03  SM-COUNT            PIC ZZ,ZZ9.                          00780000
+007900*                                                                 00790000
+008000 PROCEDURE DIVISION.                                              00800000
+008100 MAIN-PARA.                                                       00810000
+008200     PERFORM INITIALIZATION-PARA                                  00820000
+008300     PERFORM READ-AFILE-PARA                                      00830000
+008400     PERFORM READ-EFILE-PARA                                      00840000
+008500     PERFORM MATCH-PARA                                           00850000
+008600         UNTIL AFILE-EOF AND EFILE-EOF                            00860000
+008700     PERFORM TERMINATION-PARA                                     00870000
+008800     STOP RUN.                                                    00880000
+008900*                                                                 00890000
+009000 INITIALIZATION-PARA.                                             00900000
+009100     OPEN INPUT P26AFILE                                          00910000
+009200     OPEN INPUT P26EFILE                                          00920000
+009300     OPEN OUTPUT P26RECN                                          00930000
+009400     MOVE WS-HEADING-LINE TO RECN-LINE                            00940000
+009500     WRITE RECN-LINE.                                             00950000
+009600*                                                                 00960000
+009700 READ-AFILE-PARA.                                                 00970000
+009800     READ P26AFILE                                                00980000
+009900         AT END                                                   00990000
+010000             SET AFILE-EOF TO TRUE                                01000000
+010100             MOVE HIGH-VALUES TO AEMP-ID                          01010000
+010200     END-READ.                                                    01020000
+010300*                                                                 01030000
+010400 READ-EFILE-PARA.                                                 01040000
+010500     READ P26EFILE                                                01050000
+010600         AT END                                                   01060000
+010700             SET EFILE-EOF TO TRUE                                01070000
+010800             MOVE HIGH-VALUES TO EEMP-ID                          01080000
+010900     END-READ.                                                    01090000
+011000*                                                                 01100000
+011100 MATCH-PARA.                                                      01110000
+011200     EVALUATE TRUE                                                01120000
+011300         WHEN AEMP-ID < EEMP-ID                                   01130000
+011400             PERFORM REPORT-A-ONLY-PARA                           01140000
+011500             PERFORM READ-AFILE-PARA                              01150000
+011600         WHEN AEMP-ID > EEMP-ID                                   01160000
+011700             PERFORM REPORT-E-ONLY-PARA                           01170000
+011800             PERFORM READ-EFILE-PARA                              01180000
+011900         WHEN OTHER                                               01190000
+012000             PERFORM REPORT-MATCH-PARA                            01200000
+012100             PERFORM READ-AFILE-PARA                              01210000
+012200             PERFORM READ-EFILE-PARA                              01220000
+012300     END-EVALUATE.                                                01230000
+012400*                                                                 01240000
+012500 REPORT-A-ONLY-PARA.                                              01250000
+012600     ADD 1 TO WS-A-ONLY-COUNT                                     01260000
+012700     MOVE SPACES TO WS-EXCEPTION-LINE                             01270000
+012800     MOVE 'IN P26AFILE ONLY' TO XL-REASON                         01280000
+012900     MOVE AEMP-ID TO XL-EMP-ID                                    01290000
+013000     MOVE AEMP-NAME TO XL-A-NAME                                  01300000
+013100     MOVE WS-EXCEPTION-LINE TO RECN-LINE                          01310000
+013200     WRITE RECN-LINE.                                             01320000
+013300*                                                                 01330000
+013400 REPORT-E-ONLY-PARA.                                              01340000
+013500     ADD 1 TO WS-E-ONLY-COUNT                                     01350000
+013600     MOVE SPACES TO WS-EXCEPTION-LINE                             01360000
+013700     MOVE 'IN P26EFILE ONLY' TO XL-REASON                         01370000
+013800     MOVE EEMP-ID TO XL-EMP-ID                                    01380000
+013900     MOVE EEMP-NAME TO XL-E-NAME                                  01390000
+014000     MOVE WS-EXCEPTION-LINE TO RECN-LINE                          01400000
+014100     WRITE RECN-LINE.                                             01410000
+014200*                                                                 01420000
+014300 REPORT-MATCH-PARA.                                               01430000
+014400     ADD 1 TO WS-MATCH-COUNT                                      01440000
+014500     IF AEMP-NAME NOT = EEMP-NAME                                 01450000
+014600         ADD 1 TO WS-MISMATCH-COUNT                               01460000
+014700         MOVE SPACES TO WS-EXCEPTION-LINE                         01470000
+014800         MOVE 'NAME MISMATCH' TO XL-REASON                        01480000
+014900         MOVE AEMP-ID TO XL-EMP-ID                                01490000
+015000         MOVE AEMP-NAME TO XL-A-NAME                              01500000
+015100         MOVE EEMP-NAME TO XL-E-NAME                              01510000
+015200         MOVE WS-EXCEPTION-LINE TO RECN-LINE                      01520000
+015300         WRITE RECN-LINE                                          01530000
+015400     END-IF.                                                      01540000
+015500*                                                                 01550000
+015600 TERMINATION-PARA.                                                01560000
+015700     MOVE SPACES TO RECN-LINE                                     01570000
+015800     WRITE RECN-LINE                                              01580000
+015900     MOVE SPACES TO WS-SUMMARY-LINE                               01590000
+016000     MOVE 'EMPLOYEES MATCHED ON BOTH FILES' TO SM-LABEL           01600000
+016100     MOVE WS-MATCH-COUNT TO SM-COUNT                              01610000
+016200     MOVE WS-SUMMARY-LINE TO RECN-LINE                            01620000
+016300     WRITE RECN-LINE                                              01630000
+016400     MOVE SPACES TO WS-SUMMARY-LINE                               01640000
+016500     MOVE 'MATCHED BUT NAME MISMATCHED' TO SM-LABEL               01650000
+016600     MOVE WS-MISMATCH-COUNT TO SM-COUNT                           01660000
+016700     MOVE WS-SUMMARY-LINE TO RECN-LINE                            01670000
+016800     WRITE RECN-LINE                                              01680000
+016900     MOVE SPACES TO WS-SUMMARY-LINE                               01690000
+017000     MOVE 'PRESENT IN P26AFILE ONLY' TO SM-LABEL                  01700000
+017100     MOVE WS-A-ONLY-COUNT TO SM-COUNT                             01710000
+017200     MOVE WS-SUMMARY-LINE TO RECN-LINE                            01720000
+017300     WRITE RECN-LINE                                              01730000
+017400     MOVE SPACES TO WS-SUMMARY-LINE                               01740000
+017500     MOVE 'PRESENT IN P26EFILE ONLY' TO SM-LABEL                  01750000
+017600     MOVE WS-E-ONLY-COUNT TO SM-COUNT                             01760000
+017700     MOVE WS-SUMMARY-LINE TO RECN-LINE                            01770000
+017800     WRITE RECN-LINE                                              01780000
+017900     CLOSE P26AFILE                                               01790000
+018000     CLOSE P26EFILE                                               01800000
+018100     CLOSE P26RECN.                                               01810000
