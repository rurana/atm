@@ -0,0 +1,147 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. P26AP06.
+000300 DATA DIVISION.
+000400 WORKING-STORAGE SECTION.
+000500 01  WS-CA.
+000600     03  WS-TARGET-PGM       PIC X(08) VALUE SPACES.
+000700     03  WS-SIGNON-FLAG      PIC X(01) VALUE SPACES.
+000800         88  SIGNON-FIRST            VALUE SPACE.
+000900         88  SIGNON-PENDING          VALUE '1'.
+001000 01  WS-DATE-TIME PIC S9(15) COMP-3 VALUE ZERO.
+001100 01  WS-SIGNON-VALID         PIC X(01) VALUE 'N'.
+001200     88  SIGNON-VALID                VALUE 'Y'.
+001300 01  WS-CRED-SUB             PIC 9(02) VALUE ZERO.
+001400 01  WS-CRED-TABLE-DATA.
+001500     03  FILLER              PIC X(16) VALUE 'SUPER   PASS0001'.
+001600     03  FILLER              PIC X(16) VALUE 'HRADMIN HRPASS01'.
+001700     03  FILLER              PIC X(16) VALUE 'PAYROLL PAYPASS1'.
+001800 01  WS-CRED-TABLE REDEFINES WS-CRED-TABLE-DATA.
+001900     03  WS-CRED                     OCCURS 3 TIMES.
+002000         05  WS-CRED-USERID  PIC X(08).
+002100         05  WS-CRED-PASSWD  PIC X(08).
+002150 01  WS-P09-CA.
+002151     03  WS-P09-FLAG         PIC X(01) VALUE '9'.
+002152     03  WS-P09-EMP-ID       PIC X(05) VALUE SPACES.
+002153     03  WS-P09-LIST-PAGE-NO PIC 9(04) VALUE ZERO.
+002154     03  WS-P09-LIST-ID-TAB.
+002155         05  WS-P09-LIST-ID  PIC X(05) OCCURS 10 TIMES.
+002160 01  WS-P10-CA.
+002161     03  WS-P10-FLAG         PIC X(01) VALUE '9'.
+002162     03  WS-P10-ID           PIC X(05) VALUE SPACES.
+002163     03  WS-P10-LIST-PAGE-NO PIC 9(04) VALUE ZERO.
+002164     03  WS-P10-LIST-ID-TAB.
+002165         05  WS-P10-LIST-ID  PIC X(05) OCCURS 10 TIMES.
+002170 01  WS-P04-CA.
+002171     03  WS-P04-FLAG         PIC X(01) VALUE '9'.
+002172     03  WS-P04-ID           PIC X(05) VALUE SPACES.
+002173     03  WS-P04-LIST-PAGE-NO PIC 9(04) VALUE ZERO.
+002174     03  WS-P04-LIST-ID-TAB.
+002175         05  WS-P04-LIST-ID  PIC X(05) OCCURS 10 TIMES.
+002200     COPY P26AS06.
+002300     COPY DFHAID.
+002400 LINKAGE SECTION.
+002500 01  DFHCOMMAREA  PIC X(09).
+002600 PROCEDURE DIVISION.
+002700 MAIN-PARA.
+002800     IF EIBCALEN = ZERO
+002900         MOVE SPACES TO WS-CA
+003000     ELSE
+003100         MOVE DFHCOMMAREA TO WS-CA
+003200     END-IF.
+003300     IF SIGNON-FIRST
+003400         PERFORM FIRST-PARA
+003500     ELSE
+003600         PERFORM NEXT-PARA
+003700     END-IF.
+003800 END-PARA.
+003900     SET SIGNON-PENDING TO TRUE.
+004000     EXEC CICS RETURN
+004100         TRANSID('P26S')
+004200         COMMAREA(WS-CA)
+004300     END-EXEC.
+004400 FIRST-PARA.
+004500     MOVE LOW-VALUES TO SIGNMAPO
+004600     PERFORM DATE-TIME-PARA
+004700     PERFORM SEND-MAP.
+004800 SEND-MAP.
+004900     EXEC CICS SEND
+005000         MAP('SIGNMAP')
+005100         MAPSET('P26AS06')
+005200         FROM (SIGNMAPO)
+005300         ERASE
+005400     END-EXEC.
+005500 NEXT-PARA.
+005600     EVALUATE EIBAID
+005700        WHEN DFHENTER
+005800           PERFORM PROCESS-SIGNON-PARA
+005900        WHEN DFHPF3
+006000           EXEC CICS XCTL
+006100              PROGRAM('P26AP02')
+006200           END-EXEC
+006300        WHEN OTHER
+006400           MOVE 'INVALID KEY PRESSED' TO MESSAGEO
+006500           PERFORM SEND-MAP
+006600     END-EVALUATE.
+006700 PROCESS-SIGNON-PARA.
+006800     PERFORM RECEIVE-MAP.
+006900     IF USERIDL = ZERO OR PASSWDL = ZERO
+007000         MOVE 'PLEASE ENTER USERID AND PASSWORD' TO MESSAGEO
+007100         PERFORM SEND-MAP
+007200     ELSE
+007300         PERFORM CHECK-SIGNON-PARA
+007400         IF SIGNON-VALID
+007450             IF WS-TARGET-PGM = 'P26AP09'
+007460                 EXEC CICS XCTL
+007470                     PROGRAM(WS-TARGET-PGM)
+007480                     COMMAREA(WS-P09-CA)
+007490                 END-EXEC
+007493             ELSE
+007494                 IF WS-TARGET-PGM = 'P26AP10'
+007496                     EXEC CICS XCTL
+007497                         PROGRAM(WS-TARGET-PGM)
+007498                         COMMAREA(WS-P10-CA)
+007499                     END-EXEC
+007500                 ELSE
+007510                     IF WS-TARGET-PGM = 'P26AP04'
+007520                         EXEC CICS XCTL
+007530                             PROGRAM(WS-TARGET-PGM)
+007540                             COMMAREA(WS-P04-CA)
+007550                         END-EXEC
+007560                     ELSE
+007600                         EXEC CICS XCTL
+007700                             PROGRAM(WS-TARGET-PGM)
+007710                         END-EXEC
+007715                     END-IF
+007720                 END-IF
+007730             END-IF
+007800         ELSE
+007900             MOVE 'INVALID USERID OR PASSWORD' TO MESSAGEO
+008000             PERFORM SEND-MAP
+008100         END-IF
+008200     END-IF.
+008300 CHECK-SIGNON-PARA.
+008400     MOVE 'N' TO WS-SIGNON-VALID
+008500     MOVE ZERO TO WS-CRED-SUB
+008600     PERFORM CHECK-CRED-PARA
+008700         UNTIL WS-CRED-SUB = 3 OR SIGNON-VALID.
+008800 CHECK-CRED-PARA.
+008900     ADD 1 TO WS-CRED-SUB
+009000     IF USERIDI = WS-CRED-USERID(WS-CRED-SUB)
+009100        AND PASSWDI = WS-CRED-PASSWD(WS-CRED-SUB)
+009200         MOVE 'Y' TO WS-SIGNON-VALID
+009300     END-IF.
+009400 RECEIVE-MAP.
+009500     EXEC CICS RECEIVE
+009600         MAP('SIGNMAP')
+009700         MAPSET('P26AS06')
+009800         INTO(SIGNMAPI)
+009900     END-EXEC.
+010000 DATE-TIME-PARA.
+010100     EXEC CICS ASKTIME
+010200         ABSTIME(WS-DATE-TIME)
+010300     END-EXEC.
+010400     EXEC CICS FORMATTIME
+010500         ABSTIME(WS-DATE-TIME)
+010600         DDMMYYYY(DATE1O)
+010700         DATESEP
+010800     END-EXEC.
