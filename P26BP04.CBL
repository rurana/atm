@@ -0,0 +1,81 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. P26BP04.                                             00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT P26RFILE ASSIGN TO P26RFILE                           00060000
+000700         ORGANIZATION IS INDEXED                                  00070000
+000800         ACCESS MODE IS SEQUENTIAL                                00080000
+000900         RECORD KEY IS REF-KEY                                    00090000
+001000         FILE STATUS IS WS-RFILE-STATUS.                          00100000
+001100*                                                                 00110000
+001200 DATA DIVISION.                                                   00120000
+001300 FILE SECTION.                                                    00130000
+001400 FD  P26RFILE                                                     00140000
+001500     LABEL RECORDS ARE STANDARD.                                  00150000
+001600     COPY P26REF.                                                 00160000
+001700*                                                                 00170000
+001800 WORKING-STORAGE SECTION.                                         00180000
+001900 01  WS-RFILE-STATUS         PIC X(02) VALUE SPACES.              00190000
+002000     88  RFILE-OK                    VALUE '00'.                  00200000
+002100 01  WS-SEED-SUB             PIC 9(02) VALUE 1.                   00210000
+002200 01  WS-SEED-MAX             PIC 9(02) VALUE 16.                  00220000
+002300 01  WS-SEED-TABLE-DATA.                                          00230000
+002400     03  FILLER              PIC X(31) VALUE                      00240000
+002500         'LNYC       New York City       '.                       00250000
+002600     03  FILLER              PIC X(31) VALUE                      00260000
+002700         'LCHI       Chicago             '.                       00270000
+002800     03  FILLER              PIC X(31) VALUE                      00280000
+002900         'LLAX       Los Angeles         '.                       00290000
+003000     03  FILLER              PIC X(31) VALUE                      00300000
+003100         'LATL       Atlanta             '.                       00310000
+003200     03  FILLER              PIC X(31) VALUE                      00320000
+003300         'LDAL       Dallas              '.                       00330000
+003400     03  FILLER              PIC X(31) VALUE                      00340000
+003500         'LSEA       Seattle             '.                       00350000
+003600     03  FILLER              PIC X(31) VALUE                      00360000
+003700         'TCOBOL     COBOL Development   '.                       00370000
+003800     03  FILLER              PIC X(31) VALUE                      00380000
+003900         'TJAVA      Java Development    '.                       00390000
+004000     03  FILLER              PIC X(31) VALUE                      00400000
+004100         'TCICS      CICS Systems        '.                       00410000
+004200     03  FILLER              PIC X(31) VALUE                      00420000
+004300         'TDBA       Database Admin      '.                       00430000
+004400     03  FILLER              PIC X(31) VALUE                      00440000
+004500         'TNETADM    Network Admin       '.                       00450000
+004600     03  FILLER              PIC X(31) VALUE                      00460000
+004700         'THELPDESK  Help Desk Support   '.                       00470000
+004800     03  FILLER              PIC X(31) VALUE                      00480000
+004900         'DHR        Human Resources     '.                       00490000
+005000     03  FILLER              PIC X(31) VALUE                      00500000
+005100         'DADMIN     Administration      '.                       00510000
+005200     03  FILLER              PIC X(31) VALUE                      00520000
+005300         'DSALES     Sales               '.                       00530000
+005400     03  FILLER              PIC X(31) VALUE                      00540000
+005500         'DTRAINING  Training            '.                       00550000
+005600 01  WS-SEED-TABLE REDEFINES WS-SEED-TABLE-DATA.                  00560000
+005700     03  WS-SEED-ENTRY               OCCURS 16 TIMES.             00570000
+005800         05  WS-SEED-TYPE    PIC X(01).                           00580000
+005900         05  WS-SEED-CODE    PIC X(10).                           00590000
+006000         05  WS-SEED-DESC    PIC X(20).                           00600000
+006100*                                                                 00610000
+006200 PROCEDURE DIVISION.                                              00620000
+006300 MAIN-PARA.                                                       00630000
+006400     PERFORM INITIALIZATION-PARA                                  00640000
+006500     PERFORM LOAD-PARA                                            00650000
+006600         UNTIL WS-SEED-SUB > WS-SEED-MAX                          00660000
+006700     PERFORM TERMINATION-PARA                                     00670000
+006800     STOP RUN.                                                    00680000
+006900*                                                                 00690000
+007000 INITIALIZATION-PARA.                                             00700000
+007100     OPEN OUTPUT P26RFILE.                                        00710000
+007200*                                                                 00720000
+007300 LOAD-PARA.                                                       00730000
+007400     MOVE WS-SEED-TYPE(WS-SEED-SUB) TO REF-TYPE                   00740000
+007500     MOVE WS-SEED-CODE(WS-SEED-SUB) TO REF-CODE                   00750000
+007600     MOVE WS-SEED-DESC(WS-SEED-SUB) TO REF-DESC                   00760000
+007700     WRITE REFERENCE-RECORD                                       00770000
+007800     ADD 1 TO WS-SEED-SUB.                                        00780000
+007900*                                                                 00790000
+008000 TERMINATION-PARA.                                                00800000
+008100     CLOSE P26RFILE.                                              00810000
