@@ -0,0 +1,159 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. P26BP03.                                             00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT P26AFILE ASSIGN TO P26AFILE                           00060000
+000700         ORGANIZATION IS INDEXED                                  00070000
+000800         ACCESS MODE IS DYNAMIC                                   00080000
+000900         RECORD KEY IS EMP-ID                                     00090000
+001000         FILE STATUS IS WS-AFILE-STATUS.                          00100000
+001100     SELECT P26PTAX ASSIGN TO P26PTAX                             00110000
+001200         ORGANIZATION IS LINE SEQUENTIAL                          00120000
+001300         FILE STATUS IS WS-PTAX-STATUS.                           00130000
+001400     SELECT P26CKPT ASSIGN TO P26CKPT                             00140000
+001500         ORGANIZATION IS INDEXED                                  00150000
+001600         ACCESS MODE IS DYNAMIC                                   00160000
+001700         RECORD KEY IS CKPT-JOB-ID                                00170000
+001800         FILE STATUS IS WS-CKPT-STATUS.                           00180000
+001900*                                                                 00190000
+002000 DATA DIVISION.                                                   00200000
+002100 FILE SECTION.                                                    00210000
+002200 FD  P26AFILE                                                     00220000
+002300     LABEL RECORDS ARE STANDARD.                                  00230000
+002400     COPY EMPREC.                                                 00240000
+002500 FD  P26PTAX                                                      00250000
+002600     LABEL RECORDS ARE STANDARD.                                  00260000
+002700 01  PTAX-RECORD.                                                 00270000
+002800     03  PTAX-EMP-ID         PIC X(05).                           00280000
+002900     03  PTAX-EMP-NAME       PIC X(20).                           00290000
+003000     03  PTAX-EMP-EARN       PIC 9(05)V99.                        00300000
+003100     03  PTAX-EMP-DEDN       PIC 9(05)V99.                        00310000
+003200 FD  P26CKPT                                                      00320000
+003300     LABEL RECORDS ARE STANDARD.                                  00330000
+003400 01  CHECKPOINT-RECORD.                                           00340000
+003500     03  CKPT-JOB-ID         PIC X(08).                           00350000
+003600     03  CKPT-LAST-KEY       PIC X(05).                           00360000
+003700     03  CKPT-RUN-DATE       PIC X(10).                           00370000
+003800     03  CKPT-RUN-TIME       PIC X(08).                           00380000
+003900     03  CKPT-REC-COUNT      PIC 9(06).                           00390000
+004000     03  CKPT-STATUS         PIC X(01).                           00400000
+004100         88  CKPT-INCOMPLETE         VALUE 'I'.                   00410000
+004200         88  CKPT-COMPLETE           VALUE 'C'.                   00420000
+004300*                                                                 00430000
+004400 WORKING-STORAGE SECTION.                                         00440000
+004500 01  WS-AFILE-STATUS         PIC X(02) VALUE SPACES.              00450000
+004600     88  AFILE-OK                    VALUE '00'.                  00460000
+004700     88  AFILE-EOF                   VALUE '10'.                  00470000
+004800 01  WS-PTAX-STATUS          PIC X(02) VALUE SPACES.              00480000
+004900 01  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.              00490000
+005000     88  CKPT-IO-OK                  VALUE '00'.                  00500000
+005100     88  CKPT-IO-NOTFND              VALUE '23'.                  00510000
+005200 01  WS-EOF-FLAG             PIC X(01) VALUE 'N'.                 00520000
+005300     88  END-OF-FILE                 VALUE 'Y'.                   00530000
+005400 01  WS-CKPT-FOUND-FLAG      PIC X(01) VALUE 'N'.                 00540000
+005500     88  CKPT-REC-FOUND              VALUE 'Y'.                   00550000
+005600 01  WS-RESTART-FLAG         PIC X(01) VALUE 'N'.                 00560000
+005700     88  RESTARTING-RUN              VALUE 'Y'.                   00570000
+005800 01  WS-JOB-ID                PIC X(08) VALUE 'P26BP03'.          00580000
+005900 01  WS-RESTART-KEY          PIC X(05) VALUE LOW-VALUES.          00590000
+006000 01  WS-REC-COUNT            PIC 9(06) VALUE ZERO.                00600000
+006100 01  WS-CKPT-SINCE           PIC 9(04) VALUE ZERO.                00610000
+006200 01  WS-CKPT-INTERVAL        PIC 9(04) VALUE 0025.                00620000
+006300 01  WS-CURRENT-DATE.                                             00630000
+006400     03  WS-CURR-YY          PIC 9(04).                           00640000
+006500     03  WS-CURR-MM          PIC 9(02).                           00650000
+006600     03  WS-CURR-DD          PIC 9(02).                           00660000
+006700 01  WS-CURRENT-TIME         PIC 9(08).                           00670000
+006800 01  WS-CKPT-DATE-OUT        PIC X(10) VALUE SPACES.              00680000
+006900 01  WS-CKPT-TIME-OUT        PIC X(08) VALUE SPACES.              00690000
+007000*                                                                 00700000
+007100 PROCEDURE DIVISION.                                              00710000
+007200 MAIN-PARA.                                                       00720000
+007300     PERFORM INITIALIZATION-PARA                                  00730000
+007400     PERFORM PROCESS-PARA                                         00740000
+007500         UNTIL END-OF-FILE                                        00750000
+007600     PERFORM TERMINATION-PARA                                     00760000
+007700     STOP RUN.                                                    00770000
+007800*                                                                 00780000
+007900 INITIALIZATION-PARA.                                             00790000
+008000     OPEN I-O P26CKPT                                             00800000
+008100     MOVE WS-JOB-ID TO CKPT-JOB-ID                                00810000
+008200     READ P26CKPT                                                 00820000
+008300         INVALID KEY                                              00830000
+008400             MOVE 'N' TO WS-CKPT-FOUND-FLAG                       00840000
+008500         NOT INVALID KEY                                          00850000
+008600             MOVE 'Y' TO WS-CKPT-FOUND-FLAG                       00860000
+008700     END-READ                                                     00870000
+008800     IF CKPT-REC-FOUND AND CKPT-INCOMPLETE                        00880000
+008900         MOVE 'Y' TO WS-RESTART-FLAG                              00890000
+009000         MOVE CKPT-LAST-KEY TO WS-RESTART-KEY                     00900000
+009100         MOVE CKPT-REC-COUNT TO WS-REC-COUNT                      00910000
+009200         OPEN EXTEND P26PTAX                                      00920000
+009300     ELSE                                                         00930000
+009400         MOVE LOW-VALUES TO WS-RESTART-KEY                        00940000
+009500         OPEN OUTPUT P26PTAX                                      00950000
+009600     END-IF                                                       00960000
+009700     OPEN INPUT P26AFILE                                          00970000
+009800     MOVE WS-RESTART-KEY TO EMP-ID                                00980000
+009900     START P26AFILE KEY IS NOT LESS THAN EMP-ID                   00990000
+010000         INVALID KEY                                              01000000
+010100             MOVE 'Y' TO WS-EOF-FLAG                              01010000
+010200     END-START                                                    01020000
+010300     IF RESTARTING-RUN AND NOT END-OF-FILE                        01030000
+010400         PERFORM READ-AFILE-PARA                                  01040000
+010500         IF EMP-ID = WS-RESTART-KEY                               01050000
+010600             PERFORM READ-AFILE-PARA                              01060000
+010700         END-IF                                                   01070000
+010800     ELSE                                                         01080000
+010900         IF NOT END-OF-FILE                                       01090000
+011000             PERFORM READ-AFILE-PARA                              01100000
+011100         END-IF                                                   01110000
+011200     END-IF.                                                      01120000
+011300*                                                                 01130000
+011400 READ-AFILE-PARA.                                                 01140000
+011500     READ P26AFILE NEXT RECORD                                    01150000
+011600         AT END                                                   01160000
+011700             MOVE 'Y' TO WS-EOF-FLAG                              01170000
+011800     END-READ.                                                    01180000
+011900*                                                                 01190000
+012000 PROCESS-PARA.                                                    01200000
+012100     ADD 1 TO WS-REC-COUNT                                        01210000
+012200     ADD 1 TO WS-CKPT-SINCE                                       01220000
+012300     MOVE EMP-ID TO PTAX-EMP-ID                                   01230000
+012400     MOVE EMP-NAME TO PTAX-EMP-NAME                               01240000
+012500     MOVE EMP-EARN TO PTAX-EMP-EARN                               01250000
+012600     MOVE EMP-DEDN TO PTAX-EMP-DEDN                               01260000
+012700     WRITE PTAX-RECORD                                            01270000
+012800     MOVE EMP-ID TO WS-RESTART-KEY                                01280000
+012900     IF WS-CKPT-SINCE >= WS-CKPT-INTERVAL                         01290000
+013000         PERFORM WRITE-CHECKPOINT-PARA                            01300000
+013100         MOVE ZERO TO WS-CKPT-SINCE                               01310000
+013200     END-IF                                                       01320000
+013300     PERFORM READ-AFILE-PARA.                                     01330000
+013400*                                                                 01340000
+013500 WRITE-CHECKPOINT-PARA.                                           01350000
+013600     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD                    01360000
+013700     ACCEPT WS-CURRENT-TIME FROM TIME                             01370000
+013800     STRING WS-CURR-DD '/' WS-CURR-MM '/' WS-CURR-YY              01380000
+013900         DELIMITED BY SIZE INTO WS-CKPT-DATE-OUT                  01390000
+014000     MOVE WS-CURRENT-TIME TO WS-CKPT-TIME-OUT                     01400000
+014100     MOVE WS-RESTART-KEY TO CKPT-LAST-KEY                         01410000
+014200     MOVE WS-REC-COUNT TO CKPT-REC-COUNT                          01420000
+014300     MOVE WS-CKPT-DATE-OUT TO CKPT-RUN-DATE                       01430000
+014400     MOVE WS-CKPT-TIME-OUT TO CKPT-RUN-TIME                       01440000
+014500     SET CKPT-INCOMPLETE TO TRUE                                  01450000
+014600     IF CKPT-REC-FOUND                                            01460000
+014700         REWRITE CHECKPOINT-RECORD                                01470000
+014800     ELSE                                                         01480000
+014900         WRITE CHECKPOINT-RECORD                                  01490000
+015000         MOVE 'Y' TO WS-CKPT-FOUND-FLAG                           01500000
+015100     END-IF.                                                      01510000
+015200*                                                                 01520000
+015300 TERMINATION-PARA.                                                01530000
+015400     PERFORM WRITE-CHECKPOINT-PARA                                01540000
+015500     SET CKPT-COMPLETE TO TRUE                                    01550000
+015600     REWRITE CHECKPOINT-RECORD                                    01560000
+015700     CLOSE P26AFILE                                               01570000
+015800     CLOSE P26PTAX                                                01580000
+015900     CLOSE P26CKPT.                                               01590000
