@@ -0,0 +1,8 @@
+000100 01  YEAR-END-RECORD.
+000200     05  YTD-EMP-ID          PIC X(05).
+000300     05  YTD-EMP-NAME        PIC X(20).
+000400     05  YTD-YEAR            PIC 9(04).
+000500     05  YTD-EARN-TOTAL      PIC 9(07)V99.
+000600     05  YTD-DEDN-TOTAL      PIC 9(07)V99.
+000700     05  YTD-CAPTURE-COUNT   PIC 9(04).
+000800     05  YTD-LAST-CAP-DATE   PIC X(10).
