@@ -0,0 +1,11 @@
+000100 01  EMPLOYEE-RECORD.
+000200     05  EMP-ID           PIC X(05).
+000300     05  EMP-NAME         PIC X(20).
+000400     05  EMP-TECH         PIC X(10).
+000500     05  EMP-LOC          PIC X(10).
+000600     05  EMP-DOB          PIC X(08).
+000700     05  EMP-EARN         PIC 9(05)V99.
+000800     05  EMP-DEDN         PIC 9(05)V99.
+000900     05  EMP-UPD-DATE     PIC X(10).
+001000     05  EMP-UPD-TIME     PIC X(08).
+001100     05  EMP-UPD-TERM     PIC X(04).
