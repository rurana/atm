@@ -0,0 +1,502 @@
+000100 01  FSTMAPI.
+000200     02  FILLER            PIC X(12).
+000300     02  DATE1L         PIC S9(4) COMP.
+000400     02  DATE1F         PIC X.
+000500     02  FILLER REDEFINES DATE1F.
+000600         03  DATE1A     PIC X.
+000700     02  DATE1I         PIC X(10).
+000800     02  TIME1L         PIC S9(4) COMP.
+000900     02  TIME1F         PIC X.
+001000     02  FILLER REDEFINES TIME1F.
+001100         03  TIME1A     PIC X.
+001200     02  TIME1I         PIC X(08).
+001300     02  ID1L           PIC S9(4) COMP.
+001400     02  ID1F           PIC X.
+001500     02  FILLER REDEFINES ID1F.
+001600         03  ID1A       PIC X.
+001700     02  ID1I           PIC X(05).
+001800     02  SRCHNAML       PIC S9(4) COMP.
+001900     02  SRCHNAMF       PIC X.
+002000     02  FILLER REDEFINES SRCHNAMF.
+002100         03  SRCHNAMA   PIC X.
+002200     02  SRCHNAMI       PIC X(20).
+002300     02  MSGL           PIC S9(4) COMP.
+002400     02  MSGF           PIC X.
+002500     02  FILLER REDEFINES MSGF.
+002600         03  MSGA       PIC X.
+002700     02  MSGI           PIC X(30).
+002800 01  FSTMAPO REDEFINES FSTMAPI.
+002900     02  FILLER            PIC X(12).
+003000     02  FILLER            PIC X(02).
+003100     02  DATE1O            PIC X(10).
+003200     02  FILLER            PIC X(02).
+003300     02  TIME1O            PIC X(08).
+003400     02  FILLER            PIC X(02).
+003500     02  ID1O              PIC X(05).
+003600     02  FILLER            PIC X(02).
+003700     02  SRCHNAMO          PIC X(20).
+003800     02  FILLER            PIC X(02).
+003900     02  MSGO              PIC X(30).
+004000 01  SECMAPI.
+004100     02  FILLER            PIC X(12).
+004200     02  DATE2L         PIC S9(4) COMP.
+004300     02  DATE2F         PIC X.
+004400     02  FILLER REDEFINES DATE2F.
+004500         03  DATE2A     PIC X.
+004600     02  DATE2I         PIC X(10).
+004700     02  TIME2L         PIC S9(4) COMP.
+004800     02  TIME2F         PIC X.
+004900     02  FILLER REDEFINES TIME2F.
+005000         03  TIME2A     PIC X.
+005100     02  TIME2I         PIC X(08).
+005200     02  EIDL           PIC S9(4) COMP.
+005300     02  EIDF           PIC X.
+005400     02  FILLER REDEFINES EIDF.
+005500         03  EIDA       PIC X.
+005600     02  EIDI           PIC X(05).
+005700     02  MODEL          PIC S9(4) COMP.
+005800     02  MODEF          PIC X.
+005900     02  FILLER REDEFINES MODEF.
+006000         03  MODEA      PIC X.
+006100     02  MODEI          PIC X(15).
+006200     02  NAMEL          PIC S9(4) COMP.
+006300     02  NAMEF          PIC X.
+006400     02  FILLER REDEFINES NAMEF.
+006500         03  NAMEA      PIC X.
+006600     02  NAMEI          PIC X(20).
+006700     02  ADDRL          PIC S9(4) COMP.
+006800     02  ADDRF          PIC X.
+006900     02  FILLER REDEFINES ADDRF.
+007000         03  ADDRA      PIC X.
+007100     02  ADDRI          PIC X(30).
+007200     02  DEPTL          PIC S9(4) COMP.
+007300     02  DEPTF          PIC X.
+007400     02  FILLER REDEFINES DEPTF.
+007500         03  DEPTA      PIC X.
+007600     02  DEPTI          PIC X(08).
+007700     02  LOCL           PIC S9(4) COMP.
+007800     02  LOCF           PIC X.
+007900     02  FILLER REDEFINES LOCF.
+008000         03  LOCA       PIC X.
+008100     02  LOCI           PIC X(10).
+008200     02  TECHL          PIC S9(4) COMP.
+008300     02  TECHF          PIC X.
+008400     02  FILLER REDEFINES TECHF.
+008500         03  TECHA      PIC X.
+008600     02  TECHI          PIC X(10).
+008700     02  DOBYYL         PIC S9(4) COMP.
+008800     02  DOBYYF         PIC X.
+008900     02  FILLER REDEFINES DOBYYF.
+009000         03  DOBYYA     PIC X.
+009100     02  DOBYYI         PIC X(04).
+009200     02  DOBMML         PIC S9(4) COMP.
+009300     02  DOBMMF         PIC X.
+009400     02  FILLER REDEFINES DOBMMF.
+009500         03  DOBMMA     PIC X.
+009600     02  DOBMMI         PIC X(02).
+009700     02  DOBDDL         PIC S9(4) COMP.
+009800     02  DOBDDF         PIC X.
+009900     02  FILLER REDEFINES DOBDDF.
+010000         03  DOBDDA     PIC X.
+010100     02  DOBDDI         PIC X(02).
+010200     02  DOJYYL         PIC S9(4) COMP.
+010300     02  DOJYYF         PIC X.
+010400     02  FILLER REDEFINES DOJYYF.
+010500         03  DOJYYA     PIC X.
+010600     02  DOJYYI         PIC X(04).
+010700     02  DOJMML         PIC S9(4) COMP.
+010800     02  DOJMMF         PIC X.
+010900     02  FILLER REDEFINES DOJMMF.
+011000         03  DOJMMA     PIC X.
+011100     02  DOJMMI         PIC X(02).
+011200     02  DOJDDL         PIC S9(4) COMP.
+011300     02  DOJDDF         PIC X.
+011400     02  FILLER REDEFINES DOJDDF.
+011500         03  DOJDDA     PIC X.
+011600     02  DOJDDI         PIC X(02).
+011700     02  EARNRSL        PIC S9(4) COMP.
+011800     02  EARNRSF        PIC X.
+011900     02  FILLER REDEFINES EARNRSF.
+012000         03  EARNRSA    PIC X.
+012100     02  EARNRSI        PIC 9(05).
+012200     02  EARNPSL        PIC S9(4) COMP.
+012300     02  EARNPSF        PIC X.
+012400     02  FILLER REDEFINES EARNPSF.
+012500         03  EARNPSA    PIC X.
+012600     02  EARNPSI        PIC 9(02).
+012700     02  DEDNRSL        PIC S9(4) COMP.
+012800     02  DEDNRSF        PIC X.
+012900     02  FILLER REDEFINES DEDNRSF.
+013000         03  DEDNRSA    PIC X.
+013100     02  DEDNRSI        PIC 9(05).
+013200     02  DEDNPSL        PIC S9(4) COMP.
+013300     02  DEDNPSF        PIC X.
+013400     02  FILLER REDEFINES DEDNPSF.
+013500         03  DEDNPSA    PIC X.
+013600     02  DEDNPSI        PIC 9(02).
+013700     02  SALL           PIC S9(4) COMP.
+013800     02  SALF           PIC X.
+013900     02  FILLER REDEFINES SALF.
+014000         03  SALA       PIC X.
+014100     02  SALI           PIC X(09).
+014200     02  PF1L           PIC S9(4) COMP.
+014300     02  PF1F           PIC X.
+014400     02  FILLER REDEFINES PF1F.
+014500         03  PF1A       PIC X.
+014600     02  PF1I           PIC X(15).
+014700     02  PF4L           PIC S9(4) COMP.
+014800     02  PF4F           PIC X.
+014900     02  FILLER REDEFINES PF4F.
+015000         03  PF4A       PIC X.
+015100     02  PF4I           PIC X(15).
+015200     02  PF5L           PIC S9(4) COMP.
+015300     02  PF5F           PIC X.
+015400     02  FILLER REDEFINES PF5F.
+015500         03  PF5A       PIC X.
+015600     02  PF5I           PIC X(15).
+015700     02  MESSAGEL       PIC S9(4) COMP.
+015800     02  MESSAGEF       PIC X.
+015900     02  FILLER REDEFINES MESSAGEF.
+016000         03  MESSAGEA   PIC X.
+016100     02  MESSAGEI       PIC X(30).
+016200 01  SECMAPO REDEFINES SECMAPI.
+016300     02  FILLER            PIC X(12).
+016400     02  FILLER            PIC X(02).
+016500     02  DATE2O         PIC X(10).
+016600     02  FILLER            PIC X(02).
+016700     02  TIME2O         PIC X(08).
+016800     02  FILLER            PIC X(02).
+016900     02  EIDO           PIC X(05).
+017000     02  FILLER            PIC X(02).
+017100     02  MODEO          PIC X(15).
+017200     02  FILLER            PIC X(02).
+017300     02  NAMEO          PIC X(20).
+017400     02  FILLER            PIC X(02).
+017500     02  ADDRO          PIC X(30).
+017600     02  FILLER            PIC X(02).
+017700     02  DEPTO          PIC X(08).
+017800     02  FILLER            PIC X(02).
+017900     02  LOCO           PIC X(10).
+018000     02  FILLER            PIC X(02).
+018100     02  TECHO          PIC X(10).
+018200     02  FILLER            PIC X(02).
+018300     02  DOBYYO         PIC X(04).
+018400     02  FILLER            PIC X(02).
+018500     02  DOBMMO         PIC X(02).
+018600     02  FILLER            PIC X(02).
+018700     02  DOBDDO         PIC X(02).
+018800     02  FILLER            PIC X(02).
+018900     02  DOJYYO         PIC X(04).
+019000     02  FILLER            PIC X(02).
+019100     02  DOJMMO         PIC X(02).
+019200     02  FILLER            PIC X(02).
+019300     02  DOJDDO         PIC X(02).
+019400     02  FILLER            PIC X(02).
+019500     02  EARNRSO        PIC 9(05).
+019600     02  FILLER            PIC X(02).
+019700     02  EARNPSO        PIC 9(02).
+019800     02  FILLER            PIC X(02).
+019900     02  DEDNRSO        PIC 9(05).
+020000     02  FILLER            PIC X(02).
+020100     02  DEDNPSO        PIC 9(02).
+020200     02  FILLER            PIC X(02).
+020300     02  SALO           PIC X(09).
+020400     02  FILLER            PIC X(02).
+020500     02  PF1O           PIC X(15).
+020600     02  FILLER            PIC X(02).
+020700     02  PF4O           PIC X(15).
+020800     02  FILLER            PIC X(02).
+020900     02  PF5O           PIC X(15).
+021000     02  FILLER            PIC X(02).
+021100     02  MESSAGEO       PIC X(30).
+021200 01  LISTMAPI.
+021300     02  FILLER            PIC X(12).
+021400     02  MSG3L          PIC S9(4) COMP.
+021500     02  MSG3F          PIC X.
+021600     02  FILLER REDEFINES MSG3F.
+021700         03  MSG3A      PIC X.
+021800     02  MSG3I          PIC X(30).
+021900     02  R01SELL        PIC S9(4) COMP.
+022000     02  R01SELF        PIC X.
+022100     02  FILLER REDEFINES R01SELF.
+022200         03  R01SELA    PIC X.
+022300     02  R01SELI        PIC X(01).
+022400     02  R01IDL         PIC S9(4) COMP.
+022500     02  R01IDF         PIC X.
+022600     02  FILLER REDEFINES R01IDF.
+022700         03  R01IDA     PIC X.
+022800     02  R01IDI         PIC X(05).
+022900     02  R01NML         PIC S9(4) COMP.
+023000     02  R01NMF         PIC X.
+023100     02  FILLER REDEFINES R01NMF.
+023200         03  R01NMA     PIC X.
+023300     02  R01NMI         PIC X(20).
+023400     02  R01DPL         PIC S9(4) COMP.
+023500     02  R01DPF         PIC X.
+023600     02  FILLER REDEFINES R01DPF.
+023700         03  R01DPA     PIC X.
+023800     02  R01DPI         PIC X(08).
+023900     02  R02SELL        PIC S9(4) COMP.
+024000     02  R02SELF        PIC X.
+024100     02  FILLER REDEFINES R02SELF.
+024200         03  R02SELA    PIC X.
+024300     02  R02SELI        PIC X(01).
+024400     02  R02IDL         PIC S9(4) COMP.
+024500     02  R02IDF         PIC X.
+024600     02  FILLER REDEFINES R02IDF.
+024700         03  R02IDA     PIC X.
+024800     02  R02IDI         PIC X(05).
+024900     02  R02NML         PIC S9(4) COMP.
+025000     02  R02NMF         PIC X.
+025100     02  FILLER REDEFINES R02NMF.
+025200         03  R02NMA     PIC X.
+025300     02  R02NMI         PIC X(20).
+025400     02  R02DPL         PIC S9(4) COMP.
+025500     02  R02DPF         PIC X.
+025600     02  FILLER REDEFINES R02DPF.
+025700         03  R02DPA     PIC X.
+025800     02  R02DPI         PIC X(08).
+025900     02  R03SELL        PIC S9(4) COMP.
+026000     02  R03SELF        PIC X.
+026100     02  FILLER REDEFINES R03SELF.
+026200         03  R03SELA    PIC X.
+026300     02  R03SELI        PIC X(01).
+026400     02  R03IDL         PIC S9(4) COMP.
+026500     02  R03IDF         PIC X.
+026600     02  FILLER REDEFINES R03IDF.
+026700         03  R03IDA     PIC X.
+026800     02  R03IDI         PIC X(05).
+026900     02  R03NML         PIC S9(4) COMP.
+027000     02  R03NMF         PIC X.
+027100     02  FILLER REDEFINES R03NMF.
+027200         03  R03NMA     PIC X.
+027300     02  R03NMI         PIC X(20).
+027400     02  R03DPL         PIC S9(4) COMP.
+027500     02  R03DPF         PIC X.
+027600     02  FILLER REDEFINES R03DPF.
+027700         03  R03DPA     PIC X.
+027800     02  R03DPI         PIC X(08).
+027900     02  R04SELL        PIC S9(4) COMP.
+028000     02  R04SELF        PIC X.
+028100     02  FILLER REDEFINES R04SELF.
+028200         03  R04SELA    PIC X.
+028300     02  R04SELI        PIC X(01).
+028400     02  R04IDL         PIC S9(4) COMP.
+028500     02  R04IDF         PIC X.
+028600     02  FILLER REDEFINES R04IDF.
+028700         03  R04IDA     PIC X.
+028800     02  R04IDI         PIC X(05).
+028900     02  R04NML         PIC S9(4) COMP.
+029000     02  R04NMF         PIC X.
+029100     02  FILLER REDEFINES R04NMF.
+029200         03  R04NMA     PIC X.
+029300     02  R04NMI         PIC X(20).
+029400     02  R04DPL         PIC S9(4) COMP.
+029500     02  R04DPF         PIC X.
+029600     02  FILLER REDEFINES R04DPF.
+029700         03  R04DPA     PIC X.
+029800     02  R04DPI         PIC X(08).
+029900     02  R05SELL        PIC S9(4) COMP.
+030000     02  R05SELF        PIC X.
+030100     02  FILLER REDEFINES R05SELF.
+030200         03  R05SELA    PIC X.
+030300     02  R05SELI        PIC X(01).
+030400     02  R05IDL         PIC S9(4) COMP.
+030500     02  R05IDF         PIC X.
+030600     02  FILLER REDEFINES R05IDF.
+030700         03  R05IDA     PIC X.
+030800     02  R05IDI         PIC X(05).
+030900     02  R05NML         PIC S9(4) COMP.
+031000     02  R05NMF         PIC X.
+031100     02  FILLER REDEFINES R05NMF.
+031200         03  R05NMA     PIC X.
+031300     02  R05NMI         PIC X(20).
+031400     02  R05DPL         PIC S9(4) COMP.
+031500     02  R05DPF         PIC X.
+031600     02  FILLER REDEFINES R05DPF.
+031700         03  R05DPA     PIC X.
+031800     02  R05DPI         PIC X(08).
+031900     02  R06SELL        PIC S9(4) COMP.
+032000     02  R06SELF        PIC X.
+032100     02  FILLER REDEFINES R06SELF.
+032200         03  R06SELA    PIC X.
+032300     02  R06SELI        PIC X(01).
+032400     02  R06IDL         PIC S9(4) COMP.
+032500     02  R06IDF         PIC X.
+032600     02  FILLER REDEFINES R06IDF.
+032700         03  R06IDA     PIC X.
+032800     02  R06IDI         PIC X(05).
+032900     02  R06NML         PIC S9(4) COMP.
+033000     02  R06NMF         PIC X.
+033100     02  FILLER REDEFINES R06NMF.
+033200         03  R06NMA     PIC X.
+033300     02  R06NMI         PIC X(20).
+033400     02  R06DPL         PIC S9(4) COMP.
+033500     02  R06DPF         PIC X.
+033600     02  FILLER REDEFINES R06DPF.
+033700         03  R06DPA     PIC X.
+033800     02  R06DPI         PIC X(08).
+033900     02  R07SELL        PIC S9(4) COMP.
+034000     02  R07SELF        PIC X.
+034100     02  FILLER REDEFINES R07SELF.
+034200         03  R07SELA    PIC X.
+034300     02  R07SELI        PIC X(01).
+034400     02  R07IDL         PIC S9(4) COMP.
+034500     02  R07IDF         PIC X.
+034600     02  FILLER REDEFINES R07IDF.
+034700         03  R07IDA     PIC X.
+034800     02  R07IDI         PIC X(05).
+034900     02  R07NML         PIC S9(4) COMP.
+035000     02  R07NMF         PIC X.
+035100     02  FILLER REDEFINES R07NMF.
+035200         03  R07NMA     PIC X.
+035300     02  R07NMI         PIC X(20).
+035400     02  R07DPL         PIC S9(4) COMP.
+035500     02  R07DPF         PIC X.
+035600     02  FILLER REDEFINES R07DPF.
+035700         03  R07DPA     PIC X.
+035800     02  R07DPI         PIC X(08).
+035900     02  R08SELL        PIC S9(4) COMP.
+036000     02  R08SELF        PIC X.
+036100     02  FILLER REDEFINES R08SELF.
+036200         03  R08SELA    PIC X.
+036300     02  R08SELI        PIC X(01).
+036400     02  R08IDL         PIC S9(4) COMP.
+036500     02  R08IDF         PIC X.
+036600     02  FILLER REDEFINES R08IDF.
+036700         03  R08IDA     PIC X.
+036800     02  R08IDI         PIC X(05).
+036900     02  R08NML         PIC S9(4) COMP.
+037000     02  R08NMF         PIC X.
+037100     02  FILLER REDEFINES R08NMF.
+037200         03  R08NMA     PIC X.
+037300     02  R08NMI         PIC X(20).
+037400     02  R08DPL         PIC S9(4) COMP.
+037500     02  R08DPF         PIC X.
+037600     02  FILLER REDEFINES R08DPF.
+037700         03  R08DPA     PIC X.
+037800     02  R08DPI         PIC X(08).
+037900     02  R09SELL        PIC S9(4) COMP.
+038000     02  R09SELF        PIC X.
+038100     02  FILLER REDEFINES R09SELF.
+038200         03  R09SELA    PIC X.
+038300     02  R09SELI        PIC X(01).
+038400     02  R09IDL         PIC S9(4) COMP.
+038500     02  R09IDF         PIC X.
+038600     02  FILLER REDEFINES R09IDF.
+038700         03  R09IDA     PIC X.
+038800     02  R09IDI         PIC X(05).
+038900     02  R09NML         PIC S9(4) COMP.
+039000     02  R09NMF         PIC X.
+039100     02  FILLER REDEFINES R09NMF.
+039200         03  R09NMA     PIC X.
+039300     02  R09NMI         PIC X(20).
+039400     02  R09DPL         PIC S9(4) COMP.
+039500     02  R09DPF         PIC X.
+039600     02  FILLER REDEFINES R09DPF.
+039700         03  R09DPA     PIC X.
+039800     02  R09DPI         PIC X(08).
+039900     02  R10SELL        PIC S9(4) COMP.
+040000     02  R10SELF        PIC X.
+040100     02  FILLER REDEFINES R10SELF.
+040200         03  R10SELA    PIC X.
+040300     02  R10SELI        PIC X(01).
+040400     02  R10IDL         PIC S9(4) COMP.
+040500     02  R10IDF         PIC X.
+040600     02  FILLER REDEFINES R10IDF.
+040700         03  R10IDA     PIC X.
+040800     02  R10IDI         PIC X(05).
+040900     02  R10NML         PIC S9(4) COMP.
+041000     02  R10NMF         PIC X.
+041100     02  FILLER REDEFINES R10NMF.
+041200         03  R10NMA     PIC X.
+041300     02  R10NMI         PIC X(20).
+041400     02  R10DPL         PIC S9(4) COMP.
+041500     02  R10DPF         PIC X.
+041600     02  FILLER REDEFINES R10DPF.
+041700         03  R10DPA     PIC X.
+041800     02  R10DPI         PIC X(08).
+041900 01  LISTMAPO REDEFINES LISTMAPI.
+042000     02  FILLER            PIC X(12).
+042100     02  FILLER            PIC X(02).
+042200     02  MSG3O             PIC X(30).
+042300     02  FILLER            PIC X(02).
+042400     02  R01SELO        PIC X(01).
+042500     02  FILLER            PIC X(02).
+042600     02  R01IDO         PIC X(05).
+042700     02  FILLER            PIC X(02).
+042800     02  R01NMO         PIC X(20).
+042900     02  FILLER            PIC X(02).
+043000     02  R01DPO         PIC X(08).
+043100     02  FILLER            PIC X(02).
+043200     02  R02SELO        PIC X(01).
+043300     02  FILLER            PIC X(02).
+043400     02  R02IDO         PIC X(05).
+043500     02  FILLER            PIC X(02).
+043600     02  R02NMO         PIC X(20).
+043700     02  FILLER            PIC X(02).
+043800     02  R02DPO         PIC X(08).
+043900     02  FILLER            PIC X(02).
+044000     02  R03SELO        PIC X(01).
+044100     02  FILLER            PIC X(02).
+044200     02  R03IDO         PIC X(05).
+044300     02  FILLER            PIC X(02).
+044400     02  R03NMO         PIC X(20).
+044500     02  FILLER            PIC X(02).
+044600     02  R03DPO         PIC X(08).
+044700     02  FILLER            PIC X(02).
+044800     02  R04SELO        PIC X(01).
+044900     02  FILLER            PIC X(02).
+045000     02  R04IDO         PIC X(05).
+045100     02  FILLER            PIC X(02).
+045200     02  R04NMO         PIC X(20).
+045300     02  FILLER            PIC X(02).
+045400     02  R04DPO         PIC X(08).
+045500     02  FILLER            PIC X(02).
+045600     02  R05SELO        PIC X(01).
+045700     02  FILLER            PIC X(02).
+045800     02  R05IDO         PIC X(05).
+045900     02  FILLER            PIC X(02).
+046000     02  R05NMO         PIC X(20).
+046100     02  FILLER            PIC X(02).
+046200     02  R05DPO         PIC X(08).
+046300     02  FILLER            PIC X(02).
+046400     02  R06SELO        PIC X(01).
+046500     02  FILLER            PIC X(02).
+046600     02  R06IDO         PIC X(05).
+046700     02  FILLER            PIC X(02).
+046800     02  R06NMO         PIC X(20).
+046900     02  FILLER            PIC X(02).
+047000     02  R06DPO         PIC X(08).
+047100     02  FILLER            PIC X(02).
+047200     02  R07SELO        PIC X(01).
+047300     02  FILLER            PIC X(02).
+047400     02  R07IDO         PIC X(05).
+047500     02  FILLER            PIC X(02).
+047600     02  R07NMO         PIC X(20).
+047700     02  FILLER            PIC X(02).
+047800     02  R07DPO         PIC X(08).
+047900     02  FILLER            PIC X(02).
+048000     02  R08SELO        PIC X(01).
+048100     02  FILLER            PIC X(02).
+048200     02  R08IDO         PIC X(05).
+048300     02  FILLER            PIC X(02).
+048400     02  R08NMO         PIC X(20).
+048500     02  FILLER            PIC X(02).
+048600     02  R08DPO         PIC X(08).
+048700     02  FILLER            PIC X(02).
+048800     02  R09SELO        PIC X(01).
+048900     02  FILLER            PIC X(02).
+049000     02  R09IDO         PIC X(05).
+049100     02  FILLER            PIC X(02).
+049200     02  R09NMO         PIC X(20).
+049300     02  FILLER            PIC X(02).
+049400     02  R09DPO         PIC X(08).
+049500     02  FILLER            PIC X(02).
+049600     02  R10SELO        PIC X(01).
+049700     02  FILLER            PIC X(02).
+049800     02  R10IDO         PIC X(05).
+049900     02  FILLER            PIC X(02).
+050000     02  R10NMO         PIC X(20).
+050100     02  FILLER            PIC X(02).
+050200     02  R10DPO         PIC X(08).
