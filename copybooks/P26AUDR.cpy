@@ -0,0 +1,14 @@
+000100 01  AUDIT-RECORD.
+000200     05  AUD-KEY.
+000300         10  AUD-EMP-ID          PIC X(05).
+000400         10  AUD-DATE-KEY        PIC X(10).
+000500         10  AUD-TIME-KEY        PIC X(08).
+000600         10  AUD-SEQ             PIC 9(02).
+000700     05  AUD-ACTION              PIC X(01).
+000800         88  AUD-ADD-ACTION             VALUE 'A'.
+000900         88  AUD-UPDATE-ACTION          VALUE 'U'.
+001000         88  AUD-DELETE-ACTION          VALUE 'D'.
+001100     05  AUD-SOURCE-FILE         PIC X(08).
+001200     05  AUD-TERM-ID             PIC X(04).
+001300     05  AUD-BEFORE-IMAGE        PIC X(135).
+001400     05  AUD-AFTER-IMAGE         PIC X(135).
