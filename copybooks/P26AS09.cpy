@@ -0,0 +1,425 @@
+000100 01  FSTMAPI.
+000200     02  FILLER            PIC X(12).
+000300     02  DATE1L            PIC S9(4) COMP.
+000400     02  DATE1F            PIC X.
+000500     02  FILLER REDEFINES DATE1F.
+000600         03  DATE1A        PIC X.
+000700     02  DATE1I            PIC X(10).
+000800     02  ID1L              PIC S9(4) COMP.
+000900     02  ID1F              PIC X.
+001000     02  FILLER REDEFINES ID1F.
+001100         03  ID1A          PIC X.
+001200     02  ID1I              PIC X(05).
+001210     02  SRCHNAML          PIC S9(4) COMP.
+001220     02  SRCHNAMF          PIC X.
+001230     02  FILLER REDEFINES SRCHNAMF.
+001240         03  SRCHNAMA      PIC X.
+001250     02  SRCHNAMI          PIC X(20).
+001300     02  MSG1L             PIC S9(4) COMP.
+001400     02  MSG1F             PIC X.
+001500     02  FILLER REDEFINES MSG1F.
+001600         03  MSG1A         PIC X.
+001700     02  MSG1I             PIC X(30).
+001800 01  FSTMAPO REDEFINES FSTMAPI.
+001900     02  FILLER            PIC X(12).
+002000     02  FILLER            PIC X(02).
+002100     02  DATE1O            PIC X(10).
+002200     02  FILLER            PIC X(02).
+002300     02  ID1O              PIC X(05).
+002310     02  FILLER            PIC X(02).
+002320     02  SRCHNAMO          PIC X(20).
+002400     02  FILLER            PIC X(02).
+002500     02  MSG1O             PIC X(30).
+002600 01  SECMAPI.
+002700     02  FILLER            PIC X(12).
+002800     02  DATE2L            PIC S9(4) COMP.
+002900     02  DATE2F            PIC X.
+003000     02  FILLER REDEFINES DATE2F.
+003100         03  DATE2A        PIC X.
+003200     02  DATE2I            PIC X(10).
+003300     02  ID2L              PIC S9(4) COMP.
+003400     02  ID2F              PIC X.
+003500     02  FILLER REDEFINES ID2F.
+003600         03  ID2A          PIC X.
+003700     02  ID2I              PIC X(05).
+003800     02  NAMEL             PIC S9(4) COMP.
+003900     02  NAMEF             PIC X.
+004000     02  FILLER REDEFINES NAMEF.
+004100         03  NAMEA         PIC X.
+004200     02  NAMEI             PIC X(20).
+004300     02  ADDRL             PIC S9(4) COMP.
+004400     02  ADDRF             PIC X.
+004500     02  FILLER REDEFINES ADDRF.
+004600         03  ADDRA         PIC X.
+004700     02  ADDRI             PIC X(30).
+004800     02  DEPTL             PIC S9(4) COMP.
+004900     02  DEPTF             PIC X.
+005000     02  FILLER REDEFINES DEPTF.
+005100         03  DEPTA         PIC X.
+005200     02  DEPTI             PIC X(08).
+005300     02  DOBYYL            PIC S9(4) COMP.
+005400     02  DOBYYF            PIC X.
+005500     02  FILLER REDEFINES DOBYYF.
+005600         03  DOBYYA        PIC X.
+005700     02  DOBYYI            PIC 9(04).
+005800     02  DOBMML            PIC S9(4) COMP.
+005900     02  DOBMMF            PIC X.
+006000     02  FILLER REDEFINES DOBMMF.
+006100         03  DOBMMA        PIC X.
+006200     02  DOBMMI            PIC 9(02).
+006300     02  DOBDDL            PIC S9(4) COMP.
+006400     02  DOBDDF            PIC X.
+006500     02  FILLER REDEFINES DOBDDF.
+006600         03  DOBDDA        PIC X.
+006700     02  DOBDDI            PIC 9(02).
+006800     02  DOJYYL            PIC S9(4) COMP.
+006900     02  DOJYYF            PIC X.
+007000     02  FILLER REDEFINES DOJYYF.
+007100         03  DOJYYA        PIC X.
+007200     02  DOJYYI            PIC 9(04).
+007300     02  DOJMML            PIC S9(4) COMP.
+007400     02  DOJMMF            PIC X.
+007500     02  FILLER REDEFINES DOJMMF.
+007600         03  DOJMMA        PIC X.
+007700     02  DOJMMI            PIC 9(02).
+007800     02  DOJDDL            PIC S9(4) COMP.
+007900     02  DOJDDF            PIC X.
+008000     02  FILLER REDEFINES DOJDDF.
+008100         03  DOJDDA        PIC X.
+008200     02  DOJDDI            PIC 9(02).
+008300     02  PF2L              PIC S9(4) COMP.
+008400     02  PF2F              PIC X.
+008500     02  FILLER REDEFINES PF2F.
+008600         03  PF2A          PIC X.
+008700     02  PF2I              PIC X(15).
+008800     02  PF4L              PIC S9(4) COMP.
+008900     02  PF4F              PIC X.
+009000     02  FILLER REDEFINES PF4F.
+009100         03  PF4A          PIC X.
+009200     02  PF4I              PIC X(15).
+009300     02  MSG2L             PIC S9(4) COMP.
+009400     02  MSG2F             PIC X.
+009500     02  FILLER REDEFINES MSG2F.
+009600         03  MSG2A         PIC X.
+009700     02  MSG2I             PIC X(30).
+009800 01  SECMAPO REDEFINES SECMAPI.
+009900     02  FILLER            PIC X(12).
+010000     02  FILLER            PIC X(02).
+010100     02  DATE2O            PIC X(10).
+010200     02  FILLER            PIC X(02).
+010300     02  ID2O              PIC X(05).
+010400     02  FILLER            PIC X(02).
+010500     02  NAMEO             PIC X(20).
+010600     02  FILLER            PIC X(02).
+010700     02  ADDRO             PIC X(30).
+010800     02  FILLER            PIC X(02).
+010900     02  DEPTO             PIC X(08).
+011000     02  FILLER            PIC X(02).
+011100     02  DOBYYO            PIC 9(04).
+011200     02  FILLER            PIC X(02).
+011300     02  DOBMMO            PIC 9(02).
+011400     02  FILLER            PIC X(02).
+011500     02  DOBDDO            PIC 9(02).
+011600     02  FILLER            PIC X(02).
+011700     02  DOJYYO            PIC 9(04).
+011800     02  FILLER            PIC X(02).
+011900     02  DOJMMO            PIC 9(02).
+012000     02  FILLER            PIC X(02).
+012100     02  DOJDDO            PIC 9(02).
+012200     02  FILLER            PIC X(02).
+012300     02  PF2O              PIC X(15).
+012400     02  FILLER            PIC X(02).
+012500     02  PF4O              PIC X(15).
+012600     02  FILLER            PIC X(02).
+012700     02  MSG2O             PIC X(30).
+012900 01  LISTMAPI.
+013000     02  FILLER            PIC X(12).
+013100     02  MSG3L     PIC S9(4) COMP.
+013200     02  MSG3F     PIC X.
+013300     02  FILLER REDEFINES MSG3F.
+013400         03  MSG3A PIC X.
+013500     02  MSG3I     PIC X(30).
+013600     02  R01SELL   PIC S9(4) COMP.
+013700     02  R01SELF   PIC X.
+013800     02  FILLER REDEFINES R01SELF.
+013900         03  R01SELA   PIC X.
+014000     02  R01SELI   PIC X(01).
+014100     02  R01IDL    PIC S9(4) COMP.
+014200     02  R01IDF    PIC X.
+014300     02  FILLER REDEFINES R01IDF.
+014400         03  R01IDA   PIC X.
+014500     02  R01IDI    PIC X(05).
+014600     02  R01NML    PIC S9(4) COMP.
+014700     02  R01NMF    PIC X.
+014800     02  FILLER REDEFINES R01NMF.
+014900         03  R01NMA   PIC X.
+015000     02  R01NMI    PIC X(20).
+015100     02  R01DPL    PIC S9(4) COMP.
+015200     02  R01DPF    PIC X.
+015300     02  FILLER REDEFINES R01DPF.
+015400         03  R01DPA   PIC X.
+015500     02  R01DPI    PIC X(08).
+015600     02  R02SELL   PIC S9(4) COMP.
+015700     02  R02SELF   PIC X.
+015800     02  FILLER REDEFINES R02SELF.
+015900         03  R02SELA   PIC X.
+016000     02  R02SELI   PIC X(01).
+016100     02  R02IDL    PIC S9(4) COMP.
+016200     02  R02IDF    PIC X.
+016300     02  FILLER REDEFINES R02IDF.
+016400         03  R02IDA   PIC X.
+016500     02  R02IDI    PIC X(05).
+016600     02  R02NML    PIC S9(4) COMP.
+016700     02  R02NMF    PIC X.
+016800     02  FILLER REDEFINES R02NMF.
+016900         03  R02NMA   PIC X.
+017000     02  R02NMI    PIC X(20).
+017100     02  R02DPL    PIC S9(4) COMP.
+017200     02  R02DPF    PIC X.
+017300     02  FILLER REDEFINES R02DPF.
+017400         03  R02DPA   PIC X.
+017500     02  R02DPI    PIC X(08).
+017600     02  R03SELL   PIC S9(4) COMP.
+017700     02  R03SELF   PIC X.
+017800     02  FILLER REDEFINES R03SELF.
+017900         03  R03SELA   PIC X.
+018000     02  R03SELI   PIC X(01).
+018100     02  R03IDL    PIC S9(4) COMP.
+018200     02  R03IDF    PIC X.
+018300     02  FILLER REDEFINES R03IDF.
+018400         03  R03IDA   PIC X.
+018500     02  R03IDI    PIC X(05).
+018600     02  R03NML    PIC S9(4) COMP.
+018700     02  R03NMF    PIC X.
+018800     02  FILLER REDEFINES R03NMF.
+018900         03  R03NMA   PIC X.
+019000     02  R03NMI    PIC X(20).
+019100     02  R03DPL    PIC S9(4) COMP.
+019200     02  R03DPF    PIC X.
+019300     02  FILLER REDEFINES R03DPF.
+019400         03  R03DPA   PIC X.
+019500     02  R03DPI    PIC X(08).
+019600     02  R04SELL   PIC S9(4) COMP.
+019700     02  R04SELF   PIC X.
+019800     02  FILLER REDEFINES R04SELF.
+019900         03  R04SELA   PIC X.
+020000     02  R04SELI   PIC X(01).
+020100     02  R04IDL    PIC S9(4) COMP.
+020200     02  R04IDF    PIC X.
+020300     02  FILLER REDEFINES R04IDF.
+020400         03  R04IDA   PIC X.
+020500     02  R04IDI    PIC X(05).
+020600     02  R04NML    PIC S9(4) COMP.
+020700     02  R04NMF    PIC X.
+020800     02  FILLER REDEFINES R04NMF.
+020900         03  R04NMA   PIC X.
+021000     02  R04NMI    PIC X(20).
+021100     02  R04DPL    PIC S9(4) COMP.
+021200     02  R04DPF    PIC X.
+021300     02  FILLER REDEFINES R04DPF.
+021400         03  R04DPA   PIC X.
+021500     02  R04DPI    PIC X(08).
+021600     02  R05SELL   PIC S9(4) COMP.
+021700     02  R05SELF   PIC X.
+021800     02  FILLER REDEFINES R05SELF.
+021900         03  R05SELA   PIC X.
+022000     02  R05SELI   PIC X(01).
+022100     02  R05IDL    PIC S9(4) COMP.
+022200     02  R05IDF    PIC X.
+022300     02  FILLER REDEFINES R05IDF.
+022400         03  R05IDA   PIC X.
+022500     02  R05IDI    PIC X(05).
+022600     02  R05NML    PIC S9(4) COMP.
+022700     02  R05NMF    PIC X.
+022800     02  FILLER REDEFINES R05NMF.
+022900         03  R05NMA   PIC X.
+023000     02  R05NMI    PIC X(20).
+023100     02  R05DPL    PIC S9(4) COMP.
+023200     02  R05DPF    PIC X.
+023300     02  FILLER REDEFINES R05DPF.
+023400         03  R05DPA   PIC X.
+023500     02  R05DPI    PIC X(08).
+023600     02  R06SELL   PIC S9(4) COMP.
+023700     02  R06SELF   PIC X.
+023800     02  FILLER REDEFINES R06SELF.
+023900         03  R06SELA   PIC X.
+024000     02  R06SELI   PIC X(01).
+024100     02  R06IDL    PIC S9(4) COMP.
+024200     02  R06IDF    PIC X.
+024300     02  FILLER REDEFINES R06IDF.
+024400         03  R06IDA   PIC X.
+024500     02  R06IDI    PIC X(05).
+024600     02  R06NML    PIC S9(4) COMP.
+024700     02  R06NMF    PIC X.
+024800     02  FILLER REDEFINES R06NMF.
+024900         03  R06NMA   PIC X.
+025000     02  R06NMI    PIC X(20).
+025100     02  R06DPL    PIC S9(4) COMP.
+025200     02  R06DPF    PIC X.
+025300     02  FILLER REDEFINES R06DPF.
+025400         03  R06DPA   PIC X.
+025500     02  R06DPI    PIC X(08).
+025600     02  R07SELL   PIC S9(4) COMP.
+025700     02  R07SELF   PIC X.
+025800     02  FILLER REDEFINES R07SELF.
+025900         03  R07SELA   PIC X.
+026000     02  R07SELI   PIC X(01).
+026100     02  R07IDL    PIC S9(4) COMP.
+026200     02  R07IDF    PIC X.
+026300     02  FILLER REDEFINES R07IDF.
+026400         03  R07IDA   PIC X.
+026500     02  R07IDI    PIC X(05).
+026600     02  R07NML    PIC S9(4) COMP.
+026700     02  R07NMF    PIC X.
+026800     02  FILLER REDEFINES R07NMF.
+026900         03  R07NMA   PIC X.
+027000     02  R07NMI    PIC X(20).
+027100     02  R07DPL    PIC S9(4) COMP.
+027200     02  R07DPF    PIC X.
+027300     02  FILLER REDEFINES R07DPF.
+027400         03  R07DPA   PIC X.
+027500     02  R07DPI    PIC X(08).
+027600     02  R08SELL   PIC S9(4) COMP.
+027700     02  R08SELF   PIC X.
+027800     02  FILLER REDEFINES R08SELF.
+027900         03  R08SELA   PIC X.
+028000     02  R08SELI   PIC X(01).
+028100     02  R08IDL    PIC S9(4) COMP.
+028200     02  R08IDF    PIC X.
+028300     02  FILLER REDEFINES R08IDF.
+028400         03  R08IDA   PIC X.
+028500     02  R08IDI    PIC X(05).
+028600     02  R08NML    PIC S9(4) COMP.
+028700     02  R08NMF    PIC X.
+028800     02  FILLER REDEFINES R08NMF.
+028900         03  R08NMA   PIC X.
+029000     02  R08NMI    PIC X(20).
+029100     02  R08DPL    PIC S9(4) COMP.
+029200     02  R08DPF    PIC X.
+029300     02  FILLER REDEFINES R08DPF.
+029400         03  R08DPA   PIC X.
+029500     02  R08DPI    PIC X(08).
+029600     02  R09SELL   PIC S9(4) COMP.
+029700     02  R09SELF   PIC X.
+029800     02  FILLER REDEFINES R09SELF.
+029900         03  R09SELA   PIC X.
+030000     02  R09SELI   PIC X(01).
+030100     02  R09IDL    PIC S9(4) COMP.
+030200     02  R09IDF    PIC X.
+030300     02  FILLER REDEFINES R09IDF.
+030400         03  R09IDA   PIC X.
+030500     02  R09IDI    PIC X(05).
+030600     02  R09NML    PIC S9(4) COMP.
+030700     02  R09NMF    PIC X.
+030800     02  FILLER REDEFINES R09NMF.
+030900         03  R09NMA   PIC X.
+031000     02  R09NMI    PIC X(20).
+031100     02  R09DPL    PIC S9(4) COMP.
+031200     02  R09DPF    PIC X.
+031300     02  FILLER REDEFINES R09DPF.
+031400         03  R09DPA   PIC X.
+031500     02  R09DPI    PIC X(08).
+031600     02  R10SELL   PIC S9(4) COMP.
+031700     02  R10SELF   PIC X.
+031800     02  FILLER REDEFINES R10SELF.
+031900         03  R10SELA   PIC X.
+032000     02  R10SELI   PIC X(01).
+032100     02  R10IDL    PIC S9(4) COMP.
+032200     02  R10IDF    PIC X.
+032300     02  FILLER REDEFINES R10IDF.
+032400         03  R10IDA   PIC X.
+032500     02  R10IDI    PIC X(05).
+032600     02  R10NML    PIC S9(4) COMP.
+032700     02  R10NMF    PIC X.
+032800     02  FILLER REDEFINES R10NMF.
+032900         03  R10NMA   PIC X.
+033000     02  R10NMI    PIC X(20).
+033100     02  R10DPL    PIC S9(4) COMP.
+033200     02  R10DPF    PIC X.
+033300     02  FILLER REDEFINES R10DPF.
+033400         03  R10DPA   PIC X.
+033500     02  R10DPI    PIC X(08).
+033600 01  LISTMAPO REDEFINES LISTMAPI.
+033700     02  FILLER            PIC X(12).
+033800     02  FILLER            PIC X(02).
+033900     02  MSG3O             PIC X(30).
+034000     02  FILLER            PIC X(02).
+034100     02  R01SELO   PIC X(01).
+034200     02  FILLER            PIC X(02).
+034300     02  R01IDO    PIC X(05).
+034400     02  FILLER            PIC X(02).
+034500     02  R01NMO    PIC X(20).
+034600     02  FILLER            PIC X(02).
+034700     02  R01DPO    PIC X(08).
+034800     02  FILLER            PIC X(02).
+034900     02  R02SELO   PIC X(01).
+035000     02  FILLER            PIC X(02).
+035100     02  R02IDO    PIC X(05).
+035200     02  FILLER            PIC X(02).
+035300     02  R02NMO    PIC X(20).
+035400     02  FILLER            PIC X(02).
+035500     02  R02DPO    PIC X(08).
+035600     02  FILLER            PIC X(02).
+035700     02  R03SELO   PIC X(01).
+035800     02  FILLER            PIC X(02).
+035900     02  R03IDO    PIC X(05).
+036000     02  FILLER            PIC X(02).
+036100     02  R03NMO    PIC X(20).
+036200     02  FILLER            PIC X(02).
+036300     02  R03DPO    PIC X(08).
+036400     02  FILLER            PIC X(02).
+036500     02  R04SELO   PIC X(01).
+036600     02  FILLER            PIC X(02).
+036700     02  R04IDO    PIC X(05).
+036800     02  FILLER            PIC X(02).
+036900     02  R04NMO    PIC X(20).
+037000     02  FILLER            PIC X(02).
+037100     02  R04DPO    PIC X(08).
+037200     02  FILLER            PIC X(02).
+037300     02  R05SELO   PIC X(01).
+037400     02  FILLER            PIC X(02).
+037500     02  R05IDO    PIC X(05).
+037600     02  FILLER            PIC X(02).
+037700     02  R05NMO    PIC X(20).
+037800     02  FILLER            PIC X(02).
+037900     02  R05DPO    PIC X(08).
+038000     02  FILLER            PIC X(02).
+038100     02  R06SELO   PIC X(01).
+038200     02  FILLER            PIC X(02).
+038300     02  R06IDO    PIC X(05).
+038400     02  FILLER            PIC X(02).
+038500     02  R06NMO    PIC X(20).
+038600     02  FILLER            PIC X(02).
+038700     02  R06DPO    PIC X(08).
+038800     02  FILLER            PIC X(02).
+038900     02  R07SELO   PIC X(01).
+039000     02  FILLER            PIC X(02).
+039100     02  R07IDO    PIC X(05).
+039200     02  FILLER            PIC X(02).
+039300     02  R07NMO    PIC X(20).
+039400     02  FILLER            PIC X(02).
+039500     02  R07DPO    PIC X(08).
+039600     02  FILLER            PIC X(02).
+039700     02  R08SELO   PIC X(01).
+039800     02  FILLER            PIC X(02).
+039900     02  R08IDO    PIC X(05).
+040000     02  FILLER            PIC X(02).
+040100     02  R08NMO    PIC X(20).
+040200     02  FILLER            PIC X(02).
+040300     02  R08DPO    PIC X(08).
+040400     02  FILLER            PIC X(02).
+040500     02  R09SELO   PIC X(01).
+040600     02  FILLER            PIC X(02).
+040700     02  R09IDO    PIC X(05).
+040800     02  FILLER            PIC X(02).
+040900     02  R09NMO    PIC X(20).
+041000     02  FILLER            PIC X(02).
+041100     02  R09DPO    PIC X(08).
+041200     02  FILLER            PIC X(02).
+041300     02  R10SELO   PIC X(01).
+041400     02  FILLER            PIC X(02).
+041500     02  R10IDO    PIC X(05).
+041600     02  FILLER            PIC X(02).
+041700     02  R10NMO    PIC X(20).
+041800     02  FILLER            PIC X(02).
+041900     02  R10DPO    PIC X(08).
