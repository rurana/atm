@@ -0,0 +1,25 @@
+000100 01  REPMAPI.
+000200     02  FILLER            PIC X(12).
+000300     02  SYSDATEL          PIC S9(4) COMP.
+000400     02  SYSDATEF          PIC X.
+000500     02  FILLER REDEFINES SYSDATEF.
+000600         03  SYSDATEA      PIC X.
+000700     02  SYSDATEI          PIC X(10).
+000800     02  SYSTIMEL          PIC S9(4) COMP.
+000900     02  SYSTIMEF          PIC X.
+001000     02  FILLER REDEFINES SYSTIMEF.
+001100         03  SYSTIMEA      PIC X.
+001200     02  SYSTIMEI          PIC X(08).
+001300     02  MESSAGEL          PIC S9(4) COMP.
+001400     02  MESSAGEF          PIC X.
+001500     02  FILLER REDEFINES MESSAGEF.
+001600         03  MESSAGEA      PIC X.
+001700     02  MESSAGEI          PIC X(30).
+001800 01  REPMAPO REDEFINES REPMAPI.
+001900     02  FILLER            PIC X(12).
+002000     02  FILLER            PIC X(02).
+002100     02  SYSDATEO          PIC X(10).
+002200     02  FILLER            PIC X(02).
+002300     02  SYSTIMEO          PIC X(08).
+002400     02  FILLER            PIC X(02).
+002500     02  MESSAGEO          PIC X(30).
