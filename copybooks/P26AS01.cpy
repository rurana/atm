@@ -0,0 +1,53 @@
+000100 01  CALCI.
+000200     02  FILLER            PIC X(12).
+000300     02  INPUT1L           PIC S9(4) COMP.
+000400     02  INPUT1F           PIC X.
+000500     02  FILLER REDEFINES INPUT1F.
+000600         03  INPUT1A       PIC X.
+000700     02  INPUT1I           PIC X(02).
+000800     02  INPUT2L           PIC S9(4) COMP.
+000900     02  INPUT2F           PIC X.
+001000     02  FILLER REDEFINES INPUT2F.
+001100         03  INPUT2A       PIC X.
+001200     02  INPUT2I           PIC X(02).
+001300     02  ADDL              PIC S9(4) COMP.
+001400     02  ADDF              PIC X.
+001500     02  FILLER REDEFINES ADDF.
+001600         03  ADDA          PIC X.
+001700     02  ADDI              PIC X(03).
+001800     02  SUBL              PIC S9(4) COMP.
+001900     02  SUBF              PIC X.
+002000     02  FILLER REDEFINES SUBF.
+002100         03  SUBA          PIC X.
+002200     02  SUBI              PIC X(04).
+002300     02  MULL              PIC S9(4) COMP.
+002400     02  MULF              PIC X.
+002500     02  FILLER REDEFINES MULF.
+002600         03  MULA          PIC X.
+002700     02  MULI              PIC X(03).
+002800     02  DIVL              PIC S9(4) COMP.
+002900     02  DIVF              PIC X.
+003000     02  FILLER REDEFINES DIVF.
+003100         03  DIVA          PIC X.
+003200     02  DIVI              PIC X(20).
+003300     02  MESSAGEL          PIC S9(4) COMP.
+003400     02  MESSAGEF          PIC X.
+003500     02  FILLER REDEFINES MESSAGEF.
+003600         03  MESSAGEA      PIC X.
+003700     02  MESSAGEI          PIC X(30).
+003800 01  CALCO REDEFINES CALCI.
+003900     02  FILLER            PIC X(12).
+004000     02  FILLER            PIC X(02).
+004100     02  INPUT1O           PIC X(02).
+004200     02  FILLER            PIC X(02).
+004300     02  INPUT2O           PIC X(02).
+004400     02  FILLER            PIC X(02).
+004500     02  ADDO              PIC ZZ9.
+004600     02  FILLER            PIC X(02).
+004700     02  SUBO              PIC -9(03).
+004800     02  FILLER            PIC X(02).
+004900     02  MULO              PIC ZZ9.
+005000     02  FILLER            PIC X(02).
+005100     02  DIVO              PIC X(20).
+005200     02  FILLER            PIC X(02).
+005300     02  MESSAGEO          PIC X(30).
