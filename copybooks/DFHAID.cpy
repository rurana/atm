@@ -0,0 +1,36 @@
+000100 01  DFHAID.
+000200     02  DFHNULL    PIC X VALUE ' '.
+000300     02  DFHENTER   PIC X VALUE QUOTE.
+000400     02  DFHCLEAR   PIC X VALUE '_'.
+000500     02  DFHPEN     PIC X VALUE '='.
+000600     02  DFHOPID    PIC X VALUE 'W'.
+000700     02  DFHPA1     PIC X VALUE '%'.
+000800     02  DFHPA2     PIC X VALUE '>'.
+000900     02  DFHPA3     PIC X VALUE ','.
+001000     02  DFHPF1     PIC X VALUE '1'.
+001100     02  DFHPF2     PIC X VALUE '2'.
+001200     02  DFHPF3     PIC X VALUE '3'.
+001300     02  DFHPF4     PIC X VALUE '4'.
+001400     02  DFHPF5     PIC X VALUE '5'.
+001500     02  DFHPF6     PIC X VALUE '6'.
+001600     02  DFHPF7     PIC X VALUE '7'.
+001700     02  DFHPF8     PIC X VALUE '8'.
+001800     02  DFHPF9     PIC X VALUE '9'.
+001900     02  DFHPF10    PIC X VALUE ':'.
+002000     02  DFHPF11    PIC X VALUE '#'.
+002100     02  DFHPF12    PIC X VALUE '@'.
+002200     02  DFHPF13    PIC X VALUE 'A'.
+002300     02  DFHPF14    PIC X VALUE 'B'.
+002400     02  DFHPF15    PIC X VALUE 'C'.
+002500     02  DFHPF16    PIC X VALUE 'D'.
+002600     02  DFHPF17    PIC X VALUE 'E'.
+002700     02  DFHPF18    PIC X VALUE 'F'.
+002800     02  DFHPF19    PIC X VALUE 'G'.
+002900     02  DFHPF20    PIC X VALUE 'H'.
+003000     02  DFHPF21    PIC X VALUE 'I'.
+003100     02  DFHPF22    PIC X VALUE 'J'.
+003200     02  DFHPF23    PIC X VALUE 'K'.
+003300     02  DFHPF24    PIC X VALUE 'L'.
+003400     02  DFHMSRE    PIC X VALUE 'X'.
+003500     02  DFHSTRF    PIC X VALUE 'h'.
+003600     02  DFHTRIG    PIC X VALUE QUOTE.
