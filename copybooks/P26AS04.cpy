@@ -0,0 +1,467 @@
+000100 01  FSTMAPI.
+000200     02  FILLER            PIC X(12).
+000300     02  DATE1L            PIC S9(4) COMP.
+000400     02  DATE1F            PIC X.
+000500     02  FILLER REDEFINES DATE1F.
+000600         03  DATE1A        PIC X.
+000700     02  DATE1I            PIC X(10).
+000800     02  TIME1L            PIC S9(4) COMP.
+000900     02  TIME1F            PIC X.
+001000     02  FILLER REDEFINES TIME1F.
+001100         03  TIME1A        PIC X.
+001200     02  TIME1I            PIC X(08).
+001300     02  ID1L              PIC S9(4) COMP.
+001400     02  ID1F              PIC X.
+001500     02  FILLER REDEFINES ID1F.
+001600         03  ID1A          PIC X.
+001700     02  ID1I              PIC X(05).
+001710     02  SRCHNAML          PIC S9(4) COMP.
+001720     02  SRCHNAMF          PIC X.
+001730     02  FILLER REDEFINES SRCHNAMF.
+001740         03  SRCHNAMA      PIC X.
+001750     02  SRCHNAMI          PIC X(20).
+001800     02  MSGL              PIC S9(4) COMP.
+001900     02  MSGF              PIC X.
+002000     02  FILLER REDEFINES MSGF.
+002100         03  MSGA          PIC X.
+002200     02  MSGI              PIC X(30).
+002300 01  FSTMAPO REDEFINES FSTMAPI.
+002400     02  FILLER            PIC X(12).
+002500     02  FILLER            PIC X(02).
+002600     02  DATE1O            PIC X(10).
+002700     02  FILLER            PIC X(02).
+002800     02  TIME1O            PIC X(08).
+002900     02  FILLER            PIC X(02).
+003000     02  ID1O              PIC X(05).
+003010     02  FILLER            PIC X(02).
+003020     02  SRCHNAMO          PIC X(20).
+003100     02  FILLER            PIC X(02).
+003200     02  MSGO              PIC X(30).
+003300 01  SECMAPI.
+003400     02  FILLER            PIC X(12).
+003500     02  DATE2L            PIC S9(4) COMP.
+003600     02  DATE2F            PIC X.
+003700     02  FILLER REDEFINES DATE2F.
+003800         03  DATE2A        PIC X.
+003900     02  DATE2I            PIC X(10).
+004000     02  TIME2L            PIC S9(4) COMP.
+004100     02  TIME2F            PIC X.
+004200     02  FILLER REDEFINES TIME2F.
+004300         03  TIME2A        PIC X.
+004400     02  TIME2I            PIC X(08).
+004500     02  EIDL              PIC S9(4) COMP.
+004600     02  EIDF              PIC X.
+004700     02  FILLER REDEFINES EIDF.
+004800         03  EIDA          PIC X.
+004900     02  EIDI              PIC X(05).
+005000     02  MODEL             PIC S9(4) COMP.
+005100     02  MODEF             PIC X.
+005200     02  FILLER REDEFINES MODEF.
+005300         03  MODEA         PIC X.
+005400     02  MODEI             PIC X(15).
+005500     02  NAMEL             PIC S9(4) COMP.
+005600     02  NAMEF             PIC X.
+005700     02  FILLER REDEFINES NAMEF.
+005800         03  NAMEA         PIC X.
+005900     02  NAMEI             PIC X(20).
+006000     02  LOCL              PIC S9(4) COMP.
+006100     02  LOCF              PIC X.
+006200     02  FILLER REDEFINES LOCF.
+006300         03  LOCA          PIC X.
+006400     02  LOCI              PIC X(10).
+006500     02  TECHL             PIC S9(4) COMP.
+006600     02  TECHF             PIC X.
+006700     02  FILLER REDEFINES TECHF.
+006800         03  TECHA         PIC X.
+006900     02  TECHI             PIC X(10).
+007000     02  DOBYYL            PIC S9(4) COMP.
+007100     02  DOBYYF            PIC X.
+007200     02  FILLER REDEFINES DOBYYF.
+007300         03  DOBYYA        PIC X.
+007400     02  DOBYYI            PIC X(04).
+007500     02  DOBMML            PIC S9(4) COMP.
+007600     02  DOBMMF            PIC X.
+007700     02  FILLER REDEFINES DOBMMF.
+007800         03  DOBMMA        PIC X.
+007900     02  DOBMMI            PIC X(02).
+008000     02  DOBDDL            PIC S9(4) COMP.
+008100     02  DOBDDF            PIC X.
+008200     02  FILLER REDEFINES DOBDDF.
+008300         03  DOBDDA        PIC X.
+008400     02  DOBDDI            PIC X(02).
+008500     02  EARNRSL           PIC S9(4) COMP.
+008600     02  EARNRSF           PIC X.
+008700     02  FILLER REDEFINES EARNRSF.
+008800         03  EARNRSA       PIC X.
+008900     02  EARNRSI           PIC 9(05).
+009000     02  EARNPSL           PIC S9(4) COMP.
+009100     02  EARNPSF           PIC X.
+009200     02  FILLER REDEFINES EARNPSF.
+009300         03  EARNPSA       PIC X.
+009400     02  EARNPSI           PIC 9(02).
+009500     02  DEDNRSL           PIC S9(4) COMP.
+009600     02  DEDNRSF           PIC X.
+009700     02  FILLER REDEFINES DEDNRSF.
+009800         03  DEDNRSA       PIC X.
+009900     02  DEDNRSI           PIC 9(05).
+010000     02  DEDNPSL           PIC S9(4) COMP.
+010100     02  DEDNPSF           PIC X.
+010200     02  FILLER REDEFINES DEDNPSF.
+010300         03  DEDNPSA       PIC X.
+010400     02  DEDNPSI           PIC 9(02).
+010500     02  SALL              PIC S9(4) COMP.
+010600     02  SALF              PIC X.
+010700     02  FILLER REDEFINES SALF.
+010800         03  SALA          PIC X.
+010900     02  SALI              PIC X(09).
+011000     02  PF1L              PIC S9(4) COMP.
+011100     02  PF1F              PIC X.
+011200     02  FILLER REDEFINES PF1F.
+011300         03  PF1A          PIC X.
+011400     02  PF1I              PIC X(15).
+011500     02  PF4L              PIC S9(4) COMP.
+011600     02  PF4F              PIC X.
+011700     02  FILLER REDEFINES PF4F.
+011800         03  PF4A          PIC X.
+011900     02  PF4I              PIC X(15).
+012000     02  PF5L              PIC S9(4) COMP.
+012100     02  PF5F              PIC X.
+012200     02  FILLER REDEFINES PF5F.
+012300         03  PF5A          PIC X.
+012400     02  PF5I              PIC X(15).
+012500     02  MESSAGEL          PIC S9(4) COMP.
+012600     02  MESSAGEF          PIC X.
+012700     02  FILLER REDEFINES MESSAGEF.
+012800         03  MESSAGEA      PIC X.
+012900     02  MESSAGEI          PIC X(30).
+013000 01  SECMAPO REDEFINES SECMAPI.
+013100     02  FILLER            PIC X(12).
+013200     02  FILLER            PIC X(02).
+013300     02  DATE2O            PIC X(10).
+013400     02  FILLER            PIC X(02).
+013500     02  TIME2O            PIC X(08).
+013600     02  FILLER            PIC X(02).
+013700     02  EIDO              PIC X(05).
+013800     02  FILLER            PIC X(02).
+013900     02  MODEO             PIC X(15).
+014000     02  FILLER            PIC X(02).
+014100     02  NAMEO             PIC X(20).
+014200     02  FILLER            PIC X(02).
+014300     02  LOCO              PIC X(10).
+014400     02  FILLER            PIC X(02).
+014500     02  TECHO             PIC X(10).
+014600     02  FILLER            PIC X(02).
+014700     02  DOBYYO            PIC X(04).
+014800     02  FILLER            PIC X(02).
+014900     02  DOBMMO            PIC X(02).
+015000     02  FILLER            PIC X(02).
+015100     02  DOBDDO            PIC X(02).
+015200     02  FILLER            PIC X(02).
+015300     02  EARNRSO           PIC 9(05).
+015400     02  FILLER            PIC X(02).
+015500     02  EARNPSO           PIC 9(02).
+015600     02  FILLER            PIC X(02).
+015700     02  DEDNRSO           PIC 9(05).
+015800     02  FILLER            PIC X(02).
+015900     02  DEDNPSO           PIC 9(02).
+016000     02  FILLER            PIC X(02).
+016100     02  SALO              PIC X(09).
+016200     02  FILLER            PIC X(02).
+016300     02  PF1O              PIC X(15).
+016400     02  FILLER            PIC X(02).
+016500     02  PF4O              PIC X(15).
+016600     02  FILLER            PIC X(02).
+016700     02  PF5O              PIC X(15).
+016800     02  FILLER            PIC X(02).
+016900     02  MESSAGEO          PIC X(30).
+017000 01  LISTMAPI.
+017100     02  FILLER            PIC X(12).
+017200     02  MSG3L         PIC S9(4) COMP.
+017300     02  MSG3F         PIC X.
+017400     02  FILLER REDEFINES MSG3F.
+017500         03  MSG3A     PIC X.
+017600     02  MSG3I         PIC X(30).
+017700     02  R01SELL       PIC S9(4) COMP.
+017800     02  R01SELF       PIC X.
+017900     02  FILLER REDEFINES R01SELF.
+018000         03  R01SELA   PIC X.
+018100     02  R01SELI       PIC X(01).
+018200     02  R01IDL        PIC S9(4) COMP.
+018300     02  R01IDF        PIC X.
+018400     02  FILLER REDEFINES R01IDF.
+018500         03  R01IDA    PIC X.
+018600     02  R01IDI        PIC X(05).
+018700     02  R01NML        PIC S9(4) COMP.
+018800     02  R01NMF        PIC X.
+018900     02  FILLER REDEFINES R01NMF.
+019000         03  R01NMA    PIC X.
+019100     02  R01NMI        PIC X(20).
+019200     02  R01LCL        PIC S9(4) COMP.
+019300     02  R01LCF        PIC X.
+019400     02  FILLER REDEFINES R01LCF.
+019500         03  R01LCA    PIC X.
+019600     02  R01LCI        PIC X(10).
+019700     02  R02SELL       PIC S9(4) COMP.
+019800     02  R02SELF       PIC X.
+019900     02  FILLER REDEFINES R02SELF.
+020000         03  R02SELA   PIC X.
+020100     02  R02SELI       PIC X(01).
+020200     02  R02IDL        PIC S9(4) COMP.
+020300     02  R02IDF        PIC X.
+020400     02  FILLER REDEFINES R02IDF.
+020500         03  R02IDA    PIC X.
+020600     02  R02IDI        PIC X(05).
+020700     02  R02NML        PIC S9(4) COMP.
+020800     02  R02NMF        PIC X.
+020900     02  FILLER REDEFINES R02NMF.
+021000         03  R02NMA    PIC X.
+021100     02  R02NMI        PIC X(20).
+021200     02  R02LCL        PIC S9(4) COMP.
+021300     02  R02LCF        PIC X.
+021400     02  FILLER REDEFINES R02LCF.
+021500         03  R02LCA    PIC X.
+021600     02  R02LCI        PIC X(10).
+021700     02  R03SELL       PIC S9(4) COMP.
+021800     02  R03SELF       PIC X.
+021900     02  FILLER REDEFINES R03SELF.
+022000         03  R03SELA   PIC X.
+022100     02  R03SELI       PIC X(01).
+022200     02  R03IDL        PIC S9(4) COMP.
+022300     02  R03IDF        PIC X.
+022400     02  FILLER REDEFINES R03IDF.
+022500         03  R03IDA    PIC X.
+022600     02  R03IDI        PIC X(05).
+022700     02  R03NML        PIC S9(4) COMP.
+022800     02  R03NMF        PIC X.
+022900     02  FILLER REDEFINES R03NMF.
+023000         03  R03NMA    PIC X.
+023100     02  R03NMI        PIC X(20).
+023200     02  R03LCL        PIC S9(4) COMP.
+023300     02  R03LCF        PIC X.
+023400     02  FILLER REDEFINES R03LCF.
+023500         03  R03LCA    PIC X.
+023600     02  R03LCI        PIC X(10).
+023700     02  R04SELL       PIC S9(4) COMP.
+023800     02  R04SELF       PIC X.
+023900     02  FILLER REDEFINES R04SELF.
+024000         03  R04SELA   PIC X.
+024100     02  R04SELI       PIC X(01).
+024200     02  R04IDL        PIC S9(4) COMP.
+024300     02  R04IDF        PIC X.
+024400     02  FILLER REDEFINES R04IDF.
+024500         03  R04IDA    PIC X.
+024600     02  R04IDI        PIC X(05).
+024700     02  R04NML        PIC S9(4) COMP.
+024800     02  R04NMF        PIC X.
+024900     02  FILLER REDEFINES R04NMF.
+025000         03  R04NMA    PIC X.
+025100     02  R04NMI        PIC X(20).
+025200     02  R04LCL        PIC S9(4) COMP.
+025300     02  R04LCF        PIC X.
+025400     02  FILLER REDEFINES R04LCF.
+025500         03  R04LCA    PIC X.
+025600     02  R04LCI        PIC X(10).
+025700     02  R05SELL       PIC S9(4) COMP.
+025800     02  R05SELF       PIC X.
+025900     02  FILLER REDEFINES R05SELF.
+026000         03  R05SELA   PIC X.
+026100     02  R05SELI       PIC X(01).
+026200     02  R05IDL        PIC S9(4) COMP.
+026300     02  R05IDF        PIC X.
+026400     02  FILLER REDEFINES R05IDF.
+026500         03  R05IDA    PIC X.
+026600     02  R05IDI        PIC X(05).
+026700     02  R05NML        PIC S9(4) COMP.
+026800     02  R05NMF        PIC X.
+026900     02  FILLER REDEFINES R05NMF.
+027000         03  R05NMA    PIC X.
+027100     02  R05NMI        PIC X(20).
+027200     02  R05LCL        PIC S9(4) COMP.
+027300     02  R05LCF        PIC X.
+027400     02  FILLER REDEFINES R05LCF.
+027500         03  R05LCA    PIC X.
+027600     02  R05LCI        PIC X(10).
+027700     02  R06SELL       PIC S9(4) COMP.
+027800     02  R06SELF       PIC X.
+027900     02  FILLER REDEFINES R06SELF.
+028000         03  R06SELA   PIC X.
+028100     02  R06SELI       PIC X(01).
+028200     02  R06IDL        PIC S9(4) COMP.
+028300     02  R06IDF        PIC X.
+028400     02  FILLER REDEFINES R06IDF.
+028500         03  R06IDA    PIC X.
+028600     02  R06IDI        PIC X(05).
+028700     02  R06NML        PIC S9(4) COMP.
+028800     02  R06NMF        PIC X.
+028900     02  FILLER REDEFINES R06NMF.
+029000         03  R06NMA    PIC X.
+029100     02  R06NMI        PIC X(20).
+029200     02  R06LCL        PIC S9(4) COMP.
+029300     02  R06LCF        PIC X.
+029400     02  FILLER REDEFINES R06LCF.
+029500         03  R06LCA    PIC X.
+029600     02  R06LCI        PIC X(10).
+029700     02  R07SELL       PIC S9(4) COMP.
+029800     02  R07SELF       PIC X.
+029900     02  FILLER REDEFINES R07SELF.
+030000         03  R07SELA   PIC X.
+030100     02  R07SELI       PIC X(01).
+030200     02  R07IDL        PIC S9(4) COMP.
+030300     02  R07IDF        PIC X.
+030400     02  FILLER REDEFINES R07IDF.
+030500         03  R07IDA    PIC X.
+030600     02  R07IDI        PIC X(05).
+030700     02  R07NML        PIC S9(4) COMP.
+030800     02  R07NMF        PIC X.
+030900     02  FILLER REDEFINES R07NMF.
+031000         03  R07NMA    PIC X.
+031100     02  R07NMI        PIC X(20).
+031200     02  R07LCL        PIC S9(4) COMP.
+031300     02  R07LCF        PIC X.
+031400     02  FILLER REDEFINES R07LCF.
+031500         03  R07LCA    PIC X.
+031600     02  R07LCI        PIC X(10).
+031700     02  R08SELL       PIC S9(4) COMP.
+031800     02  R08SELF       PIC X.
+031900     02  FILLER REDEFINES R08SELF.
+032000         03  R08SELA   PIC X.
+032100     02  R08SELI       PIC X(01).
+032200     02  R08IDL        PIC S9(4) COMP.
+032300     02  R08IDF        PIC X.
+032400     02  FILLER REDEFINES R08IDF.
+032500         03  R08IDA    PIC X.
+032600     02  R08IDI        PIC X(05).
+032700     02  R08NML        PIC S9(4) COMP.
+032800     02  R08NMF        PIC X.
+032900     02  FILLER REDEFINES R08NMF.
+033000         03  R08NMA    PIC X.
+033100     02  R08NMI        PIC X(20).
+033200     02  R08LCL        PIC S9(4) COMP.
+033300     02  R08LCF        PIC X.
+033400     02  FILLER REDEFINES R08LCF.
+033500         03  R08LCA    PIC X.
+033600     02  R08LCI        PIC X(10).
+033700     02  R09SELL       PIC S9(4) COMP.
+033800     02  R09SELF       PIC X.
+033900     02  FILLER REDEFINES R09SELF.
+034000         03  R09SELA   PIC X.
+034100     02  R09SELI       PIC X(01).
+034200     02  R09IDL        PIC S9(4) COMP.
+034300     02  R09IDF        PIC X.
+034400     02  FILLER REDEFINES R09IDF.
+034500         03  R09IDA    PIC X.
+034600     02  R09IDI        PIC X(05).
+034700     02  R09NML        PIC S9(4) COMP.
+034800     02  R09NMF        PIC X.
+034900     02  FILLER REDEFINES R09NMF.
+035000         03  R09NMA    PIC X.
+035100     02  R09NMI        PIC X(20).
+035200     02  R09LCL        PIC S9(4) COMP.
+035300     02  R09LCF        PIC X.
+035400     02  FILLER REDEFINES R09LCF.
+035500         03  R09LCA    PIC X.
+035600     02  R09LCI        PIC X(10).
+035700     02  R10SELL       PIC S9(4) COMP.
+035800     02  R10SELF       PIC X.
+035900     02  FILLER REDEFINES R10SELF.
+036000         03  R10SELA   PIC X.
+036100     02  R10SELI       PIC X(01).
+036200     02  R10IDL        PIC S9(4) COMP.
+036300     02  R10IDF        PIC X.
+036400     02  FILLER REDEFINES R10IDF.
+036500         03  R10IDA    PIC X.
+036600     02  R10IDI        PIC X(05).
+036700     02  R10NML        PIC S9(4) COMP.
+036800     02  R10NMF        PIC X.
+036900     02  FILLER REDEFINES R10NMF.
+037000         03  R10NMA    PIC X.
+037100     02  R10NMI        PIC X(20).
+037200     02  R10LCL        PIC S9(4) COMP.
+037300     02  R10LCF        PIC X.
+037400     02  FILLER REDEFINES R10LCF.
+037500         03  R10LCA    PIC X.
+037600     02  R10LCI        PIC X(10).
+037700 01  LISTMAPO REDEFINES LISTMAPI.
+037800     02  FILLER            PIC X(12).
+037900     02  FILLER            PIC X(02).
+038000     02  MSG3O             PIC X(30).
+038100     02  FILLER            PIC X(02).
+038200     02  R01SELO       PIC X(01).
+038300     02  FILLER            PIC X(02).
+038400     02  R01IDO        PIC X(05).
+038500     02  FILLER            PIC X(02).
+038600     02  R01NMO        PIC X(20).
+038700     02  FILLER            PIC X(02).
+038800     02  R01LCO        PIC X(10).
+038900     02  FILLER            PIC X(02).
+039000     02  R02SELO       PIC X(01).
+039100     02  FILLER            PIC X(02).
+039200     02  R02IDO        PIC X(05).
+039300     02  FILLER            PIC X(02).
+039400     02  R02NMO        PIC X(20).
+039500     02  FILLER            PIC X(02).
+039600     02  R02LCO        PIC X(10).
+039700     02  FILLER            PIC X(02).
+039800     02  R03SELO       PIC X(01).
+039900     02  FILLER            PIC X(02).
+040000     02  R03IDO        PIC X(05).
+040100     02  FILLER            PIC X(02).
+040200     02  R03NMO        PIC X(20).
+040300     02  FILLER            PIC X(02).
+040400     02  R03LCO        PIC X(10).
+040500     02  FILLER            PIC X(02).
+040600     02  R04SELO       PIC X(01).
+040700     02  FILLER            PIC X(02).
+040800     02  R04IDO        PIC X(05).
+040900     02  FILLER            PIC X(02).
+041000     02  R04NMO        PIC X(20).
+041100     02  FILLER            PIC X(02).
+041200     02  R04LCO        PIC X(10).
+041300     02  FILLER            PIC X(02).
+041400     02  R05SELO       PIC X(01).
+041500     02  FILLER            PIC X(02).
+041600     02  R05IDO        PIC X(05).
+041700     02  FILLER            PIC X(02).
+041800     02  R05NMO        PIC X(20).
+041900     02  FILLER            PIC X(02).
+042000     02  R05LCO        PIC X(10).
+042100     02  FILLER            PIC X(02).
+042200     02  R06SELO       PIC X(01).
+042300     02  FILLER            PIC X(02).
+042400     02  R06IDO        PIC X(05).
+042500     02  FILLER            PIC X(02).
+042600     02  R06NMO        PIC X(20).
+042700     02  FILLER            PIC X(02).
+042800     02  R06LCO        PIC X(10).
+042900     02  FILLER            PIC X(02).
+043000     02  R07SELO       PIC X(01).
+043100     02  FILLER            PIC X(02).
+043200     02  R07IDO        PIC X(05).
+043300     02  FILLER            PIC X(02).
+043400     02  R07NMO        PIC X(20).
+043500     02  FILLER            PIC X(02).
+043600     02  R07LCO        PIC X(10).
+043700     02  FILLER            PIC X(02).
+043800     02  R08SELO       PIC X(01).
+043900     02  FILLER            PIC X(02).
+044000     02  R08IDO        PIC X(05).
+044100     02  FILLER            PIC X(02).
+044200     02  R08NMO        PIC X(20).
+044300     02  FILLER            PIC X(02).
+044400     02  R08LCO        PIC X(10).
+044500     02  FILLER            PIC X(02).
+044600     02  R09SELO       PIC X(01).
+044700     02  FILLER            PIC X(02).
+044800     02  R09IDO        PIC X(05).
+044900     02  FILLER            PIC X(02).
+045000     02  R09NMO        PIC X(20).
+045100     02  FILLER            PIC X(02).
+045200     02  R09LCO        PIC X(10).
+045300     02  FILLER            PIC X(02).
+045400     02  R10SELO       PIC X(01).
+045500     02  FILLER            PIC X(02).
+045600     02  R10IDO        PIC X(05).
+045700     02  FILLER            PIC X(02).
+045800     02  R10NMO        PIC X(20).
+045900     02  FILLER            PIC X(02).
+046000     02  R10LCO        PIC X(10).
