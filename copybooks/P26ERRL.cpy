@@ -0,0 +1,9 @@
+000100 01  ERROR-LOG-RECORD.
+000200     05  ERL-KEY.
+000300         10  ERL-DATE-KEY        PIC X(10).
+000400         10  ERL-TIME-KEY        PIC X(08).
+000500         10  ERL-SEQ             PIC 9(02).
+000600     05  ERL-PROGRAM             PIC X(08).
+000700     05  ERL-PARAGRAPH           PIC X(20).
+000800     05  ERL-RESP-CODE           PIC S9(08).
+000900     05  ERL-TERM-ID             PIC X(04).
