@@ -0,0 +1,116 @@
+000100 01  EMPINQI.
+000200     02  FILLER            PIC X(12).
+000300     02  SYSDATEL          PIC S9(4) COMP.
+000400     02  SYSDATEF          PIC X.
+000500     02  FILLER REDEFINES SYSDATEF.
+000600         03  SYSDATEA      PIC X.
+000700     02  SYSDATEI          PIC X(10).
+000800     02  SYSTIMEL          PIC S9(4) COMP.
+000900     02  SYSTIMEF          PIC X.
+001000     02  FILLER REDEFINES SYSTIMEF.
+001100         03  SYSTIMEA      PIC X.
+001200     02  SYSTIMEI          PIC X(08).
+001300     02  IDL               PIC S9(4) COMP.
+001400     02  IDF               PIC X.
+001500     02  FILLER REDEFINES IDF.
+001600         03  IDA           PIC X.
+001700     02  IDI               PIC X(05).
+001800     02  NAMEL             PIC S9(4) COMP.
+001900     02  NAMEF             PIC X.
+002000     02  FILLER REDEFINES NAMEF.
+002100         03  NAMEA         PIC X.
+002200     02  NAMEI             PIC X(20).
+002300     02  TECHL             PIC S9(4) COMP.
+002400     02  TECHF             PIC X.
+002500     02  FILLER REDEFINES TECHF.
+002600         03  TECHA         PIC X.
+002700     02  TECHI             PIC X(10).
+002800     02  LOCL              PIC S9(4) COMP.
+002900     02  LOCF              PIC X.
+003000     02  FILLER REDEFINES LOCF.
+003100         03  LOCA          PIC X.
+003200     02  LOCI              PIC X(10).
+003300     02  DOBL              PIC S9(4) COMP.
+003400     02  DOBF              PIC X.
+003500     02  FILLER REDEFINES DOBF.
+003600         03  DOBA          PIC X.
+003700     02  DOBI              PIC X(08).
+003800     02  EARNL             PIC S9(4) COMP.
+003900     02  EARNF             PIC X.
+004000     02  FILLER REDEFINES EARNF.
+004100         03  EARNA         PIC X.
+004200     02  EARNI             PIC X(09).
+004300     02  DEDNL             PIC S9(4) COMP.
+004400     02  DEDNF             PIC X.
+004500     02  FILLER REDEFINES DEDNF.
+004600         03  DEDNA         PIC X.
+004700     02  DEDNI             PIC X(09).
+004720     02  TAXL              PIC S9(4) COMP.
+004730     02  TAXF              PIC X.
+004740     02  FILLER REDEFINES TAXF.
+004750         03  TAXA          PIC X.
+004760     02  TAXI              PIC X(09).
+004770     02  OTHDEDL           PIC S9(4) COMP.
+004780     02  OTHDEDF           PIC X.
+004790     02  FILLER REDEFINES OTHDEDF.
+004795         03  OTHDEDA       PIC X.
+004798     02  OTHDEDI           PIC X(09).
+004810     02  UPDDATEL          PIC S9(4) COMP.
+004815     02  UPDDATEF          PIC X.
+004820     02  FILLER REDEFINES UPDDATEF.
+004825         03  UPDDATEA      PIC X.
+004830     02  UPDDATEI          PIC X(10).
+004840     02  UPDTIMEL          PIC S9(4) COMP.
+004845     02  UPDTIMEF          PIC X.
+004850     02  FILLER REDEFINES UPDTIMEF.
+004855         03  UPDTIMEA      PIC X.
+004860     02  UPDTIMEI          PIC X(08).
+004870     02  UPDTERML          PIC S9(4) COMP.
+004875     02  UPDTERMF          PIC X.
+004880     02  FILLER REDEFINES UPDTERMF.
+004885         03  UPDTERMA      PIC X.
+004890     02  UPDTERMI          PIC X(04).
+004900     02  SALL              PIC S9(4) COMP.
+005000     02  SALF              PIC X.
+005100     02  FILLER REDEFINES SALF.
+005200         03  SALA          PIC X.
+005300     02  SALI              PIC X(09).
+005400     02  MESSAGEL          PIC S9(4) COMP.
+005500     02  MESSAGEF          PIC X.
+005600     02  FILLER REDEFINES MESSAGEF.
+005700         03  MESSAGEA      PIC X.
+005800     02  MESSAGEI          PIC X(30).
+005900 01  EMPINQO REDEFINES EMPINQI.
+006000     02  FILLER            PIC X(12).
+006100     02  FILLER            PIC X(02).
+006200     02  SYSDATEO          PIC X(10).
+006300     02  FILLER            PIC X(02).
+006400     02  SYSTIMEO          PIC X(08).
+006500     02  FILLER            PIC X(02).
+006600     02  IDO               PIC X(05).
+006700     02  FILLER            PIC X(02).
+006800     02  NAMEO             PIC X(20).
+006900     02  FILLER            PIC X(02).
+007000     02  TECHO             PIC X(10).
+007100     02  FILLER            PIC X(02).
+007200     02  LOCO              PIC X(10).
+007300     02  FILLER            PIC X(02).
+007400     02  DOBO              PIC X(08).
+007500     02  FILLER            PIC X(02).
+007600     02  EARNO             PIC ZZ,ZZ9.99.
+007700     02  FILLER            PIC X(02).
+007800     02  DEDNO             PIC ZZ,ZZ9.99.
+007810     02  FILLER            PIC X(02).
+007820     02  TAXO              PIC ZZ,ZZ9.99.
+007830     02  FILLER            PIC X(02).
+007840     02  OTHDEDO           PIC ZZ,ZZ9.99.
+007850     02  FILLER            PIC X(02).
+007860     02  UPDDATEO          PIC X(10).
+007870     02  FILLER            PIC X(02).
+007880     02  UPDTIMEO          PIC X(08).
+007890     02  FILLER            PIC X(02).
+007900     02  UPDTERMO          PIC X(04).
+007950     02  FILLER            PIC X(02).
+008000     02  SALO              PIC ZZ,ZZ9.99.
+008100     02  FILLER            PIC X(02).
+008200     02  MESSAGEO          PIC X(30).
