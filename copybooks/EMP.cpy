@@ -0,0 +1,11 @@
+000100 01  EMPLOYEE-RECORD.
+000200     05  EMP-ID           PIC X(05).
+000300     05  EMP-NAME         PIC X(20).
+000400     05  EMP-ADDR         PIC X(30).
+000500     05  EMP-DEPT         PIC X(08).
+000600     05  EMP-DOB-YY       PIC 9(04).
+000700     05  EMP-DOB-MM       PIC 9(02).
+000800     05  EMP-DOB-DD       PIC 9(02).
+000900     05  EMP-DOJ-YY       PIC 9(04).
+001000     05  EMP-DOJ-MM       PIC 9(02).
+001100     05  EMP-DOJ-DD       PIC 9(02).
