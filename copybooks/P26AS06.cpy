@@ -0,0 +1,32 @@
+000100 01  SIGNMAPI.
+000200     02  FILLER            PIC X(12).
+000300     02  DATE1L            PIC S9(4) COMP.
+000400     02  DATE1F            PIC X.
+000500     02  FILLER REDEFINES DATE1F.
+000600         03  DATE1A        PIC X.
+000700     02  DATE1I            PIC X(10).
+000800     02  USERIDL           PIC S9(4) COMP.
+000900     02  USERIDF           PIC X.
+001000     02  FILLER REDEFINES USERIDF.
+001100         03  USERIDA       PIC X.
+001200     02  USERIDI           PIC X(08).
+001300     02  PASSWDL           PIC S9(4) COMP.
+001400     02  PASSWDF           PIC X.
+001500     02  FILLER REDEFINES PASSWDF.
+001600         03  PASSWDA       PIC X.
+001700     02  PASSWDI           PIC X(08).
+001800     02  MESSAGEL          PIC S9(4) COMP.
+001900     02  MESSAGEF          PIC X.
+002000     02  FILLER REDEFINES MESSAGEF.
+002100         03  MESSAGEA      PIC X.
+002200     02  MESSAGEI          PIC X(30).
+002300 01  SIGNMAPO REDEFINES SIGNMAPI.
+002400     02  FILLER            PIC X(12).
+002500     02  FILLER            PIC X(02).
+002600     02  DATE1O            PIC X(10).
+002700     02  FILLER            PIC X(02).
+002800     02  USERIDO           PIC X(08).
+002900     02  FILLER            PIC X(02).
+003000     02  PASSWDO           PIC X(08).
+003100     02  FILLER            PIC X(02).
+003200     02  MESSAGEO          PIC X(30).
