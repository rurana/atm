@@ -0,0 +1,18 @@
+000100 01  EMPLOYEE-MASTER-RECORD.
+000200     05  EMP-ID                  PIC X(05).
+000300     05  EMP-NAME                PIC X(20).
+000400     05  EMP-ADDR                PIC X(30).
+000500     05  EMP-DEPT                PIC X(08).
+000600     05  EMP-LOC                 PIC X(10).
+000700     05  EMP-TECH                PIC X(10).
+000800     05  EMP-DOB-YY              PIC 9(04).
+000900     05  EMP-DOB-MM              PIC 9(02).
+001000     05  EMP-DOB-DD              PIC 9(02).
+001100     05  EMP-DOJ-YY              PIC 9(04).
+001200     05  EMP-DOJ-MM              PIC 9(02).
+001300     05  EMP-DOJ-DD              PIC 9(02).
+001400     05  EMP-EARN                PIC 9(05)V99.
+001500     05  EMP-DEDN                PIC 9(05)V99.
+001600     05  EMP-UPD-DATE            PIC X(10).
+001700     05  EMP-UPD-TIME            PIC X(08).
+001800     05  EMP-UPD-TERM            PIC X(04).
