@@ -0,0 +1,8 @@
+000100 01  REFERENCE-RECORD.
+000200     05  REF-KEY.
+000300         10  REF-TYPE            PIC X(01).
+000400             88  REF-LOC-TYPE            VALUE 'L'.
+000500             88  REF-TECH-TYPE           VALUE 'T'.
+000600             88  REF-DEPT-TYPE           VALUE 'D'.
+000700         10  REF-CODE            PIC X(10).
+000800     05  REF-DESC                PIC X(20).
