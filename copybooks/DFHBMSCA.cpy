@@ -0,0 +1,26 @@
+000100 01  DFHBMSCA.
+000200     02  DFHBMUNP   PIC X VALUE ' '.
+000300     02  DFHBMUNN   PIC X VALUE '&'.
+000400     02  DFHBMPRO   PIC X VALUE '-'.
+000500     02  DFHBMPRF   PIC X VALUE '/'.
+000600     02  DFHBMASF   PIC X VALUE 'A'.
+000700     02  DFHBMASB   PIC X VALUE '0'.
+000800     02  DFHBMUNB   PIC X VALUE '8'.
+000900     02  DFHBMDAR   PIC X VALUE QUOTE.
+001000     02  DFHBMFSE   PIC X VALUE '@'.
+001100     02  DFHBMPRD   PIC X VALUE 'P'.
+001200     02  DFHNEUTR3  PIC X VALUE ' '.
+001300     02  DFHNEUTR8  PIC X VALUE '8'.
+001400     02  DFHBLUE    PIC X VALUE '1'.
+001500     02  DFHRED     PIC X VALUE '2'.
+001600     02  DFHPINK    PIC X VALUE '3'.
+001700     02  DFHGREEN   PIC X VALUE '4'.
+001800     02  DFHTURQ    PIC X VALUE '5'.
+001900     02  DFHYELLOW  PIC X VALUE '6'.
+002000     02  DFHNEUTRAL PIC X VALUE '7'.
+002100     02  DFHBASE    PIC X VALUE '0'.
+002200     02  DFHDFCOL   PIC X VALUE ' '.
+002300     02  DFHUNDLN   PIC X VALUE '1'.
+002400     02  DFHBLINK   PIC X VALUE '2'.
+002500     02  DFHREVRS   PIC X VALUE '4'.
+002600     02  DFHUNIML   PIC X VALUE '8'.
