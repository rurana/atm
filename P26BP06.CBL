@@ -0,0 +1,169 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. P26BP06.                                             00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT P26AFILE ASSIGN TO P26AFILE                           00060000
+000700         ORGANIZATION IS INDEXED                                  00070000
+000800         ACCESS MODE IS SEQUENTIAL                                00080000
+000900         RECORD KEY IS EMP-ID                                     00090000
+001000         FILE STATUS IS WS-AFILE-STATUS.                          00100000
+001100     SELECT P26YTOT ASSIGN TO P26YTOT                             00110000
+001200         ORGANIZATION IS INDEXED                                  00120000
+001300         ACCESS MODE IS DYNAMIC                                   00130000
+001400         RECORD KEY IS YTD-EMP-ID                                 00140000
+001500         FILE STATUS IS WS-YTOT-STATUS.                           00150000
+001600     SELECT P26YEND ASSIGN TO P26YEND                             00160000
+001700         ORGANIZATION IS LINE SEQUENTIAL                          00170000
+001800         FILE STATUS IS WS-YEND-STATUS.                           00180000
+001900*                                                                 00190000
+002000 DATA DIVISION.                                                   00200000
+002100 FILE SECTION.                                                    00210000
+002200 FD  P26AFILE                                                     00220000
+002300     LABEL RECORDS ARE STANDARD.                                  00230000
+002400     COPY EMPREC.                                                 00240000
+002500 FD  P26YTOT                                                      00250000
+002600     LABEL RECORDS ARE STANDARD.                                  00260000
+002700     COPY P26YTD.                                                 00270000
+002800 FD  P26YEND                                                      00280000
+002900     LABEL RECORDS ARE STANDARD.                                  00290000
+003000 01  YEND-LINE                PIC X(132).                         00300000
+003100*                                                                 00310000
+003200 WORKING-STORAGE SECTION.                                         00320000
+003300 01  WS-AFILE-STATUS         PIC X(02) VALUE SPACES.              00330000
+003400 01  WS-YTOT-STATUS          PIC X(02) VALUE SPACES.              00340000
+003500     88  YTOT-NOT-FOUND               VALUE '35' '23'.            00350000
+003600 01  WS-YEND-STATUS          PIC X(02) VALUE SPACES.              00360000
+003700 01  WS-AFILE-EOF-FLAG       PIC X(01) VALUE 'N'.                 00370000
+003800     88  AFILE-EOF                   VALUE 'Y'.                   00380000
+003900 01  WS-YTOT-FOUND-FLAG      PIC X(01) VALUE 'N'.                 00390000
+004000     88  YTOT-REC-FOUND               VALUE 'Y'.                  00400000
+004100 01  WS-CURRENT-DATE.                                             00410000
+004200     03  WS-CURR-YY          PIC 9(04).                           00420000
+004300     03  WS-CURR-MM          PIC 9(02).                           00430000
+004400     03  WS-CURR-DD          PIC 9(02).                           00440000
+004500 01  WS-CAP-DATE-OUT         PIC X(10) VALUE SPACES.              00450000
+004600 01  WS-GRAND-EARN           PIC 9(09)V99 VALUE ZERO.             00460000
+004700 01  WS-GRAND-DEDN           PIC 9(09)V99 VALUE ZERO.             00470000
+004800 01  WS-GRAND-COUNT          PIC 9(05) VALUE ZERO.                00480000
+004900 01  WS-HEADING-LINE         PIC X(132) VALUE                     00490000
+005000     'P26BP06  YEAR-END EARNINGS SUMMARY'.                        00500000
+005100 01  WS-COL-HEADING          PIC X(132) VALUE                     00510000
+005200     'EMP-ID NAME                 YEAR YTD-EARN  YTD-DEDN  CAPTS'.00520000
+005300 01  WS-DETAIL-LINE.                                              00530000
+005400     03  DL-EMP-ID           PIC X(05).                           00540000
+005500     03  FILLER              PIC X(02) VALUE SPACES.              00550000
+005600     03  DL-NAME             PIC X(20).                           00560000
+005700     03  FILLER              PIC X(02) VALUE SPACES.              00570000
+005800     03  DL-YEAR             PIC 9(04).                           00580000
+005900     03  FILLER              PIC X(02) VALUE SPACES.              00590000
+006000     03  DL-EARN             PIC ZZZ,ZZZ,ZZ9.99.                  00600000
+006100     03  FILLER              PIC X(02) VALUE SPACES.              00610000
+006200     03  DL-DEDN             PIC ZZZ,ZZZ,ZZ9.99.                  00620000
+006300     03  FILLER              PIC X(02) VALUE SPACES.              00630000
+006400     03  DL-CAPS             PIC ZZZ9.                            00640000
+006500 01  WS-GRAND-LINE.                                               00650000
+006600     03  FILLER              PIC X(14) VALUE 'GRAND TOTAL - '.    00660000
+006700     03  GL-EARN             PIC ZZZ,ZZZ,ZZ9.99.                  00670000
+006800     03  FILLER              PIC X(03) VALUE SPACES.              00680000
+006900     03  GL-DEDN             PIC ZZZ,ZZZ,ZZ9.99.                  00690000
+007000     03  FILLER              PIC X(03) VALUE SPACES.              00700000
+007100     03  GL-COUNT            PIC ZZ,ZZ9.                          00710000
+007200*                                                                 00720000
+007300 PROCEDURE DIVISION.                                              00730000
+007400 MAIN-PARA.                                                       00740000
+007500     PERFORM INITIALIZATION-PARA                                  00750000
+007600     PERFORM PROCESS-PARA                                         00760000
+007700         UNTIL AFILE-EOF                                          00770000
+007800     PERFORM TERMINATION-PARA                                     00780000
+007900     STOP RUN.                                                    00790000
+008000*                                                                 00800000
+008100 INITIALIZATION-PARA.                                             00810000
+008200     OPEN INPUT P26AFILE                                          00820000
+008300     OPEN I-O P26YTOT                                             00830000
+008400     IF YTOT-NOT-FOUND                                            00840000
+008500         OPEN OUTPUT P26YTOT                                      00850000
+008600         CLOSE P26YTOT                                            00860000
+008700         OPEN I-O P26YTOT                                         00870000
+008800     END-IF                                                       00880000
+008900     OPEN OUTPUT P26YEND                                          00890000
+009000     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD                    00900000
+009100     STRING WS-CURR-DD '/' WS-CURR-MM '/' WS-CURR-YY              00910000
+009200         DELIMITED BY SIZE INTO WS-CAP-DATE-OUT                   00920000
+009300     MOVE WS-HEADING-LINE TO YEND-LINE                            00930000
+009400     WRITE YEND-LINE                                              00940000
+009500     MOVE WS-COL-HEADING TO YEND-LINE                             00950000
+009600     WRITE YEND-LINE                                              00960000
+009700     PERFORM READ-AFILE-PARA.                                     00970000
+009800*                                                                 00980000
+009900 READ-AFILE-PARA.                                                 00990000
+010000     READ P26AFILE NEXT RECORD                                    01000000
+010100         AT END                                                   01010000
+010200             SET AFILE-EOF TO TRUE                                01020000
+010300     END-READ.                                                    01030000
+010400*                                                                 01040000
+010500 PROCESS-PARA.                                                    01050000
+010600     PERFORM FIND-YTOT-PARA                                       01060000
+010700     PERFORM ACCUMULATE-YTOT-PARA                                 01070000
+010800     PERFORM WRITE-DETAIL-PARA                                    01080000
+010900     ADD EMP-EARN TO WS-GRAND-EARN                                01090000
+011000     ADD EMP-DEDN TO WS-GRAND-DEDN                                01100000
+011100     ADD 1 TO WS-GRAND-COUNT                                      01110000
+011200     PERFORM READ-AFILE-PARA.                                     01120000
+011300*                                                                 01130000
+011400 FIND-YTOT-PARA.                                                  01140000
+011500     MOVE EMP-ID TO YTD-EMP-ID                                    01150000
+011600     READ P26YTOT                                                 01160000
+011700         INVALID KEY                                              01170000
+011800             MOVE 'N' TO WS-YTOT-FOUND-FLAG                       01180000
+011900         NOT INVALID KEY                                          01190000
+012000             MOVE 'Y' TO WS-YTOT-FOUND-FLAG                       01200000
+012100     END-READ                                                     01210000
+012200     IF NOT YTOT-REC-FOUND                                        01220000
+012300         MOVE EMP-ID TO YTD-EMP-ID                                01230000
+012400         MOVE EMP-NAME TO YTD-EMP-NAME                            01240000
+012500         MOVE WS-CURR-YY TO YTD-YEAR                              01250000
+012600         MOVE ZERO TO YTD-EARN-TOTAL                              01260000
+012700         MOVE ZERO TO YTD-DEDN-TOTAL                              01270000
+012800         MOVE ZERO TO YTD-CAPTURE-COUNT                           01280000
+012810     ELSE                                                         01281000
+012820         IF YTD-YEAR NOT = WS-CURR-YY                             01282000
+012830             MOVE WS-CURR-YY TO YTD-YEAR                          01283000
+012840             MOVE ZERO TO YTD-EARN-TOTAL                          01284000
+012850             MOVE ZERO TO YTD-DEDN-TOTAL                          01285000
+012860             MOVE ZERO TO YTD-CAPTURE-COUNT                       01286000
+012870         END-IF                                                   01287000
+012900     END-IF.                                                      01290000
+013000*                                                                 01300000
+013100 ACCUMULATE-YTOT-PARA.                                            01310000
+013200     ADD EMP-EARN TO YTD-EARN-TOTAL                               01320000
+013300     ADD EMP-DEDN TO YTD-DEDN-TOTAL                               01330000
+013400     ADD 1 TO YTD-CAPTURE-COUNT                                   01340000
+013500     MOVE WS-CAP-DATE-OUT TO YTD-LAST-CAP-DATE                    01350000
+013600     IF YTOT-REC-FOUND                                            01360000
+013700         REWRITE YEAR-END-RECORD                                  01370000
+013800     ELSE                                                         01380000
+013900         WRITE YEAR-END-RECORD                                    01390000
+014000     END-IF.                                                      01400000
+014100*                                                                 01410000
+014200 WRITE-DETAIL-PARA.                                               01420000
+014300     MOVE SPACES TO WS-DETAIL-LINE                                01430000
+014400     MOVE YTD-EMP-ID TO DL-EMP-ID                                 01440000
+014500     MOVE YTD-EMP-NAME TO DL-NAME                                 01450000
+014600     MOVE YTD-YEAR TO DL-YEAR                                     01460000
+014700     MOVE YTD-EARN-TOTAL TO DL-EARN                               01470000
+014800     MOVE YTD-DEDN-TOTAL TO DL-DEDN                               01480000
+014900     MOVE YTD-CAPTURE-COUNT TO DL-CAPS                            01490000
+015000     MOVE WS-DETAIL-LINE TO YEND-LINE                             01500000
+015100     WRITE YEND-LINE.                                             01510000
+015200*                                                                 01520000
+015300 TERMINATION-PARA.                                                01530000
+015400     MOVE SPACES TO WS-GRAND-LINE                                 01540000
+015500     MOVE WS-GRAND-EARN TO GL-EARN                                01550000
+015600     MOVE WS-GRAND-DEDN TO GL-DEDN                                01560000
+015700     MOVE WS-GRAND-COUNT TO GL-COUNT                              01570000
+015800     MOVE WS-GRAND-LINE TO YEND-LINE                              01580000
+015900     WRITE YEND-LINE                                              01590000
+016000     CLOSE P26AFILE                                               01600000
+016100     CLOSE P26YTOT                                                01610000
+016200     CLOSE P26YEND.                                               01620000
