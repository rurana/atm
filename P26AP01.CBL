@@ -15,8 +15,6 @@
 001500 01  OP-MUL      PIC ZZ9.                                         00150001
 001600 01  WS-DIV      PIC 9(01)V99.                                    00160002
 001700 01  OP-DIV      PIC 9(01).99.                                    00170001
-001800 01  WS-MESSAGE  PIC X(30) VALUE                                  00180001
-001900     'END OF THE PROGRAM, BYE, BYE!!'.                            00190001
 002000     COPY P26AS01.                                                00200001
 002100     COPY DFHAID.                                                 00210001
 002200 LINKAGE SECTION.                                                 00220001
@@ -44,13 +42,10 @@
 004400     END-EXEC.                                                    00440001
 004500 NEXT-PARA.                                                       00450001
 004600     EVALUATE EIBAID                                              00460001
-004700        WHEN DFHPF3                                               00470001
-004800         EXEC CICS SEND TEXT                                      00480001
-004900             FROM(WS-MESSAGE)                                     00490001
-005000             ERASE                                                00500001
-005100         END-EXEC                                                 00510001
-005200         EXEC CICS RETURN                                         00520001
-005300         END-EXEC                                                 00530001
+004700        WHEN DFHPF3                                                00470001
+004800           EXEC CICS XCTL                                          00480001
+004900              PROGRAM('P26AP02')                                   00490001
+005000           END-EXEC                                                00500001
 005400        WHEN DFHENTER                                             00540001
 005500         PERFORM PROCESS-PARA                                     00550001
 005600        WHEN OTHER                                                00560001
@@ -68,24 +63,20 @@
 006800             COMPUTE WS-ADD = WS-IN1 + WS-IN2                     00680001
 006900             COMPUTE WS-SUB = WS-IN1 - WS-IN2                     00690001
 007000             COMPUTE WS-MUL = WS-IN1 * WS-IN2                     00700001
-007100             COMPUTE WS-DIV = WS-IN1 / WS-IN2                     00710001
-007200             MOVE WS-ADD  TO ADDO                                 00720001
+007100             MOVE WS-ADD  TO ADDO                                 00720001
 007300*            MOVE WS-SUB TO OP-SUB                                00730001
 007400             MOVE WS-SUB  TO SUBO                                 00740001
 007500             MOVE WS-MUL  TO MULO                                 00750001
-007600             MOVE WS-DIV TO OP-DIV                                00760002
-007700             MOVE OP-DIV  TO DIVO                                 00770002
+007550             IF WS-IN2 = ZERO                                     00755001
+007560                MOVE 'CANT DIVIDE BY ZERO' TO DIVO                00756001
+007570             ELSE                                                 00757001
+007580                COMPUTE WS-DIV = WS-IN1 / WS-IN2                  00758001
+007590                MOVE WS-DIV TO OP-DIV                             00759001
+007600                MOVE OP-DIV  TO DIVO                              00760002
+007700             END-IF                                               00770002
 007800             MOVE 'SUM OF 2 NUMBERS IS DISPLAYED' TO MESSAGEO     00780001
 007900        ELSE                                                      00790001
 008000             MOVE 'INPUTS ARE NOT NUMERIC' TO MESSAGEO.           00800001
-008100 EXIT-PARA.                                                       00810003
-008200     EVALUATE EIBAID                                              00820003
-008300        WHEN DFHPF3                                               00830003
-008400           EXEC CICS XCTL                                         00840003
-008500              PROGRAM('P26AP02')                                  00850003
-008600           END-EXEC                                               00860003
-008700     END-EVALUATE.                                                00870003
-008800                                                                  00880003
 008900 RECEIVE-MAP.                                                     00890001
 009000     EXEC CICS RECEIVE                                            00900001
 009100         MAP('CALC')                                              00910001
