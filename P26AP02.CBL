@@ -9,6 +9,15 @@
 000900 01  WS-DATE-TIME PIC S9(15) COMP-3 VALUE ZERO.                   00090002
 001000 01  WS-MESSAGE  PIC X(30) VALUE                                  00100000
 001100     'END OF THE PROGRAM, BYE, BYE!!'.                            00110000
+001150 01  WS-SIGNON-CA.                                                00115001
+001160     03  WS-SIGNON-TARGET    PIC X(08) VALUE SPACES.              00116001
+001170     03  WS-SIGNON-FLAG      PIC X(01) VALUE SPACES.              00117001
+001180 01  WS-LOG-RECORD.                                               00118001
+001182     03  LOG-TERMID          PIC X(04) VALUE SPACES.              00118201
+001184     03  LOG-TRANID          PIC X(04) VALUE SPACES.              00118401
+001186     03  LOG-DATE            PIC X(10) VALUE SPACES.              00118601
+001188     03  LOG-TIME            PIC X(08) VALUE SPACES.              00118801
+001190     03  LOG-CHOICE          PIC X(01) VALUE SPACES.              00119001
 001200     COPY P26AS02.                                                00120002
 001300     COPY DFHAID.                                                 00130000
 001400 LINKAGE SECTION.                                                 00140000
@@ -54,10 +63,23 @@
 005400     PERFORM RECEIVE-MAP.                                         00540000
 005500     MOVE CHOICEO TO WS-CHOICE-X                                  00550004
 005600     IF VALID-CHOICE                                              00560002
+005650         PERFORM LOG-PARA                                         00565002
 005700         PERFORM TRANSFER-PARA                                    00570002
 005800     ELSE                                                         00580002
 005900         MOVE 'INVALID CHOICE' TO MESSAGEO                        00590002
 006000     END-IF.                                                      00600002
+006010 LOG-PARA.                                                        00601002
+006015     PERFORM DATE-TIME-PARA                                       00601502
+006020     MOVE EIBTRMID TO LOG-TERMID                                  00602002
+006025     MOVE EIBTRNID TO LOG-TRANID                                  00602502
+006030     MOVE SYSDATEO TO LOG-DATE                                    00603002
+006035     MOVE SYSTIMEO TO LOG-TIME                                    00603502
+006040     MOVE WS-CHOICE-X TO LOG-CHOICE                               00604002
+006042     EXEC CICS WRITEQ TD                                          00604202
+006044         QUEUE('P26L')                                            00604402
+006046         FROM(WS-LOG-RECORD)                                      00604602
+006048         LENGTH(LENGTH OF WS-LOG-RECORD)                          00604802
+006049     END-EXEC.                                                    00604902
 006100 TRANSFER-PARA.                                                   00610002
 006200     EVALUATE WS-CHOICE                                           00620002
 006300        WHEN 1                                                    00630002
@@ -69,8 +91,11 @@
 006900              PROGRAM('P26AP03')                                  00690002
 007000           END-EXEC                                               00700002
 007100        WHEN 3                                                    00710002
+007150           MOVE 'P26AP10' TO WS-SIGNON-TARGET                     00715002
+007160           MOVE SPACES    TO WS-SIGNON-FLAG                       00716002
 007200           EXEC CICS XCTL                                         00720002
-007300              PROGRAM('P26AP04')                                  00730002
+007250              PROGRAM('P26AP06')                                  00725002
+007260              COMMAREA(WS-SIGNON-CA)                              00726002
 007400           END-EXEC                                               00740002
 007500        WHEN 4                                                    00750002
 007600           EXEC CICS XCTL                                         00760002
