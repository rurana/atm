@@ -0,0 +1,53 @@
+000100 IDENTIFICATION DIVISION.                                          00010000
+000200 PROGRAM-ID. P26AP05.                                              00020000
+000300 DATA DIVISION.                                                    00030000
+000400 WORKING-STORAGE SECTION.                                          00040000
+000500 01  WS-CA       PIC X(01).                                        00050000
+000600 01  WS-DATE-TIME PIC S9(15) COMP-3 VALUE ZERO.                    00060000
+000700     COPY P26AS05.                                                 00070000
+000800     COPY DFHAID.                                                  00080000
+000900 LINKAGE SECTION.                                                  00090000
+001000 01  DFHCOMMAREA     PIC X(01).                                    00100000
+001100 PROCEDURE DIVISION.                                               00110000
+001200 MAIN-PARA.                                                        00120000
+001300     IF EIBCALEN = ZERO                                            00130000
+001400         PERFORM FIRST-PARA                                        00140000
+001500     ELSE                                                          00150000
+001600         PERFORM NEXT-PARA.                                        00160000
+001700 END-PARA.                                                         00170000
+001800     EXEC CICS RETURN                                              00180000
+001900         TRANSID('P26R')                                           00190000
+002000         COMMAREA(WS-CA)                                           00200000
+002100     END-EXEC.                                                     00210000
+002200 FIRST-PARA.                                                       00220000
+002300     MOVE LOW-VALUES TO REPMAPO                                    00230000
+002400     PERFORM DATE-TIME-PARA                                        00240000
+002500     PERFORM SEND-MAP.                                             00250000
+002600 SEND-MAP.                                                         00260000
+002700     EXEC CICS SEND                                                00270000
+002800         MAP('REPMAP')                                             00280000
+002900         MAPSET('P26AS05')                                         00290000
+003000         FROM (REPMAPO)                                            00300000
+003100         ERASE                                                     00310000
+003200     END-EXEC.                                                     00320000
+003300 NEXT-PARA.                                                        00330000
+003400     EVALUATE EIBAID                                               00340000
+003500        WHEN DFHPF3                                                00350000
+003600         EXEC CICS XCTL                                            00360000
+003700             PROGRAM('P26AP02')                                    00370000
+003800         END-EXEC                                                  00380000
+003900        WHEN OTHER                                                 00390000
+004000         MOVE 'PF3 RETURNS TO THE MAIN MENU' TO MESSAGEO           00400000
+004100         PERFORM SEND-MAP                                          00410000
+004200     END-EVALUATE.                                                 00420000
+004300 DATE-TIME-PARA.                                                   00430000
+004400     EXEC CICS ASKTIME                                             00440000
+004500         ABSTIME(WS-DATE-TIME)                                     00450000
+004600     END-EXEC.                                                     00460000
+004700     EXEC CICS FORMATTIME                                          00470000
+004800         ABSTIME(WS-DATE-TIME)                                     00480000
+004900         DDMMYYYY(SYSDATEO)                                        00490000
+005000         DATESEP                                                   00500000
+005100         TIME(SYSTIMEO)                                            00510000
+005200         TIMESEP                                                   00520000
+005300     END-EXEC.                                                     00530000
