@@ -2,23 +2,34 @@
 000200 PROGRAM-ID. P26AP03.                                             00020000
 000300 DATA DIVISION.                                                   00030000
 000400 WORKING-STORAGE SECTION.                                         00040000
-000500 01  WS-CA       PIC X(01).                                       00050000
+000500 01  WS-CA.                                                       00050000
+000550     03  WS-LAST-ID          PIC X(05) VALUE SPACES.              00055000
 000600 01  WS-RESP-CODE PIC S9(08) COMP VALUE ZERO.                     00060001
 000700 01  WS-EARN     PIC ZZ,ZZ9.99 VALUE ZERO.                        00070001
 000800 01  WS-DEDN     PIC ZZ,ZZ9.99 VALUE ZERO.                        00080001
 000900 01  WS-SAL-O    PIC ZZ,ZZ9.99 VALUE ZERO.                        00090001
 001000 01  WS-SAL      PIC 9(05)V99 VALUE ZERO.                         00100001
+001020 01  WS-TAX      PIC 9(05)V99 VALUE ZERO.                         00102000
+001030 01  WS-TAX-O    PIC ZZ,ZZ9.99 VALUE ZERO.                        00103000
+001040 01  WS-OTH-DEDN PIC 9(05)V99 VALUE ZERO.                         00104000
+001045 01  WS-OTH-DEDN-O PIC ZZ,ZZ9.99 VALUE ZERO.                      00104500
+001050 01  WS-EMP-ID   PIC X(05) VALUE SPACES.                          00105000
 001100 01  WS-DATE-TIME PIC S9(15) COMP-3 VALUE ZERO.                   00110000
+001110 01  WS-ERRLOG-RESP-CODE  PIC S9(08) COMP.                        00111000
+001115 01  WS-ERRLOG-SEQ         PIC 9(02) VALUE ZERO.                   00111500
 001200     COPY EMPREC.                                                 00120001
+001210     COPY P26ERRL.                                                00121000
 001300     COPY P26AS03.                                                00130000
 001400     COPY DFHAID.                                                 00140000
 001500 LINKAGE SECTION.                                                 00150000
-001600 01  DFHCOMMAREA     PIC X(01).                                   00160000
+001600 01  DFHCOMMAREA     PIC X(05).                                   00160000
 001700 PROCEDURE DIVISION.                                              00170000
 001800 MAIN-PARA.                                                       00180000
 001900     IF EIBCALEN = ZERO                                           00190000
+001950         MOVE SPACES TO WS-CA                                     00195000
 002000         PERFORM FIRST-PARA                                       00200000
 002100     ELSE                                                         00210000
+002150         MOVE DFHCOMMAREA TO WS-CA                                00215000
 002200         PERFORM NEXT-PARA.                                       00220000
 002300 END-PARA.                                                        00230000
 002400     EXEC CICS RETURN                                             00240000
@@ -45,6 +56,10 @@
 004500         END-EXEC                                                 00450002
 004600        WHEN DFHENTER                                             00460000
 004700            PERFORM PROCESS-PARA                                  00470000
+004750        WHEN DFHPF7                                               00475000
+004760            PERFORM BROWSE-PREV-PARA                              00476000
+004770        WHEN DFHPF8                                               00477000
+004780            PERFORM BROWSE-NEXT-PARA                              00478000
 004800        WHEN OTHER                                                00480000
 004900            MOVE 'INVALID KEY PRESSED' TO MESSAGEO                00490000
 005000     END-EVALUATE                                                 00500002
@@ -69,30 +84,142 @@
 006900     END-EXEC.                                                    00690001
 007000     EVALUATE WS-RESP-CODE                                        00700001
 007100         WHEN DFHRESP(NORMAL)                                     00710001
-007200             MOVE EMP-ID   TO IDO                                 00720001
-007300             MOVE EMP-NAME TO NAMEO                               00730001
-007400             MOVE EMP-TECH TO TECHO                               00740001
-007500             MOVE EMP-LOC  TO LOCO                                00750001
-007600             MOVE EMP-EARN TO WS-EARN                             00760001
-007700             PERFORM MOVE-DOB                                     00770001
-007800             MOVE WS-EARN  TO EARNO                               00780001
-007900             MOVE EMP-DEDN TO WS-DEDN                             00790002
-008000             MOVE WS-DEDN  TO DEDNO                               00800001
-008100             COMPUTE WS-SAL = EMP-EARN - EMP-DEDN                 00810002
-008200             MOVE WS-SAL   TO WS-SAL-O                            00820001
-008300             MOVE WS-SAL-O TO SALO                                00830001
+007150             PERFORM MOVE-EMPLOYEE-PARA                           00715001
+007160             MOVE EMP-ID TO WS-LAST-ID                            00716001
 008400             MOVE 'EMPLOYEE DETAILS FOUND' TO MESSAGEO            00840001
 008500         WHEN DFHRESP(NOTFND)                                     00850002
 008600             MOVE SPACES   TO NAMEO, DOBO, TECHO, LOCO,           00860003
-008700                              EARNO, DEDNO, SALO                  00870001
+008700                              EARNO, DEDNO, TAXO, OTHDEDO,       00870001
+008750                              UPDDATEO, UPDTIMEO, UPDTERMO, SALO   00875001
 008800             MOVE 'EMPLOYEE NOT FOUND    ' TO MESSAGEO            00880001
 008900         WHEN OTHER                                               00890001
 009000             MOVE 'ERROR ACCESSING FILE  ' TO MESSAGEO            00900001
+009010            MOVE WS-RESP-CODE TO ERL-RESP-CODE                    00901000
+009020            MOVE 'READ-EMPLOYEE        ' TO ERL-PARAGRAPH         00902000
+009030            PERFORM LOG-FILE-ERROR-PARA                           00903000
 009100             MOVE SPACES   TO NAMEO, DOBO, TECHO, LOCO,           00910001
-009200                              EARNO, DEDNO, SALO                  00920001
+009150                              EARNO, DEDNO, TAXO, OTHDEDO,       00915001
+009180                              UPDDATEO, UPDTIMEO, UPDTERMO, SALO   00918001
 009300     END-EVALUATE.                                                00930001
-009400 MOVE-DOB.                                                        00940001
-009500     MOVE EMP-DOB TO DOBO.                                        00950001
+009350 MOVE-EMPLOYEE-PARA.                                              00935001
+009360     MOVE EMP-ID   TO IDO                                         00936001
+009370     MOVE EMP-NAME TO NAMEO                                       00937001
+009380     MOVE EMP-TECH TO TECHO                                       00938001
+009390     MOVE EMP-LOC  TO LOCO                                        00939001
+009400     MOVE EMP-EARN TO WS-EARN                                     00940001
+009410     PERFORM MOVE-DOB                                             00941001
+009420     MOVE WS-EARN  TO EARNO                                       00942001
+009430     MOVE EMP-DEDN TO WS-DEDN                                     00943001
+009440     MOVE WS-DEDN  TO DEDNO                                       00944001
+009442     COMPUTE WS-TAX = EMP-EARN * 0.10                             00944201
+009444     IF WS-TAX > EMP-DEDN                                         00944401
+009446         MOVE EMP-DEDN TO WS-TAX                                  00944601
+009448     END-IF                                                       00944801
+009450     COMPUTE WS-OTH-DEDN = EMP-DEDN - WS-TAX                      00945001
+009452     MOVE WS-TAX      TO WS-TAX-O                                 00945201
+009454     MOVE WS-TAX-O    TO TAXO                                     00945401
+009456     MOVE WS-OTH-DEDN TO WS-OTH-DEDN-O                            00945601
+009458     MOVE WS-OTH-DEDN-O TO OTHDEDO                                00945801
+009459     MOVE EMP-UPD-DATE TO UPDDATEO                                00945901
+009460     MOVE EMP-UPD-TIME TO UPDTIMEO                                00946001
+009461     MOVE EMP-UPD-TERM TO UPDTERMO                                00946101
+009462     COMPUTE WS-SAL = EMP-EARN - EMP-DEDN                         00946201
+009465     MOVE WS-SAL   TO WS-SAL-O                                    00946501
+009470     MOVE WS-SAL-O TO SALO.                                       00947001
+009480 BROWSE-NEXT-PARA.                                                00948001
+009490     IF WS-LAST-ID = SPACES                                       00949001
+009500         MOVE LOW-VALUES TO WS-EMP-ID                             00950001
+009510     ELSE                                                         00951001
+009520         MOVE WS-LAST-ID TO WS-EMP-ID                             00952001
+009530     END-IF                                                       00953001
+009540     EXEC CICS STARTBR                                            00954001
+009550         FILE('P26AFILE')                                         00955001
+009560         RIDFLD(WS-EMP-ID)                                        00956001
+009570         RESP(WS-RESP-CODE)                                       00957001
+009580     END-EXEC                                                     00958001
+009590     IF WS-RESP-CODE = DFHRESP(NORMAL)                            00959001
+009600         EXEC CICS READNEXT                                       00960001
+009610             FILE('P26AFILE')                                     00961001
+009620             INTO(EMPLOYEE-RECORD)                                00962001
+009630             RIDFLD(WS-EMP-ID)                                    00963001
+009640             RESP(WS-RESP-CODE)                                   00964001
+009650         END-EXEC                                                 00965001
+009660         IF WS-LAST-ID NOT = SPACES                               00966001
+009670            AND WS-RESP-CODE = DFHRESP(NORMAL)                    00967001
+009680             EXEC CICS READNEXT                                   00968001
+009690                 FILE('P26AFILE')                                 00969001
+009700                 INTO(EMPLOYEE-RECORD)                            00970001
+009710                 RIDFLD(WS-EMP-ID)                                00971001
+009720                 RESP(WS-RESP-CODE)                               00972001
+009730             END-EXEC                                             00973001
+009740         END-IF                                                   00974001
+009750         EXEC CICS ENDBR                                          00975001
+009760             FILE('P26AFILE')                                     00976001
+009770         END-EXEC                                                 00977001
+009780     END-IF                                                       00978001
+009790     EVALUATE WS-RESP-CODE                                        00979001
+009800         WHEN DFHRESP(NORMAL)                                     00980001
+009810             PERFORM MOVE-EMPLOYEE-PARA                           00981001
+009820             MOVE EMP-ID TO WS-LAST-ID                            00982001
+009830             MOVE 'EMPLOYEE DETAILS FOUND' TO MESSAGEO            00983001
+009840         WHEN DFHRESP(ENDFILE)                                    00984001
+009850             MOVE 'END OF EMPLOYEE FILE REACHED' TO MESSAGEO      00985001
+009860         WHEN OTHER                                               00986001
+009870             MOVE 'ERROR ACCESSING FILE' TO MESSAGEO              00987001
+009880            MOVE WS-RESP-CODE TO ERL-RESP-CODE                    00988000
+009890            MOVE 'BROWSE-NEXT-PARA     ' TO ERL-PARAGRAPH         00989000
+009895            PERFORM LOG-FILE-ERROR-PARA                           00989500
+009880     END-EVALUATE.                                                00988001
+009890 BROWSE-PREV-PARA.                                                00989001
+009900     IF WS-LAST-ID = SPACES                                       00990001
+009910         MOVE HIGH-VALUES TO WS-EMP-ID                            00991001
+009920     ELSE                                                         00992001
+009930         MOVE WS-LAST-ID TO WS-EMP-ID                             00993001
+009940     END-IF                                                       00994001
+009950     EXEC CICS STARTBR                                            00995001
+009960         FILE('P26AFILE')                                         00996001
+009970         RIDFLD(WS-EMP-ID)                                        00997001
+009980         RESP(WS-RESP-CODE)                                       00998001
+009990     END-EXEC                                                     00999001
+010000     IF WS-RESP-CODE = DFHRESP(NORMAL)                            01000001
+010003        OR (WS-LAST-ID = SPACES                                   01000301
+010006            AND WS-RESP-CODE = DFHRESP(NOTFND))                   01000601
+010010         EXEC CICS READPREV                                       01000101
+010020             FILE('P26AFILE')                                     01000201
+010030             INTO(EMPLOYEE-RECORD)                                01000301
+010040             RIDFLD(WS-EMP-ID)                                    01000401
+010050             RESP(WS-RESP-CODE)                                   01000501
+010060         END-EXEC                                                 01000601
+010070         IF WS-LAST-ID NOT = SPACES                               01000701
+010080            AND WS-RESP-CODE = DFHRESP(NORMAL)                    01000801
+010090             EXEC CICS READPREV                                   01000901
+010100                 FILE('P26AFILE')                                 01001001
+010110                 INTO(EMPLOYEE-RECORD)                            01001101
+010120                 RIDFLD(WS-EMP-ID)                                01001201
+010130                 RESP(WS-RESP-CODE)                               01001301
+010140             END-EXEC                                             01001401
+010150         END-IF                                                   01001501
+010160         EXEC CICS ENDBR                                          01001601
+010170             FILE('P26AFILE')                                     01001701
+010180         END-EXEC                                                 01001801
+010190     END-IF                                                       01001901
+010200     EVALUATE WS-RESP-CODE                                        01002001
+010210         WHEN DFHRESP(NORMAL)                                     01002101
+010220             PERFORM MOVE-EMPLOYEE-PARA                           01002201
+010230             MOVE EMP-ID TO WS-LAST-ID                            01002301
+010240             MOVE 'EMPLOYEE DETAILS FOUND' TO MESSAGEO            01002401
+010245         WHEN DFHRESP(NOTFND)                                     01024501
+010247             MOVE 'NO EMPLOYEE RECORDS FOUND' TO MESSAGEO          01024701
+010250         WHEN DFHRESP(ENDFILE)                                    01002501
+010260             MOVE 'START OF EMPLOYEE FILE REACHED' TO MESSAGEO    01002601
+010270         WHEN OTHER                                               01002701
+010280             MOVE 'ERROR ACCESSING FILE' TO MESSAGEO              01002801
+010285            MOVE WS-RESP-CODE TO ERL-RESP-CODE                    01028500
+010287            MOVE 'BROWSE-PREV-PARA     ' TO ERL-PARAGRAPH         01028700
+010289            PERFORM LOG-FILE-ERROR-PARA                           01028900
+010290     END-EVALUATE.                                                01002901
+010300 MOVE-DOB.                                                        00940001
+010310     MOVE EMP-DOB TO DOBO.                                        00950001
 009600 RECEIVE-MAP.                                                     00960000
 009700     EXEC CICS RECEIVE                                            00970000
 009800         MAP('EMPINQ')                                            00980001
@@ -110,3 +237,27 @@
 011000         TIME(SYSTIMEO)                                           01100000
 011100         TIMESEP                                                  01110000
 011200     END-EXEC.                                                    01120000
+011300*                                                                 01130000
+011310 LOG-FILE-ERROR-PARA.                                             01131000
+011320     PERFORM DATE-TIME-PARA                                       01132000
+011330     MOVE SYSDATEO          TO ERL-DATE-KEY                       01133000
+011340     MOVE SYSTIMEO          TO ERL-TIME-KEY                       01134000
+011350     ADD 1 TO WS-ERRLOG-SEQ                                       01135000
+011360     MOVE WS-ERRLOG-SEQ      TO ERL-SEQ                           01136000
+011370     MOVE 'P26AP03'         TO ERL-PROGRAM                        01137000
+011380     MOVE EIBTRMID          TO ERL-TERM-ID                        01138000
+011390     PERFORM WRITE-ERRLOG-RECORD-PARA                             01139000
+011400     PERFORM WRITE-ERRLOG-RETRY-PARA                              01140000
+011410         UNTIL WS-ERRLOG-RESP-CODE NOT = DFHRESP(DUPKEY).         01141000
+
+011430 WRITE-ERRLOG-RECORD-PARA.                                        01143000
+011440     EXEC CICS WRITE                                              01144000
+011450         FILE('P26ERRLOG') RIDFLD(ERL-KEY)                        01145000
+011460         FROM(ERROR-LOG-RECORD)                                   01146000
+011470         RESP(WS-ERRLOG-RESP-CODE)                                01147000
+011480     END-EXEC.                                                    01148000
+
+011500 WRITE-ERRLOG-RETRY-PARA.                                         01150000
+011510     ADD 1 TO WS-ERRLOG-SEQ                                       01151000
+011520     MOVE WS-ERRLOG-SEQ      TO ERL-SEQ                           01152000
+011530     PERFORM WRITE-ERRLOG-RECORD-PARA.                            01153000
