@@ -0,0 +1,170 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID. P26BP05.                                             00020000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000400 INPUT-OUTPUT SECTION.                                            00040000
+000500 FILE-CONTROL.                                                    00050000
+000600     SELECT P26AFILE ASSIGN TO P26AFILE                           00060000
+000700         ORGANIZATION IS INDEXED                                  00070000
+000800         ACCESS MODE IS SEQUENTIAL                                00080000
+000900         RECORD KEY IS EMP-ID                                     00090000
+001000         FILE STATUS IS WS-AFILE-STATUS.                          00100000
+001100     SELECT P26ROST ASSIGN TO P26ROST                             00110000
+001200         ORGANIZATION IS LINE SEQUENTIAL                          00120000
+001300         FILE STATUS IS WS-ROST-STATUS.                           00130000
+001400     SELECT WS-SORT-FILE ASSIGN TO SORTWK1.                       00140000
+001500*                                                                 00150000
+001600 DATA DIVISION.                                                   00160000
+001700 FILE SECTION.                                                    00170000
+001800 FD  P26AFILE                                                     00180000
+001900     LABEL RECORDS ARE STANDARD.                                  00190000
+002000     COPY EMPREC.                                                 00200000
+002100 FD  P26ROST                                                      00210000
+002200     LABEL RECORDS ARE STANDARD.                                  00220000
+002300 01  ROST-LINE                PIC X(132).                         00230000
+002400 SD  WS-SORT-FILE.                                                00240000
+002500 01  SORT-RECORD.                                                 00250000
+002600     03  SRT-LOC             PIC X(10).                           00260000
+002700     03  SRT-EMP-ID          PIC X(05).                           00270000
+002800     03  SRT-NAME            PIC X(20).                           00280000
+002900     03  SRT-TECH            PIC X(10).                           00290000
+003000     03  SRT-EARN            PIC 9(05)V99.                        00300000
+003100     03  SRT-DEDN            PIC 9(05)V99.                        00310000
+003200*                                                                 00320000
+003300 WORKING-STORAGE SECTION.                                         00330000
+003400 01  WS-AFILE-STATUS         PIC X(02) VALUE SPACES.              00340000
+003500 01  WS-ROST-STATUS          PIC X(02) VALUE SPACES.              00350000
+003600 01  WS-AFILE-EOF-FLAG       PIC X(01) VALUE 'N'.                 00360000
+003700     88  AFILE-EOF                   VALUE 'Y'.                   00370000
+003800 01  WS-SORT-EOF-FLAG        PIC X(01) VALUE 'N'.                 00380000
+003900     88  SORT-EOF                    VALUE 'Y'.                   00390000
+004000 01  WS-PREV-LOC             PIC X(10) VALUE SPACES.              00400000
+004100 01  WS-PAGE-NO              PIC 9(04) VALUE ZERO.                00410000
+004200 01  WS-GROUP-COUNT          PIC 9(05) VALUE ZERO.                00420000
+004300 01  WS-GRAND-COUNT          PIC 9(05) VALUE ZERO.                00430000
+004400 01  WS-HEADING-LINE-1.                                           00440000
+004500     03  FILLER              PIC X(09) VALUE 'P26BP05 '.          00450000
+004600     03  FILLER              PIC X(30) VALUE                      00460000
+004700         'EMPLOYEE ROSTER BY LOCATION'.                           00470000
+004800     03  FILLER              PIC X(07) VALUE 'PAGE  '.            00480000
+004900     03  HL-PAGE-NO          PIC ZZZ9.                            00490000
+005000 01  WS-HEADING-LINE-2.                                           00500000
+005100     03  FILLER              PIC X(10) VALUE 'LOCATION: '.        00510000
+005200     03  HL-LOC              PIC X(10).                           00520000
+005300 01  WS-COL-HEADING          PIC X(132) VALUE                     00530000
+005400     'EMP-ID NAME                 TECHNOLOGY  EARNINGS DEDUCTNS'. 00540000
+005500 01  WS-DETAIL-LINE.                                              00550000
+005600     03  DL-EMP-ID           PIC X(05).                           00560000
+005700     03  FILLER              PIC X(02) VALUE SPACES.              00570000
+005800     03  DL-NAME             PIC X(20).                           00580000
+005900     03  FILLER              PIC X(02) VALUE SPACES.              00590000
+006000     03  DL-TECH             PIC X(10).                           00600000
+006100     03  FILLER              PIC X(02) VALUE SPACES.              00610000
+006200     03  DL-EARN             PIC ZZ,ZZ9.99.                       00620000
+006300     03  FILLER              PIC X(03) VALUE SPACES.              00630000
+006400     03  DL-DEDN             PIC ZZ,ZZ9.99.                       00640000
+006500 01  WS-SUBTOTAL-LINE.                                            00650000
+006600     03  FILLER              PIC X(15) VALUE 'LOCATION TOTAL '.   00660000
+006700     03  SL-LOC              PIC X(10).                           00670000
+006800     03  FILLER              PIC X(03) VALUE ' - '.               00680000
+006900     03  SL-COUNT            PIC ZZ,ZZ9.                          00690000
+007000     03  FILLER              PIC X(11) VALUE ' EMPLOYEES.'.       00700000
+007100 01  WS-GRAND-LINE.                                               00710000
+007200     03  FILLER              PIC X(14) VALUE 'GRAND TOTAL - '.    00720000
+007300     03  GL-COUNT            PIC ZZ,ZZ9.                          00730000
+007400     03  FILLER              PIC X(10) VALUE ' EMPLOYEES'.        00740000
+007500*                                                                 00750000
+007600 PROCEDURE DIVISION.                                              00760000
+007700 MAIN-PARA.                                                       00770000
+007800     SORT WS-SORT-FILE                                            00780000
+007900         ON ASCENDING KEY SRT-LOC SRT-EMP-ID                      00790000
+008000         INPUT PROCEDURE IS LOAD-SORT-PARA                        00800000
+008100         OUTPUT PROCEDURE IS PRINT-ROSTER-PARA                    00810000
+008200     STOP RUN.                                                    00820000
+008300*                                                                 00830000
+008400 LOAD-SORT-PARA.                                                  00840000
+008500     OPEN INPUT P26AFILE                                          00850000
+008600     PERFORM READ-AFILE-PARA                                      00860000
+008700     PERFORM RELEASE-SORT-PARA                                    00870000
+008800         UNTIL AFILE-EOF                                          00880000
+008900     CLOSE P26AFILE.                                              00890000
+009000*                                                                 00900000
+009100 READ-AFILE-PARA.                                                 00910000
+009200     READ P26AFILE NEXT RECORD                                    00920000
+009300         AT END                                                   00930000
+009400             SET AFILE-EOF TO TRUE                                00940000
+009500     END-READ.                                                    00950000
+009600*                                                                 00960000
+009700 RELEASE-SORT-PARA.                                               00970000
+009800     MOVE EMP-LOC TO SRT-LOC                                      00980000
+009900     MOVE EMP-ID TO SRT-EMP-ID                                    00990000
+010000     MOVE EMP-NAME TO SRT-NAME                                    01000000
+010100     MOVE EMP-TECH TO SRT-TECH                                    01010000
+010200     MOVE EMP-EARN TO SRT-EARN                                    01020000
+010300     MOVE EMP-DEDN TO SRT-DEDN                                    01030000
+010400     RELEASE SORT-RECORD                                          01040000
+010500     PERFORM READ-AFILE-PARA.                                     01050000
+010600*                                                                 01060000
+010700 PRINT-ROSTER-PARA.                                               01070000
+010800     OPEN OUTPUT P26ROST                                          01080000
+010900     PERFORM RETURN-SORT-PARA                                     01090000
+011000     PERFORM PROCESS-SORTED-PARA                                  01100000
+011100         UNTIL SORT-EOF                                           01110000
+011200     IF WS-GROUP-COUNT > ZERO                                     01120000
+011300         PERFORM WRITE-SUBTOTAL-PARA                              01130000
+011400     END-IF                                                       01140000
+011500     PERFORM WRITE-GRAND-TOTAL-PARA                               01150000
+011600     CLOSE P26ROST.                                               01160000
+011700*                                                                 01170000
+011800 RETURN-SORT-PARA.                                                01180000
+011900     RETURN WS-SORT-FILE                                          01190000
+012000         AT END                                                   01200000
+012100             SET SORT-EOF TO TRUE                                 01210000
+012200     END-RETURN.                                                  01220000
+012300*                                                                 01230000
+012400 PROCESS-SORTED-PARA.                                             01240000
+012500     IF SRT-LOC NOT = WS-PREV-LOC                                 01250000
+012600         IF WS-PREV-LOC NOT = SPACES                              01260000
+012700             PERFORM WRITE-SUBTOTAL-PARA                          01270000
+012800         END-IF                                                   01280000
+012900         MOVE SRT-LOC TO WS-PREV-LOC                              01290000
+013000         MOVE ZERO TO WS-GROUP-COUNT                              01300000
+013100         PERFORM WRITE-HEADING-PARA                               01310000
+013200     END-IF                                                       01320000
+013300     PERFORM WRITE-DETAIL-PARA                                    01330000
+013400     ADD 1 TO WS-GROUP-COUNT                                      01340000
+013500     ADD 1 TO WS-GRAND-COUNT                                      01350000
+013600     PERFORM RETURN-SORT-PARA.                                    01360000
+013700*                                                                 01370000
+013800 WRITE-HEADING-PARA.                                              01380000
+013900     ADD 1 TO WS-PAGE-NO                                          01390000
+014000     MOVE WS-PAGE-NO TO HL-PAGE-NO                                01400000
+014100     MOVE WS-HEADING-LINE-1 TO ROST-LINE                          01410000
+014200     WRITE ROST-LINE AFTER ADVANCING PAGE                         01420000
+014300     MOVE SRT-LOC TO HL-LOC                                       01430000
+014400     MOVE WS-HEADING-LINE-2 TO ROST-LINE                          01440000
+014500     WRITE ROST-LINE AFTER ADVANCING 1 LINE                       01450000
+014600     MOVE WS-COL-HEADING TO ROST-LINE                             01460000
+014700     WRITE ROST-LINE AFTER ADVANCING 1 LINE.                      01470000
+014800*                                                                 01480000
+014900 WRITE-DETAIL-PARA.                                               01490000
+015000     MOVE SPACES TO WS-DETAIL-LINE                                01500000
+015100     MOVE SRT-EMP-ID TO DL-EMP-ID                                 01510000
+015200     MOVE SRT-NAME TO DL-NAME                                     01520000
+015300     MOVE SRT-TECH TO DL-TECH                                     01530000
+015400     MOVE SRT-EARN TO DL-EARN                                     01540000
+015500     MOVE SRT-DEDN TO DL-DEDN                                     01550000
+015600     MOVE WS-DETAIL-LINE TO ROST-LINE                             01560000
+015700     WRITE ROST-LINE AFTER ADVANCING 1 LINE.                      01570000
+015800*                                                                 01580000
+015900 WRITE-SUBTOTAL-PARA.                                             01590000
+016000     MOVE SPACES TO WS-SUBTOTAL-LINE                              01600000
+016100     MOVE WS-PREV-LOC TO SL-LOC                                   01610000
+016200     MOVE WS-GROUP-COUNT TO SL-COUNT                              01620000
+016300     MOVE WS-SUBTOTAL-LINE TO ROST-LINE                           01630000
+016400     WRITE ROST-LINE AFTER ADVANCING 2 LINE.                      01640000
+016500*                                                                 01650000
+016600 WRITE-GRAND-TOTAL-PARA.                                          01660000
+016700     MOVE SPACES TO WS-GRAND-LINE                                 01670000
+016800     MOVE WS-GRAND-COUNT TO GL-COUNT                              01680000
+016900     MOVE WS-GRAND-LINE TO ROST-LINE                              01690000
+017000     WRITE ROST-LINE AFTER ADVANCING 2 LINE.                      01700000
